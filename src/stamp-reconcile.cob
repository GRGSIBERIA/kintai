@@ -0,0 +1,116 @@
+identification division.
+program-id. kintai-stamp-reconcile.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+           select stamp-file assign to "./dat/stamp.dat"
+               organization relative
+               access mode sequential
+               relative key stamp-key
+               status stamp-status.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd stamp-file.
+           01 Fstamp-rec.
+               03 Fstamp-id pic 9(12).
+               03 Fstamp-userid pic 9(7).
+               03 Fstamp-datetime pic X(21).
+               03 Fstamp-statusid pic 9.
+               03 Fstamp-approver pic 9(7).
+               03 Fstamp-cancelled pic X.
+               03 Fstamp-cancel-approver pic 9(7).
+working-storage section.
+       01 stamp-key pic 9(12).
+       01 status-rec.
+           03 user-status pic XX.
+           03 stamp-status pic XX.
+       01 open-flag pic 9 value zero.
+       01 open-date pic X(8).
+       01 open-stamp-id pic 9(12).
+       01 exception-count pic 9(5) value zero.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "退勤漏れチェック".
+       display " "
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end perform reconcile-user
+       end-perform.
+       close user-file.
+
+       display " "
+       display exception-count " 件の退勤漏れが見つかりました".
+       stop run.
+
+reconcile-user.
+       move zero to open-flag.
+       move spaces to open-date.
+
+       open input stamp-file.
+       perform until stamp-status not = "00"
+           read stamp-file
+               not at end
+                   if Fstamp-userid = Fuserid
+                       and Fstamp-cancelled not = "Y"
+                       perform check-stamp
+                   end-if
+       end-perform.
+       close stamp-file.
+
+       if open-flag = 1
+           perform report-missing-checkout
+       end-if.
+
+check-stamp.
+       evaluate Fstamp-statusid
+       when 1
+       when 3
+           if open-flag = 1
+               perform report-missing-checkout
+           end-if
+           move 1 to open-flag
+           move Fstamp-datetime(1:8) to open-date
+           move Fstamp-id to open-stamp-id
+       when 2
+       when 4
+           move zero to open-flag
+       end-evaluate.
+
+report-missing-checkout.
+       add 1 to exception-count.
+       display "userid: " Fuserid
+           "  氏名: " function trim(Flastname) " " function trim(Ffirstname)
+           "  日付: " open-date
+           "  出勤stamp-id: " open-stamp-id
+           "  退勤がありません".
