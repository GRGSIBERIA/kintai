@@ -0,0 +1,218 @@
+identification division.
+program-id. kintai-user-retire.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fuser-id
+               status user-status.
+           select log-file assign to "./dat/log.dat"
+               organization line sequential.
+           select lockout-file assign to "./dat/lockout.dat"
+               organization indexed
+               access mode dynamic
+               record key is Flock-username
+               status lockout-status.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuser-id pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd log-file.
+           01 log-rec.
+               03 log-timestamp pic X(21).
+               03 log-comments pic X(128).
+       fd lockout-file.
+           01 Flock-rec.
+               03 Flock-username pic X(64).
+               03 Flock-count pic 9.
+working-storage section.
+       01 status-rec.
+           03 user-status pic XX.
+           03 lockout-status pic XX.
+       01 select-userid pic 9(7).
+       01 auth-username pic X(64).
+       01 auth-password pic X(20).
+       01 auth-cnt pic 9 value 0.
+       01 auth-password-hash pic X(20).
+       01 retire-date pic X(8).
+
+procedure division.
+       display "勤怠管理システム".
+       display "退職処理モード".
+
+main-procedure.
+       display "退職させる人のユーザIDを入力してください".
+       accept select-userid.
+
+       move select-userid to Fuser-id.
+       open input user-file.
+       read user-file
+           invalid key
+               close user-file
+               display "ユーザが見つかりませんでした"
+               go to main-procedure
+       end-read.
+       close user-file.
+
+       if Fretire-date not = spaces and Fretire-date not = "00000000" then
+           display "このユーザはすでに退職済みです (" Fretire-date ")"
+           go to main-procedure
+       end-if.
+
+       display "退職日を入力してください (例: 20260831)".
+       accept retire-date.
+
+       go to authenticate-procedure.
+
+authenticate-procedure.
+       display "承認者のユーザ名を入力してください".
+       accept auth-username.
+       display "承認者のパスワードを入力してください".
+       accept auth-password.
+
+       call "SHA1" using
+           by reference auth-password
+           by value function length(function trim(auth-password))
+           by reference auth-password-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-password to auth-password-hash
+       end-call.
+
+       move auth-username to Flock-username.
+       open input lockout-file.
+       read lockout-file
+           invalid key continue
+       end-read.
+       close lockout-file.
+
+       if lockout-status = "00" and Flock-count >= 3 then
+           display "このユーザはロックされています"
+           display "管理者に連絡してください"
+           go to authenticate-lockout-logging
+       end-if.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file next record
+               not at end
+                   if Fusername = auth-username and Fpswd = auth-password-hash then
+                       if Froll = 2 or Froll = 5 or Froll = 6 then
+                           close user-file
+                           perform reset-lockout
+                           go to finalize-procedure
+                       else
+                           close user-file
+                           display "承認権限がありません（課長・部長・役員のみ承認できます）"
+                           go to authenticate-procedure
+                       end-if
+                   end-if
+       end-perform.
+       close user-file.
+
+       perform record-lockout-failure.
+
+       if auth-cnt < 3 then
+           display "該当する承認者がいません"
+           display "もう一度入力してください"
+           add 1 to auth-cnt
+           go to authenticate-procedure
+       end-if.
+
+       display "3回間違えたのでプログラムを強制終了します".
+
+authenticate-lockout-logging.
+       move function current-date to log-timestamp.
+       string
+           "[ERRO] " delimited by size
+           function trim(auth-username) delimited by size
+           " failed authentication 3 times running user_retire." delimited by size
+           into log-comments
+       end-string.
+
+       open extend log-file.
+       write log-rec.
+       close log-file.
+
+       stop run.
+
+finalize-procedure.
+       move select-userid to Fuser-id.
+       open i-o user-file.
+       read user-file
+           invalid key
+               display "ユーザが見つかりませんでした"
+               close user-file
+               stop run
+       end-read.
+
+       move retire-date to Fretire-date.
+       rewrite Fuser-rec
+           invalid key
+               display "更新に失敗しました"
+       end-rewrite.
+       close user-file.
+
+       display "userid: " select-userid " を退職処理しました (" retire-date ")".
+
+       open extend log-file.
+       move function current-date to log-timestamp.
+       string
+           "[INFO] " delimited by size
+           function trim(auth-username) delimited by size
+           " retired userid " delimited by size
+           select-userid delimited by size
+           into log-comments
+       end-string.
+       write log-rec.
+       close log-file.
+
+       stop run.
+
+record-lockout-failure.
+       move auth-username to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       add 1 to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
+
+reset-lockout.
+       move auth-username to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       move zero to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
