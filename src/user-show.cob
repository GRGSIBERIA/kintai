@@ -5,15 +5,32 @@ environment division.
 input-output section.
        file-control.
            select user-file assign to "./dat/user.dat"
-               organization relative
-               access mode sequential
-               relative key user-key
+               organization indexed
+               access mode dynamic
+               record key is Fuserid
                status user-status.
            select roll-file assign to "./dat/roll.dat"
                organization relative
                access mode sequential
                relative key roll-key
                status roll-status.
+           select gender-file assign to "./dat/gender.dat"
+               organization relative
+               access mode sequential
+               relative key gender-key
+               status gender-status.
+           select employment-type-file assign to "./dat/employment-type.dat"
+               organization relative
+               access mode sequential
+               relative key emptype-key
+               status emptype-status.
+           select output-file assign to "./dat/user-show-output.txt"
+               organization line sequential.
+           select bookmark-file assign to "./dat/user-show-bookmark.dat"
+               organization relative
+               access mode dynamic
+               relative key bookmark-key
+               status bookmark-status.
 data division.
 file section.
        fd user-file.
@@ -24,21 +41,64 @@ file section.
                03 Flastname pic N(32).
                03 Fpswd pic X(20).
                03 Fgender pic 9(2).
-               03 Faddress pic N(70).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
                03 Femail pic X(254).
                03 Fphone-number pic X(14).
                03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
                03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
        fd roll-file.
            01 roll-rec.
                03 Froll-id pic 9(2).
                03 Froll-name pic N(10).
+               03 Froll-active pic X.
+       fd gender-file.
+           01 gender-rec.
+               03 Fgender-id pic 9(2).
+               03 Fgender-name pic N(10).
+       fd employment-type-file.
+           01 Femptype-rec.
+               03 Femptype-id pic 9(2).
+               03 Femptype-name pic N(10).
+       fd output-file.
+           01 output-line pic X(200).
+       fd bookmark-file.
+           01 Fbookmark-rec.
+               03 Fbookmark-mode pic 9(2).
+               03 Fbookmark-position pic 9(7).
 working-storage section.
-       01 mode-select pic 9.
-       01 user-key pic 9(7).
+       01 mode-select pic 99.
+       01 Ijoin-from pic X(8).
+       01 Ijoin-to pic X(8).
        01 roll-key pic 9(2).
+       01 gender-key pic 9(2).
+       01 emptype-key pic 9(2).
        01 user-status pic XX.
        01 roll-status pic XX.
+       01 gender-status pic XX.
+       01 emptype-status pic XX.
+       01 headcount-table.
+           03 roll-gender-count occurs 20 times indexed by hc-roll-idx.
+               05 gender-count pic 9(5) occurs 20 times indexed by hc-gender-idx.
+               05 gender-optout-count pic 9(5).
+       01 save-to-file pic X value "n".
+       01 combo-roll pic 9(2).
+       01 combo-gender pic 9(2).
+       01 combo-lastname pic N(32).
+       01 bookmark-status pic XX.
+       01 current-search-mode pic 9(2).
+       01 bookmark-position pic 9(7).
+       01 resume-choice pic X.
+       01 pause-choice pic X.
+       01 pause-requested pic X value "n".
+       01 bookmark-key pic 9(2) value 1.
        01 inspect-address pic N(70).
        01 inspect-address-cnt pic 99.
        01 read-cnt pic 9(7).
@@ -50,16 +110,25 @@ working-storage section.
                03 Ilastname pic N(32).
                03 Ipswd pic X(20).
                03 Igender pic 9(2).
-               03 Iaddress pic N(70).
+               03 Iaddress.
+                   05 Iaddress-postal pic X(8).
+                   05 Iaddress-prefecture pic N(10).
+                   05 Iaddress-city pic N(20).
+                   05 Iaddress-street pic N(40).
                03 Iemail pic X(254).
                03 Iphone-number pic X(14).
                03 Iroll pic 9(2).
+               03 Idept pic 9(2).
+               03 Iemptype pic 9(2).
                03 Ijoin-date pic X(21).
 
 procedure division.
        display "勤怠管理システム".
        display "ユーザ照会モード".
 
+       display "結果をファイルにも保存しますか？ [y/n]".
+       accept save-to-file.
+
 main-procedure.
        display "対応した数字を入力してください".
        display "1. ユーザIDから".
@@ -70,6 +139,10 @@ main-procedure.
        display "6. メールアドレスから".
        display "7. 住所から".
        display "8. 役職から".
+       display "9. 雇用形態から".
+       display "10. 入社日の範囲から".
+       display "11. 役職・性別ごとの人数集計".
+       display "12. 複合条件から(役職・性別・姓を組み合わせ)".
        accept mode-select.
 
        evaluate mode-select
@@ -89,6 +162,14 @@ main-procedure.
            go to search-address
        when 8
            go to search-roll
+       when 9
+           go to search-emptype
+       when 10
+           go to search-joindate
+       when 11
+           go to headcount-summary
+       when 12
+           go to combined-search
        when other
            display "指定されたモードがありません"
            go to main-procedure
@@ -98,19 +179,18 @@ search-userid.
        display "ユーザIDを入力してください".
        accept Iuserid.
        move 1 to read-cnt.
+       move Iuserid to Fuserid.
 
        open input user-file.
-       perform until user-status not = "00"
-           read user-file
-           if Iuserid = Fuserid then
+       read user-file
+           invalid key
                close user-file
-               perform display-user
-               go to end-procedure
-           end-if
-       end-perform.
+               go to search-failed
+       end-read.
        close user-file.
-       go to search-failed.
-       
+       perform display-user.
+       go to end-procedure.
+
 search-username.
        display "ユーザ名を入力してください".
        accept Fusername.
@@ -118,7 +198,7 @@ search-username.
 
        open input user-file.
        perform until user-status not = "00"
-           read user-file
+           read user-file next record
            if Iusername = Fusername then
                close user-file
                perform display-user
@@ -129,35 +209,57 @@ search-username.
        go to search-failed.
 
 search-lastname.
+       move 1 to current-search-mode.
+       perform check-resume-bookmark.
+
        display "姓を入力してください".
        accept Flastname.
        move 1 to read-cnt.
+       move "n" to pause-requested.
 
        open input user-file.
-       perform until user-status not = "00"
-           read user-file
+       perform until user-status not = "00" or pause-requested = "y"
+           read user-file next record
            if Ilastname = Flastname then
-               perform display-user
+               if read-cnt > bookmark-position then
+                   perform display-user
+                   perform check-pause
+               end-if
            end-if
            add 1 to read-cnt
        end-perform.
        close user-file.
+
+       if pause-requested not = "y" then
+           perform clear-bookmark
+       end-if.
        go to end-procedure.
 
 search-firstname.
+       move 2 to current-search-mode.
+       perform check-resume-bookmark.
+
        display "名を入力してください".
        accept Ffirstname.
        move 1 to read-cnt.
+       move "n" to pause-requested.
 
        open input user-file.
-       perform until user-status not = "00"
-           read user-file
+       perform until user-status not = "00" or pause-requested = "y"
+           read user-file next record
            if Ifirstname = Ffirstname then
-               perform display-user
+               if read-cnt > bookmark-position then
+                   perform display-user
+                   perform check-pause
+               end-if
            end-if
            add 1 to read-cnt
        end-perform.
        close user-file.
+
+       if pause-requested not = "y" then
+           perform clear-bookmark
+       end-if.
        go to end-procedure.
 
 search-phone.
@@ -168,7 +270,7 @@ search-phone.
 
        open input user-file.
        perform until user-status not = "00"
-           read user-file
+           read user-file next record
            if Iphone-number = Fphone-number then
                close user-file
                perform display-user
@@ -185,7 +287,7 @@ search-email.
 
        open input user-file.
        perform until user-status not = "00"
-           read user-file
+           read user-file next record
            if Iemail = Femail then
                close user-file
                perform display-user
@@ -196,26 +298,40 @@ search-email.
        go to search-failed.
 
 search-address.
+       move 3 to current-search-mode.
+       perform check-resume-bookmark.
+
        display "住所を入力してください（全角半角区別します)".
        accept Faddress.
        move 1 to read-cnt.
+       move "n" to pause-requested.
 
        open input user-file.
-       perform until user-status not = "00"
-           read user-file
+       perform until user-status not = "00" or pause-requested = "y"
+           read user-file next record
            inspect function trim(inspect-address) tallying
                inspect-address-cnt for all function trim(Faddress)
 
            if inspect-address-cnt > 0 then
-               perform display-user
+               if read-cnt > bookmark-position then
+                   perform display-user
+                   perform check-pause
+               end-if
            end-if
 
            add 1 to read-cnt
        end-perform.
        close user-file.
+
+       if pause-requested not = "y" then
+           perform clear-bookmark
+       end-if.
        go to end-procedure.
 
 search-roll.
+       move 4 to current-search-mode.
+       perform check-resume-bookmark.
+
        display "役職IDを入力してください".
 
        open input roll-file.
@@ -226,17 +342,143 @@ search-roll.
        close roll-file.
 
        accept Froll-id.
+       move "n" to pause-requested.
 
        open input user-file.
-       perform until user-status not = "00"
-           read user-file
+       perform until user-status not = "00" or pause-requested = "y"
+           read user-file next record
            if Froll-id = Iroll then
-               perform display-user
+               if read-cnt > bookmark-position then
+                   perform display-user
+                   perform check-pause
+               end-if
            end-if
 
            add 1 to read-cnt
        end-perform.
        close roll-file.
+
+       if pause-requested not = "y" then
+           perform clear-bookmark
+       end-if.
+       go to end-procedure.
+
+search-emptype.
+       display "雇用形態IDを入力してください".
+
+       open input employment-type-file.
+       perform until emptype-status not = "00"
+           read employment-type-file
+               not at end display Femptype-rec
+       end-perform.
+       close employment-type-file.
+
+       accept Iemptype.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file next record
+               not at end
+                   if Femptype = Iemptype then
+                       perform display-user
+                   end-if
+
+           add 1 to read-cnt
+       end-perform.
+       close user-file.
+       go to end-procedure.
+
+search-joindate.
+       display "入社日(開始)を入力してください (例: 20200101)".
+       accept Ijoin-from.
+       display "入社日(終了)を入力してください (例: 20261231)".
+       accept Ijoin-to.
+       move 1 to read-cnt.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file next record
+               not at end
+                   if Fjoin-date(1:8) >= Ijoin-from and Fjoin-date(1:8) <= Ijoin-to then
+                       perform display-user
+                       add 1 to read-cnt
+                   end-if
+       end-perform.
+       close user-file.
+       go to end-procedure.
+
+headcount-summary.
+       perform varying hc-roll-idx from 1 by 1 until hc-roll-idx > 20
+           move 0 to gender-optout-count(hc-roll-idx)
+           perform varying hc-gender-idx from 1 by 1 until hc-gender-idx > 20
+               move 0 to gender-count(hc-roll-idx, hc-gender-idx)
+           end-perform
+       end-perform.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file next record
+               not at end
+                   if Froll > 0 and Froll <= 20 then
+                       if Fgender = 0 then
+                           add 1 to gender-optout-count(Froll)
+                       else
+                           if Fgender <= 20 then
+                               add 1 to gender-count(Froll, Fgender)
+                           end-if
+                       end-if
+                   end-if
+       end-perform.
+       close user-file.
+
+       display "役職・性別ごとの人数集計".
+       open input roll-file.
+       perform until roll-status not = "00"
+           read roll-file
+               not at end
+                   display function trim(Froll-name) ":"
+                   if Froll-id > 0 and Froll-id <= 20 then
+                       open input gender-file
+                       perform until gender-status not = "00"
+                           read gender-file
+                               not at end
+                                   if Fgender-id > 0 and Fgender-id <= 20 then
+                                       display "  " function trim(Fgender-name) ": "
+                                           gender-count(Froll-id, Fgender-id)
+                                   end-if
+                       end-perform
+                       close gender-file
+                       if Froll-id > 0 and Froll-id <= 20 then
+                           display "  未回答: " gender-optout-count(Froll-id)
+                       end-if
+                   end-if
+       end-perform.
+       close roll-file.
+       go to end-procedure.
+
+combined-search.
+       display "役職IDを入力してください (指定しない場合は 0)".
+       accept combo-roll.
+       display "性別IDを入力してください (指定しない場合は 99、未回答のみ検索する場合は 0)".
+       accept combo-gender.
+       display "姓を入力してください (指定しない場合は空白のまま)".
+       accept combo-lastname.
+       move 1 to read-cnt.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file next record
+               not at end
+                   if (combo-roll = 0 or combo-roll = Froll)
+                       and (combo-gender = 99 or combo-gender = Fgender)
+                       and (function trim(combo-lastname) = spaces
+                            or function trim(combo-lastname) = function trim(Flastname))
+                       then
+                       perform display-user
+                       add 1 to read-cnt
+                   end-if
+       end-perform.
+       close user-file.
        go to end-procedure.
 
 search-failed.
@@ -252,6 +494,48 @@ end-procedure.
 
        stop run.
 
+check-resume-bookmark.
+       move 0 to bookmark-position.
+       
+       open input bookmark-file.
+       read bookmark-file
+           invalid key continue
+       end-read.
+       close bookmark-file.
+
+       if bookmark-status = "00" and Fbookmark-mode = current-search-mode
+           and Fbookmark-position > 0 then
+           display "前回の続き(" Fbookmark-position "件目以降)から再開しますか？ [y/n]"
+           accept resume-choice
+           if resume-choice = "y" then
+               move Fbookmark-position to bookmark-position
+           end-if
+       end-if.
+
+check-pause.
+       display "続けますか？ [y=続ける, n=ここで一時停止]".
+       accept pause-choice.
+       if pause-choice not = "y" then
+           move "y" to pause-requested
+                      move current-search-mode to Fbookmark-mode
+           move read-cnt to Fbookmark-position
+           open i-o bookmark-file
+           rewrite Fbookmark-rec
+               invalid key write Fbookmark-rec
+           end-rewrite
+           close bookmark-file
+       end-if.
+
+clear-bookmark.
+       
+       move 0 to Fbookmark-mode.
+       move 0 to Fbookmark-position.
+       open i-o bookmark-file.
+       rewrite Fbookmark-rec
+           invalid key write Fbookmark-rec
+       end-rewrite.
+       close bookmark-file.
+
 display-user section.
        display read-cnt "件目のデータです".
        display "userid: " Fuserid.
@@ -262,6 +546,38 @@ display-user section.
        display "email: " function trim(Femail).
        display "phone: " Fphone-number.
        display "roll: " Froll.
+       display "dept: " Fdept.
+       display "employment type: " Femptype.
+       if Fretire-date = spaces or Fretire-date = "00000000" then
+           display "status: 在籍"
+       else
+           display "status: 退職 (" Fretire-date ")"
+       end-if.
        display "join date:" Fjoin-date(1:4) "年" Fjoin-date(5:2) "月" Fjoin-date(7:2) "日".
        display " "
+
+       if save-to-file = "y" then
+           string
+               Fuserid delimited by size
+               "," delimited by size
+               function trim(Fusername) delimited by size
+               "," delimited by size
+               function trim(Flastname) delimited by size
+               function trim(Ffirstname) delimited by size
+               "," delimited by size
+               Fgender delimited by size
+               "," delimited by size
+               Froll delimited by size
+               "," delimited by size
+               Fdept delimited by size
+               "," delimited by size
+               Fjoin-date(1:8) delimited by size
+               into output-line
+           end-string
+
+           open extend output-file
+           write output-line
+           close output-file
+       end-if.
+
        exit.
\ No newline at end of file
