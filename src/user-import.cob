@@ -0,0 +1,187 @@
+identification division.
+program-id. kintai-user-import.
+
+environment division.
+input-output section.
+       file-control.
+           select import-file assign to "./dat/user-import.csv"
+               organization line sequential
+               status import-status.
+           select out-user assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Ouserid
+               status out-status.
+           select seq-file assign to "./dat/user-seq.dat"
+               organization relative
+               access mode dynamic
+               relative key seq-key
+               status seq-status.
+           select log-file assign to "./dat/log.dat"
+               organization line sequential.
+data division.
+file section.
+       fd import-file.
+           01 import-line pic X(512).
+       fd out-user.
+           01 out-user-rec.
+               03 Ouserid pic 9(7).
+               03 Ousername pic X(64).
+               03 Ofirstname pic N(32) usage national.
+               03 Olastname pic N(32).
+               03 Opswd pic X(20).
+               03 Ogender pic 9(2).
+               03 Oaddress.
+                   05 Oaddress-postal pic X(8).
+                   05 Oaddress-prefecture pic N(10).
+                   05 Oaddress-city pic N(20).
+                   05 Oaddress-street pic N(40).
+               03 Oemail pic X(254).
+               03 Ophone-number pic X(14).
+               03 Oroll pic 9(2).
+               03 Odept pic 9(2).
+               03 Oemptype pic 9(2).
+               03 Ojoin-date pic X(21).
+               03 Obirthdate pic X(8).
+               03 Oretire-date pic X(8).
+       fd seq-file.
+           01 Fseq-rec.
+               03 Fseq-value pic 9(7).
+       fd log-file.
+           01 log-rec.
+               03 log-timestamp pic X(21).
+               03 log-comments pic X(128).
+working-storage section.
+       01 status-rec.
+           03 import-status pic XX.
+           03 out-status pic XX.
+           03 seq-status pic XX.
+       01 seq-key pic 9(7) value 1.
+       01 csv-username pic X(64).
+       01 csv-lastname pic N(32).
+       01 csv-firstname pic N(32).
+       01 csv-pswd-plain pic X(20).
+       01 csv-gender pic 9(2).
+       01 csv-roll pic 9(2).
+       01 csv-dept pic 9(2).
+       01 csv-emptype pic 9(2).
+       01 csv-address-postal pic X(8).
+       01 csv-address-prefecture pic N(10).
+       01 csv-address-city pic N(20).
+       01 csv-address-street pic N(40).
+       01 csv-email pic X(254).
+       01 csv-phone pic X(14).
+       01 csv-join-date pic X(21).
+       01 csv-birthdate pic X(8).
+       01 csv-tallying pic 9.
+       01 import-count pic 9(7) value 0.
+       01 error-count pic 9(7) value 0.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "ユーザ一括取込バッチ（HRシステム連携用）".
+
+       open input import-file.
+       if import-status not = "00" then
+           display "./dat/user-import.csv が開けませんでした"
+           stop run
+       end-if.
+
+       perform until import-status not = "00"
+           read import-file
+               not at end perform import-one-line
+       end-perform.
+       close import-file.
+
+       display "取込件数: " import-count "  エラー件数: " error-count.
+
+       open extend log-file.
+       move function current-date to log-timestamp.
+       string
+           "[INFO] bulk user import: " delimited by size
+           import-count delimited by size
+           " imported, " delimited by size
+           error-count delimited by size
+           " errors." delimited by size
+           into log-comments
+       end-string.
+       write log-rec.
+       close log-file.
+
+       stop run.
+
+import-one-line.
+       move zero to csv-tallying.
+       unstring import-line delimited by ","
+           into csv-username csv-lastname csv-firstname csv-pswd-plain
+               csv-gender csv-roll csv-dept csv-emptype
+               csv-address-postal csv-address-prefecture
+               csv-address-city csv-address-street
+               csv-email csv-phone csv-join-date csv-birthdate
+           tallying in csv-tallying
+       end-unstring.
+
+       if csv-tallying not = 16 then
+           display "列数が正しくない行をスキップしました: " import-line
+           add 1 to error-count
+           go to import-one-line-exit
+       end-if.
+
+       move csv-username to Ousername.
+       move csv-lastname to Olastname.
+       move csv-firstname to Ofirstname.
+       move csv-gender to Ogender.
+       move csv-roll to Oroll.
+       move csv-dept to Odept.
+       move csv-emptype to Oemptype.
+       move csv-address-postal to Oaddress-postal.
+       move csv-address-prefecture to Oaddress-prefecture.
+       move csv-address-city to Oaddress-city.
+       move csv-address-street to Oaddress-street.
+       move csv-email to Oemail.
+       move csv-phone to Ophone-number.
+       move csv-join-date to Ojoin-date.
+       move csv-birthdate to Obirthdate.
+       move spaces to Oretire-date.
+
+       call "SHA1" using
+           by reference csv-pswd-plain
+           by value function length(function trim(csv-pswd-plain))
+           by reference Opswd
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move csv-pswd-plain to Opswd
+       end-call.
+
+       perform next-user-id.
+
+       open i-o out-user.
+       write out-user-rec
+           invalid key
+               display "ユーザIDが重複しています: " Ouserid
+               close out-user
+               add 1 to error-count
+               go to import-one-line-exit
+       end-write.
+       close out-user.
+
+       add 1 to import-count.
+
+import-one-line-exit.
+       exit.
+
+next-user-id.
+       move 1 to seq-key.
+       open i-o seq-file.
+       read seq-file
+           invalid key
+               move zero to Fseq-value
+               write Fseq-rec
+       end-read.
+
+       add 1 to Fseq-value.
+       rewrite Fseq-rec.
+       close seq-file.
+
+       move Fseq-value to Ouserid.
