@@ -4,13 +4,13 @@ environment division.
 input-output section.
        file-control.
        select user-file assign to "./dat/user.dat"
-           organization relative
+           organization indexed
            access mode sequential
-           relative key is user-key
+           record key is Fuser-id
            status user-status.
        select stamp-file assign to "./dat/stamp.dat"
            organization relative
-           access mode sequential
+           access mode dynamic
            relative key is stamp-key
            status stamp-status.
        select status-file assign to "./dat/status.dat"
@@ -18,10 +18,13 @@ input-output section.
            access mode sequential
            relative key is status-key
            status status-status.
-       select log-file assign to "./sat/log.dat"
-           organization relative
-           access mode sequential
-           status log-status.
+       select log-file assign to "./dat/log.dat"
+           organization line sequential.
+       select bookmark-file assign to "./dat/stamp-show-bookmark.dat"
+           organization indexed
+           access mode dynamic
+           record key is Fsbookmark-userid
+           status bookmark-status.
 data division.
 file section.
        fd user-file.
@@ -32,17 +35,28 @@ file section.
                03 Flastname pic N(32).
                03 Fpswd pic X(20).
                03 Fgender pic 9(2).
-               03 Faddress pic N(70).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
                03 Femail pic X(254).
                03 Fphone-number pic X(14).
                03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
                03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
        fd stamp-file.
            01 Fstamp-rec.
                03 Fstamp-id pic 9(12).
                03 Fstamp-userid pic 9(7).
                03 Fstamp-datetime pic X(21).
                03 Fstamp-statusid pic 9.
+               03 Fstamp-approver pic 9(7).
+               03 Fstamp-cancelled pic X.
+               03 Fstamp-cancel-approver pic 9(7).
        fd status-file.
            01 Fstatus-rec.
                03 Fstatus-id pic 9.
@@ -51,21 +65,28 @@ file section.
            01 Flog-rec.
                03 Flog-timestamp pic X(21).
                03 Flog-comments pic X(128).
+       fd bookmark-file.
+           01 Fsbookmark-rec.
+               03 Fsbookmark-userid pic 9(7).
+               03 Fsbookmark-position pic 9(12).
+               03 Fsbookmark-pagesize pic 99.
 working-storage section.
        01 status-rec.
            03 user-status pic XX.
            03 stamp-status pic XX.
            03 status-status pic XX.
            03 log-status pic XX.
+           03 bookmark-status pic XX.
        01 key-rec.
-           03 user-key pic 9(7).
            03 stamp-key pic 9(12).
            03 status-key pic 9.
        01 auth-rec.
            03 auth-username pic X(64).
            03 auth-password pic X(20).
            03 auth-cnt pic 9 value 0.
+       01 auth-password-hash pic X(20).
        01 Dstamp-rec-num pic 99.
+       01 Dstamp-filled pic 99 value 0.
        01 Dstamp-rec occurs 1 to 99
                depending on Dstamp-rec-num
                indexed by Dstamp-cnt.
@@ -78,6 +99,19 @@ working-storage section.
        01 Dstamp-count pic 9(12) value 0.
        01 command pic X.
 
+       01 page-history-num pic 9(4) value 0.
+       01 page-history-table.
+           03 page-history pic 9(12) occurs 1 to 9000
+               depending on page-history-num
+               indexed by page-history-idx.
+
+       01 resume-choice pic X.
+
+       01 filter-rec.
+           03 filter-status-id pic 9 value 0.
+           03 filter-date-from pic X(8) value spaces.
+           03 filter-date-to pic X(8) value spaces.
+
 procedure division.
        display "勤怠管理システム".
        display "勤怠修正モード".
@@ -105,11 +139,20 @@ authenticate-password.
        display "パスワードを入力してください".
        accept auth-password.
 
+       call "SHA1" using
+           by reference auth-password
+           by value function length(function trim(auth-password))
+           by reference auth-password-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-password to auth-password-hash
+       end-call.
+
        if auth-cnt >= 3 then
            go to logging-and-shutdown
        end-if.
 
-       if auth-password = Fpswd then
+       if auth-password-hash = Fpswd then
            go to show-stamp-procedure
        end-if.
 
@@ -121,13 +164,14 @@ logging-and-shutdown.
        display "パスワードを3回間違えました".
        display "プログラムを強制終了します".
 
-       output extend log-file.
+       open extend log-file.
        move function current-date to Flog-timestamp.
        string
-           "[ERRO] "
-           function trim(auth-username)
-           " failed login 3 times."
-           into Flog-comments.
+           "[ERRO] " delimited by size
+           function trim(auth-username) delimited by size
+           " failed login 3 times." delimited by size
+           into Flog-comments
+       end-string.
        write Flog-rec.
        close log-file.
        stop run.
@@ -140,8 +184,11 @@ show-stamp-procedure.
 
        open input stamp-file.
        perform until stamp-status not = "00"
-           read Dstamp-rec
-           if Dstamp-userid = Fuser-id then
+           read stamp-file next record
+           if stamp-status = "00" and Fstamp-userid = Fuser-id
+                and (filter-status-id = 0 or Fstamp-statusid = filter-status-id)
+                and (filter-date-from = spaces or Fstamp-datetime(1:8) >= filter-date-from)
+                and (filter-date-to = spaces or Fstamp-datetime(1:8) <= filter-date-to) then
                add 1 to Dstamp-count
            end-if
        end-perform
@@ -150,100 +197,190 @@ show-stamp-procedure.
        display Dstamp-count " 件のデータが見つかりました".
        open input stamp-file.  *> プログラムが終了するまで永続化する
 
+       move 1 to page-history-num.
+       move 1 to page-history(1).
+       move 1 to stamp-key.
+
+       move Fuser-id to Fsbookmark-userid.
+       open input bookmark-file.
+       read bookmark-file
+           invalid key continue
+       end-read.
+       close bookmark-file.
+
+       if bookmark-status = "00" and Fsbookmark-position > 1 then
+           display "前回の続き（" Fsbookmark-position "件目付近）から再開しますか？[y/n]"
+           accept resume-choice
+           if resume-choice = "y" or resume-choice = "Y" then
+               move Fsbookmark-position to stamp-key
+               move 1 to page-history(1)
+               go to read-page
+           end-if
+       end-if.
+
+       go to command-accept.
+
 command-accept.
-       display "[f]irst, [b]ack, [n]ext, [l]ast, [e]xit".
+       display "[f]irst, [b]ack, [n]ext, [l]ast, [s]earch, [c]lear filter, [e]xit".
        accept command.
 
        evaluate command
        when "f"
+           move 1 to page-history-num
+           move 1 to page-history(1)
            move 1 to stamp-key
-           go to pagenation-stamp-next
+           go to read-page
        when "n"
-           go to pagenation-stamp-next
+           if page-history-num >= 9000 then
+               display "これ以上先には進めません"
+               go to command-accept
+           end-if
+           add 1 to page-history-num
+           move stamp-key to page-history(page-history-num)
+           go to read-page
        when "b"
-           
+           go to pagenation-stamp-back
        when "l"
-           move Dstamp-count to stamp-key
-       when "e"    *> exitコマンドが投入されたら終了する
-           close stamp-file    *> プログラムが終了したので永続化を切る
-           stop run
+           go to find-last-page
+       when "s"
+           go to filter-setup
+       when "c"
+           move 0 to filter-status-id
+           move spaces to filter-date-from
+           move spaces to filter-date-to
+           display "絞り込み条件をクリアしました"
+           move 1 to page-history-num
+           move 1 to page-history(1)
+           move 1 to stamp-key
+           go to read-page
+       when "e"
+           go to save-bookmark-and-exit
        when other
            display "認識できないコマンドです"
            go to command-accept
        end-evaluate.
 
-pagenation-stamp-next.
-       move zero to Dstamp-cnt.
-       perform until stamp-status not = "00"
-           read stamp-file
+filter-setup.
+       display "絞り込む状態IDを入力してください（0=すべて）".
+       accept filter-status-id.
 
-           if Dstamp-userid = Fuser-id then
-               move Fstamp-rec to Dstamp-rec(Dstamp-cnt)
-               add 1 to Dstamp-cnt
-           end-if
+       display "開始日を入力してください（例: 20260101、空欄で指定なし）".
+       accept filter-date-from.
 
-           if Dstamp-cnt > Dstamp-rec-num then
-               go to display-procedure
-           end-if
-       end-perform.
+       display "終了日を入力してください（例: 20260131、空欄で指定なし）".
+       accept filter-date-to.
 
-       display "記録はここまでです".
-       go to command-accept.
+       move 1 to page-history-num.
+       move 1 to page-history(1).
+       move 1 to stamp-key.
+       go to read-page.
 
 pagenation-stamp-back.
-       move zero to Dstamp-cnt.
-       subtract 1 from stamp-key.
-
-       if stamp-key <= 0 then
+       if page-history-num <= 1 then
+           display "これ以上は戻れません"
            go to command-accept
        end-if.
 
-       perform until stamp-status not = "00"
-           read stamp-file
-           move stamp-file to Dstamp-rec(Dstamp-cnt)
+       subtract 1 from page-history-num.
+       move page-history(page-history-num) to stamp-key.
+       go to read-page.
 
-           if Dstamp-userid = Fuser-id then
-               move Fstamp-rec to Dstamp-rec(Dstamp-cnt)
-               add 1 to Dstamp-cnt
-               subtract 2 from stamp-key   *> 読み込むと1件進むので、2件戻す
+read-page.
+       start stamp-file key is equal to stamp-key
+           invalid key
+               display "記録はここまでです"
+               go to command-accept
+       end-start.
 
-               if stamp-key <= then
-                   go to command-accept
-               end-if
+       move zero to Dstamp-filled.
+       perform until stamp-status not = "00" or Dstamp-filled >= Dstamp-rec-num
+           read stamp-file next record
+           if stamp-status = "00" and Fstamp-userid = Fuser-id
+                and (filter-status-id = 0 or Fstamp-statusid = filter-status-id)
+                and (filter-date-from = spaces or Fstamp-datetime(1:8) >= filter-date-from)
+                and (filter-date-to = spaces or Fstamp-datetime(1:8) <= filter-date-to) then
+               add 1 to Dstamp-filled
+               move Fstamp-rec to Dstamp-rec(Dstamp-filled)
            end-if
+       end-perform.
 
-           if Dstamp-cnt > Dstamp-rec-num then
-               go to display-back-procedure
+       if Dstamp-filled = 0 then
+           display "記録はここまでです"
+           go to command-accept
+       end-if.
+
+       compute stamp-key = stamp-key + 1.
+       go to display-next-procedure.
+
+find-last-page.
+       move 1 to page-history-num.
+       move 1 to page-history(1).
+       move 1 to stamp-key.
+
+find-last-page-loop.
+       start stamp-file key is equal to stamp-key
+           invalid key
+               go to find-last-page-done
+       end-start.
+
+       move zero to Dstamp-filled.
+       perform until stamp-status not = "00" or Dstamp-filled >= Dstamp-rec-num
+           read stamp-file next record
+           if stamp-status = "00" and Fstamp-userid = Fuser-id
+                and (filter-status-id = 0 or Fstamp-statusid = filter-status-id)
+                and (filter-date-from = spaces or Fstamp-datetime(1:8) >= filter-date-from)
+                and (filter-date-to = spaces or Fstamp-datetime(1:8) <= filter-date-to) then
+               add 1 to Dstamp-filled
+               move Fstamp-rec to Dstamp-rec(Dstamp-filled)
            end-if
        end-perform.
 
-display-next-procedure.
-       open input status-file
-       move zero to Dstamp-cnt.
-       perform varying Dstamp-cnt 
-               from 1 by 1 until Dstamp-cnt < Dstamp-rec-num
-           
-           move Dstamp-statusid(Dstamp-cnt) to status-key
-           read status-file
-           
-           display 
-               Dstamp-id(Dstamp-cnt) " "
-               Dstamp-datetime(Dstamp-cnt) " "
-               Fstatus-name
-       end-perform.
-       close status-file.
-       go to command-accept.
+       if Dstamp-filled = 0 then
+           go to find-last-page-done
+       end-if.
+
+       if page-history-num >= 9000 then
+           go to find-last-page-done
+       end-if.
+
+       compute stamp-key = stamp-key + 1.
+       add 1 to page-history-num.
+       move stamp-key to page-history(page-history-num).
+       go to find-last-page-loop.
+
+find-last-page-done.
+       if page-history-num > 1 then
+           subtract 1 from page-history-num
+       end-if.
+       move page-history(page-history-num) to stamp-key.
+       go to read-page.
+
+save-bookmark-and-exit.
+       move Fuser-id to Fsbookmark-userid.
+       move page-history(page-history-num) to Fsbookmark-position.
+       move Dstamp-rec-num to Fsbookmark-pagesize.
+
+       open i-o bookmark-file.
+       rewrite Fsbookmark-rec
+           invalid key
+               write Fsbookmark-rec
+                   invalid key
+                       display "ブックマークの保存に失敗しました"
+               end-write
+       end-rewrite.
+       close bookmark-file.
 
-display-back-procedure.
-       open input status-file
-       move zero to Dstamp-cnt.
+       close stamp-file.    *> プログラムが終了したので永続化を切る
+       stop run.
+
+display-next-procedure.
+       open input status-file.
        perform varying Dstamp-cnt
-               from Dstamp-rec-num by -1 until Dstamp-cnt > 0
-           
+               from 1 by 1 until Dstamp-cnt > Dstamp-filled
            move Dstamp-statusid(Dstamp-cnt) to status-key
            read status-file
 
-           display 
+           display
                Dstamp-id(Dstamp-cnt) " "
                Dstamp-datetime(Dstamp-cnt) " "
                Fstatus-name
