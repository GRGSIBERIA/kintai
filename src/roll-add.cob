@@ -0,0 +1,67 @@
+identification division.
+program-id. kintai-roll-add.
+
+environment division.
+input-output section.
+       file-control.
+           select roll-file assign to "./dat/roll.dat"
+               organization relative
+               access mode sequential
+               relative key roll-key
+               status roll-status.
+data division.
+file section.
+       fd roll-file.
+           01 Froll-rec.
+               03 Froll-id pic 9(2).
+               03 Froll-name pic N(10).
+               03 Froll-active pic X.
+working-storage section.
+       01 roll-key pic 9(2).
+       01 roll-status pic XX.
+       01 idx pic 9(2) value zero.
+       01 Oroll-name pic N(10).
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "役職追加モード".
+
+exec-search-maximum-rollid.
+       move zero to idx.
+
+       open input roll-file.
+       perform until roll-status not = "00"
+           read roll-file
+               not at end add 1 to idx
+       end-perform.
+       close roll-file.
+
+       add 1 to idx.
+       move idx to Froll-id.
+       display Froll-id.
+
+exec-accept-name.
+       display "役職名 ([1-10]文字)".
+       accept Oroll-name.
+
+       if function length(function trim(Oroll-name)) < 1 then
+           display "役職名は1文字以上で入力してください"
+           go to exec-accept-name
+       end-if.
+
+       if function length(function trim(Oroll-name)) > 10 then
+           display "役職名は10文字以下で入力してください"
+           go to exec-accept-name
+       end-if.
+
+       move Oroll-name to Froll-name.
+       move "Y" to Froll-active.
+
+exec-write.
+       open extend roll-file.
+       write Froll-rec.
+       close roll-file.
+
+       display "書き込みが完了しました".
+       stop run.
