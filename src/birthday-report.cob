@@ -0,0 +1,111 @@
+identification division.
+program-id. kintai-birthday-report.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+working-storage section.
+       01 status-rec.
+           03 user-status pic XX.
+       01 today pic X(8).
+       01 upcoming-window pic 9(3) value 30.
+       01 age pic 9(3).
+       01 days-to-birthday pic S9(5).
+       01 today-daynum pic 9(5).
+       01 birthday-daynum pic 9(5).
+       01 today-mmdd pic X(4).
+       01 this-year-mmdd pic X(4).
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "誕生日・年齢要件チェック（該当者一覧）".
+
+       move function current-date(1:8) to today.
+
+       display " "
+       display "氏名                 年齢   誕生日".
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end perform check-user
+       end-perform.
+       close user-file.
+
+       stop run.
+
+check-user.
+       perform compute-age.
+       perform compute-days-to-birthday.
+
+       display function trim(Flastname) " " function trim(Ffirstname)
+           "   " age "歳   " Fbirthdate(5:2) "月" Fbirthdate(7:2) "日".
+
+       if days-to-birthday >= 0 and days-to-birthday <= upcoming-window
+           display "  → " days-to-birthday "日後に誕生日を迎えます"
+       end-if.
+
+       *> 労働基準法上、満18歳未満は深夜業・時間外労働等の就業制限対象。
+       *> 満18歳の誕生日を境に制限が解除されるため、その変化点を知らせる。
+       if age = 17 and days-to-birthday >= 0 and days-to-birthday <= upcoming-window
+           display "  → まもなく満18歳（年少者の就業制限が解除されます）"
+       end-if.
+
+       *> 高年齢者雇用安定法に基づく継続雇用・再雇用制度の対象年齢（60歳）への到達を通知する。
+       if age = 59 and days-to-birthday >= 0 and days-to-birthday <= upcoming-window
+           display "  → まもなく満60歳（継続雇用制度の対象年齢に到達します）"
+       end-if.
+
+compute-age.
+       compute age = function numval(today(1:4)) - function numval(Fbirthdate(1:4)).
+
+       if today(5:4) < Fbirthdate(5:4)
+           subtract 1 from age
+       end-if.
+
+compute-days-to-birthday.
+       *> 概算（1か月=30日換算）で誕生日までの日数を求める。
+       move today(5:4) to today-mmdd.
+       move Fbirthdate(5:4) to this-year-mmdd.
+
+       compute today-daynum =
+           (function numval(today-mmdd(1:2)) - 1) * 30
+           + function numval(today-mmdd(3:2)).
+       compute birthday-daynum =
+           (function numval(this-year-mmdd(1:2)) - 1) * 30
+           + function numval(this-year-mmdd(3:2)).
+
+       compute days-to-birthday = birthday-daynum - today-daynum.
+
+       if days-to-birthday < 0
+           add 360 to days-to-birthday
+       end-if.
