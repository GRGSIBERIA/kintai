@@ -0,0 +1,261 @@
+identification division.
+program-id. kintai-shift-swap-approve.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+           select swap-file assign to "./dat/shift-swap.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fswap-id
+               status swap-status.
+           select lockout-file assign to "./dat/lockout.dat"
+               organization indexed
+               access mode dynamic
+               record key is Flock-username
+               status lockout-status.
+           select log-file assign to "./dat/log.dat"
+               organization line sequential.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd swap-file.
+           01 Fswap-rec.
+               03 Fswap-id pic 9(7).
+               03 Fswap-requester-userid pic 9(7).
+               03 Fswap-target-userid pic 9(7).
+               03 Fswap-shift-date pic X(8).
+               03 Fswap-status pic 9.
+               03 Fswap-approver pic 9(7).
+               03 Fswap-requested-at pic X(21).
+       fd lockout-file.
+           01 Flock-rec.
+               03 Flock-username pic X(64).
+               03 Flock-count pic 9.
+       fd log-file.
+           01 log-rec.
+               03 log-timestamp pic X(21).
+               03 log-comments pic X(128).
+working-storage section.
+       01 status-rec.
+           03 user-status pic XX.
+           03 swap-status pic XX.
+           03 lockout-status pic XX.
+       01 auth-rec.
+           03 auth-username pic X(64).
+           03 auth-password pic X(20).
+           03 approver-id pic 9(7).
+           03 miss-count pic 9 value 0.
+       01 auth-password-hash pic X(20).
+       01 decision-select pic 9.
+       01 select-swap-id pic 9(7).
+
+procedure division.
+       display "勤怠管理システム".
+       display "シフト交代承認モード".
+
+authenticate-username.
+       display "承認者としてユーザ認証を行います".
+       display "ユーザ名を入力してください".
+       accept auth-username.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end
+                   if auth-username = Fusername
+                       if Froll = 2 or Froll = 5 or Froll = 6 then
+                           move Fuserid to approver-id
+                           close user-file
+                           go to authenticate-password
+                       else
+                           close user-file
+                           display "承認権限がありません（課長・部長・役員のみ承認できます）"
+                           go to authenticate-username
+                       end-if
+                   end-if
+       end-perform.
+       close user-file.
+
+       display "ユーザが見つかりません".
+       display "もう一度入力してください".
+       go to authenticate-username.
+
+authenticate-password.
+       display "パスワードを入力してください".
+       accept auth-password.
+
+       call "SHA1" using
+           by reference auth-password
+           by value function length(function trim(auth-password))
+           by reference auth-password-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-password to auth-password-hash
+       end-call.
+
+       move auth-username to Flock-username.
+       open input lockout-file.
+       read lockout-file
+           invalid key continue
+       end-read.
+       close lockout-file.
+
+       if lockout-status = "00" and Flock-count >= 3 then
+           display "このユーザはロックされています"
+           display "管理者に連絡してください"
+           go to authenticate-logging
+       end-if.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end
+                   if auth-username = Fusername and auth-password-hash = Fpswd
+                       close user-file
+                       perform reset-lockout
+                       go to list-procedure
+                   end-if
+       end-perform.
+       close user-file.
+
+       display "パスワードの認証に失敗しました".
+       display "もう一度入力してください".
+       add 1 to miss-count.
+       perform record-lockout-failure.
+
+       if miss-count >= 3 then
+           display "ユーザ認証に3回失敗しました"
+           display "プログラムを強制終了します"
+           go to authenticate-logging
+       end-if.
+
+       go to authenticate-password.
+
+record-lockout-failure.
+       move auth-username to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       add 1 to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
+
+reset-lockout.
+       move auth-username to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       move zero to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
+
+authenticate-logging.
+       move function current-date to log-timestamp.
+       string
+           "[ERRO] " delimited by size
+           function trim(auth-username) delimited by size
+           " failed authentication 3 times."
+           into log-comments
+       end-string.
+
+       open extend log-file.
+       write log-rec.
+       close log-file.
+
+       stop run.
+
+list-procedure.
+       display "承認待ちのシフト交代申請一覧です".
+       open input swap-file.
+       perform until swap-status not = "00"
+           read swap-file next record
+               not at end
+                   if Fswap-status = zero
+                       display "申請番号:" Fswap-id
+                           "  申請者:" Fswap-requester-userid
+                           "  相手:" Fswap-target-userid
+                           "  日付:" Fswap-shift-date
+                   end-if
+       end-perform.
+       close swap-file.
+
+       display "承認する申請番号を入力してください (0で終了)".
+       accept select-swap-id.
+
+       if select-swap-id = zero then
+           stop run
+       end-if.
+
+       move select-swap-id to Fswap-id.
+       open i-o swap-file.
+       read swap-file
+           invalid key
+               display "申請が見つかりませんでした"
+               close swap-file
+               go to list-procedure
+       end-read.
+
+       if Fswap-status not = zero then
+           display "この申請はすでに処理済みです"
+           close swap-file
+           go to list-procedure
+       end-if.
+
+       display "1. 承認する".
+       display "2. 却下する".
+       accept decision-select.
+
+       evaluate decision-select
+       when 1
+           move 1 to Fswap-status
+       when 2
+           move 2 to Fswap-status
+       when other
+           display "指定された番号がありません"
+           close swap-file
+           go to list-procedure
+       end-evaluate.
+
+       move approver-id to Fswap-approver.
+       rewrite Fswap-rec
+           invalid key
+               display "更新に失敗しました"
+       end-rewrite.
+       close swap-file.
+
+       display "申請番号 " select-swap-id " を処理しました".
+       go to list-procedure.
