@@ -0,0 +1,136 @@
+identification division.
+program-id. kintai-leave-accrue.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+           select balance-file assign to "./dat/leave-balance.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fbal-userid
+               status balance-status.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd balance-file.
+           01 Fbal-rec.
+               03 Fbal-userid pic 9(7).
+               03 Fbal-days pic 9(3).
+working-storage section.
+       01 status-rec.
+           03 user-status pic XX.
+           03 balance-status pic XX.
+       01 today pic X(8).
+       01 join-date pic X(8).
+       01 tenure-years pic 9(3).
+       01 tenure-months pic 9(5).
+       01 accrual-days pic 9(3).
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "有給休暇付与バッチ（勤続年数基準）".
+
+       move function current-date(1:8) to today.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end perform accrue-for-user
+       end-perform.
+       close user-file.
+
+       display "付与処理が完了しました".
+       stop run.
+
+accrue-for-user.
+       move Fjoin-date(1:8) to join-date.
+
+       compute tenure-months =
+           (function numval(today(1:4)) - function numval(join-date(1:4))) * 12
+           + (function numval(today(5:2)) - function numval(join-date(5:2))).
+
+       if function numval(today(7:2)) < function numval(join-date(7:2))
+           subtract 1 from tenure-months
+       end-if.
+
+       if tenure-months < 0
+           move zero to tenure-months
+       end-if.
+
+       divide tenure-months by 12 giving tenure-years.
+
+       perform lookup-accrual-table.
+
+       perform update-balance.
+
+lookup-accrual-table.
+       *> 労働基準法の年次有給休暇付与日数表（勤続年数ベース）
+       evaluate true
+       when tenure-months < 6
+           move zero to accrual-days
+       when tenure-years < 1
+           move 10 to accrual-days
+       when tenure-years < 2
+           move 11 to accrual-days
+       when tenure-years < 3
+           move 12 to accrual-days
+       when tenure-years < 4
+           move 14 to accrual-days
+       when tenure-years < 5
+           move 16 to accrual-days
+       when tenure-years < 6
+           move 18 to accrual-days
+       when other
+           move 20 to accrual-days
+       end-evaluate.
+
+update-balance.
+       open i-o balance-file.
+       move Fuserid to Fbal-userid.
+       read balance-file
+           invalid key
+               move zero to Fbal-days
+               move accrual-days to Fbal-days
+               write Fbal-rec
+                   invalid key
+                       display "userid: " Fuserid " 付与登録に失敗しました"
+               end-write
+               close balance-file
+               go to accrue-logging
+       end-read.
+
+       move accrual-days to Fbal-days.
+       rewrite Fbal-rec
+           invalid key
+               display "userid: " Fuserid " 付与更新に失敗しました"
+       end-rewrite.
+       close balance-file.
+
+accrue-logging.
+       display "userid: " Fuserid "  勤続" tenure-years "年  付与日数: " accrual-days "日".
