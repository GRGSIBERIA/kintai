@@ -0,0 +1,173 @@
+identification division.
+program-id. kintai-lateness-report.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+           select stamp-file assign to "./dat/stamp.dat"
+               organization relative
+               access mode sequential
+               relative key stamp-key
+               status stamp-status.
+           select shift-file assign to "./dat/shift.dat"
+               organization relative
+               access mode sequential
+               relative key shift-key
+               status shift-status.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd stamp-file.
+           01 Fstamp-rec.
+               03 Fstamp-id pic 9(12).
+               03 Fstamp-userid pic 9(7).
+               03 Fstamp-datetime pic X(21).
+               03 Fstamp-statusid pic 9.
+               03 Fstamp-approver pic 9(7).
+               03 Fstamp-cancelled pic X.
+               03 Fstamp-cancel-approver pic 9(7).
+       fd shift-file.
+           01 Fshift-rec.
+               03 Fshift-roll pic 9(2).
+               03 Fshift-start pic 9(4).
+               03 Fshift-end pic 9(4).
+               03 Fshift-expected-hours pic 9(2)v99.
+working-storage section.
+       01 stamp-key pic 9(12).
+       01 shift-key pic 99.
+       01 status-rec.
+           03 user-status pic XX.
+           03 stamp-status pic XX.
+           03 shift-status pic XX.
+       01 target-yyyymm pic X(6).
+       01 day-in-time pic 9(4) occurs 31 times indexed by day-idx.
+       01 day-out-time pic 9(4) occurs 31 times indexed by day2-idx.
+       01 work-day pic 99.
+       01 work-hhmm pic 9(4).
+       01 expect-start pic 9(4).
+       01 expect-end pic 9(4).
+       01 expect-hours pic 9(2)v99.
+       01 shift-found pic 9.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "遅刻・早退チェック（月次）".
+
+       display "対象年月を入力してください (例: 202608)".
+       accept target-yyyymm.
+       display " "
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end perform check-user
+       end-perform.
+       close user-file.
+
+       stop run.
+
+check-user.
+       perform lookup-shift.
+       if shift-found = 0
+           display "userid: " Fuserid "  役職 " Froll " のシフトが未登録です"
+       else
+           display "userid: " Fuserid "  役職 " Froll
+               "  規定労働時間 " expect-hours "時間/日"
+           perform tally-user-stamps
+           perform scan-exceptions
+       end-if.
+
+lookup-shift.
+       move zero to shift-found.
+       move zero to expect-start.
+       move zero to expect-end.
+       move zero to expect-hours.
+
+       open input shift-file.
+       perform until shift-status not = "00"
+           read shift-file
+               not at end
+                   if Fshift-roll = Froll
+                       move Fshift-start to expect-start
+                       move Fshift-end to expect-end
+                       move Fshift-expected-hours to expect-hours
+                       move 1 to shift-found
+                   end-if
+       end-perform.
+       close shift-file.
+
+tally-user-stamps.
+       perform varying day-idx from 1 by 1 until day-idx > 31
+           move zero to day-in-time(day-idx)
+           move zero to day-out-time(day-idx)
+       end-perform.
+
+       open input stamp-file.
+       perform until stamp-status not = "00"
+           read stamp-file
+               not at end
+                   if Fstamp-userid = Fuserid
+                       and Fstamp-datetime(1:6) = target-yyyymm
+                       and Fstamp-cancelled not = "Y"
+                       perform accumulate-stamp
+                   end-if
+       end-perform.
+       close stamp-file.
+
+accumulate-stamp.
+       move function numval(Fstamp-datetime(7:2)) to work-day.
+       move function numval(Fstamp-datetime(9:4)) to work-hhmm.
+
+       evaluate Fstamp-statusid
+       when 1
+       when 3
+           if day-in-time(work-day) = zero
+               or work-hhmm < day-in-time(work-day)
+               move work-hhmm to day-in-time(work-day)
+           end-if
+       when 2
+       when 4
+           if work-hhmm > day-out-time(work-day)
+               move work-hhmm to day-out-time(work-day)
+           end-if
+       end-evaluate.
+
+scan-exceptions.
+       perform varying day-idx from 1 by 1 until day-idx > 31
+           if day-in-time(day-idx) not = zero
+               and day-in-time(day-idx) > expect-start
+               display "userid: " Fuserid "  " day-idx "日  出勤"
+                   day-in-time(day-idx) " (規定" expect-start ") 遅刻"
+           end-if
+           if day-out-time(day-idx) not = zero
+               and day-out-time(day-idx) < expect-end
+               display "userid: " Fuserid "  " day-idx "日  退勤"
+                   day-out-time(day-idx) " (規定" expect-end ") 早退"
+           end-if
+       end-perform.
