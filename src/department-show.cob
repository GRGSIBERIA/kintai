@@ -0,0 +1,35 @@
+identification division.
+program-id. kintai-department-show.
+
+environment division.
+input-output section.
+       file-control.
+           select department-file assign to "./dat/department.dat"
+               organization relative
+               access mode sequential
+               relative key dept-key
+               status dept-status.
+data division.
+file section.
+       fd department-file.
+           01 Fdept-rec.
+               03 Fdept-id pic 9(2).
+               03 Fdept-name pic N(20).
+working-storage section.
+       01 dept-key pic 9(2).
+       01 dept-status pic XX.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "部署一覧".
+       display " "
+
+       open input department-file.
+       perform until dept-status not = "00"
+           read department-file
+               not at end display Fdept-id ": " function trim(Fdept-name)
+       end-perform.
+       close department-file.
+
+       stop run.
