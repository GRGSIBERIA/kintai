@@ -0,0 +1,82 @@
+identification division.
+program-id. kintai-shift-set.
+
+environment division.
+input-output section.
+       file-control.
+           select shift-file assign to "./dat/shift.dat"
+               organization relative
+               access mode sequential
+               relative key shift-key
+               status shift-status.
+data division.
+file section.
+       fd shift-file.
+           01 Fshift-rec.
+               03 Fshift-roll pic 9(2).
+               03 Fshift-start pic 9(4).
+               03 Fshift-end pic 9(4).
+               03 Fshift-expected-hours pic 9(2)v99.
+working-storage section.
+       01 shift-key pic 99.
+       01 shift-status pic XX.
+       01 target-roll pic 9(2).
+       01 found-flag pic 9.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "役職別勤務シフト設定モード".
+
+exec-accept-roll.
+       display "対象の役職IDを入力してください".
+       accept target-roll.
+
+       move zero to found-flag.
+
+       open i-o shift-file.
+       perform until shift-status not = "00"
+           read shift-file next record
+               not at end
+                   if Fshift-roll = target-roll
+                       move 1 to found-flag
+                       perform exec-accept-values
+                       rewrite Fshift-rec
+                           invalid key
+                               display "更新に失敗しました"
+                       end-rewrite
+                   end-if
+       end-perform.
+       close shift-file.
+
+       if found-flag = 0 then
+           display "該当する役職のシフトが未登録です。新規に追加します"
+           move target-roll to Fshift-roll
+           perform exec-accept-values
+           open extend shift-file
+           write Fshift-rec
+           close shift-file
+       end-if.
+
+       display "シフト設定を更新しました".
+       stop run.
+
+exec-accept-values.
+       display "始業時刻 ([0000-2359])".
+       accept Fshift-start.
+
+       display "終業時刻 ([0000-2359])".
+       accept Fshift-end.
+
+       if Fshift-end <= Fshift-start then
+           display "終業時刻は始業時刻より後にしてください"
+           go to exec-accept-values
+       end-if.
+
+       display "1日あたりの所定労働時間 (例: 08.00)".
+       accept Fshift-expected-hours.
+
+       if Fshift-expected-hours = zero or Fshift-expected-hours > 24 then
+           display "0より大きく24以下の時間を入力してください"
+           go to exec-accept-values
+       end-if.
