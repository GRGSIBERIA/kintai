@@ -4,10 +4,10 @@ program-id. kintai-stamp-add.
 environment division.
 input-output section.
        file-control.
-           select user-file assign to "./dat/stamp.dat"
-               organization relative
+           select user-file assign to "./dat/user.dat"
+               organization indexed
                access mode sequential
-               relative key user-key
+               record key is Fuser-id
                status user-status.
            select stamp-file assign to "./dat/stamp.dat"
                organization relative
@@ -19,9 +19,25 @@ input-output section.
                access mode sequential
                status status-status.
            select log-file assign to "./dat/log.dat"
+               organization line sequential
+               status log-status.
+           select seq-file assign to "./dat/stamp-seq.dat"
+               organization relative
+               access mode dynamic
+               relative key seq-key
+               status seq-status.
+           select lockout-file assign to "./dat/lockout.dat"
+               organization indexed
+               access mode dynamic
+               record key is Flock-username
+               status lockout-status.
+           select security-alert-file assign to "./dat/security-alert.dat"
+               organization line sequential.
+           select month-lock-file assign to "./dat/month-lock.dat"
                organization relative
                access mode sequential
-               status log-status.
+               relative key mlock-key
+               status mlock-status.
 data division.
 file section.
        fd user-file.
@@ -32,17 +48,28 @@ file section.
                03 Flastname pic N(32).
                03 Fpswd pic X(20).
                03 Fgender pic 9(2).
-               03 Faddress pic N(70).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
                03 Femail pic X(254).
                03 Fphone-number pic X(14).
                03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
                03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
        fd stamp-file.
            01 Fstamp-rec.
                03 Fstamp-id pic 9(12).
                03 Fstamp-userid pic 9(7).
                03 Fstamp-datetime pic X(21).
                03 Fstamp-statusid pic 9.
+               03 Fstamp-approver pic 9(7).
+               03 Fstamp-cancelled pic X.
+               03 Fstamp-cancel-approver pic 9(7).
        fd status-file.
            01 Fstatus-rec.
                03 Fstatus-id pic 9.
@@ -51,24 +78,67 @@ file section.
            01 Flog-rec.
                03 log-timestamp pic X(21).
                03 log-comments pic X(128).
+       fd seq-file.
+           01 Fseq-rec.
+               03 Fseq-value pic 9(12).
+       fd lockout-file.
+           01 Flock-rec.
+               03 Flock-username pic X(64).
+               03 Flock-count pic 9.
+       fd security-alert-file.
+           01 Falert-rec.
+               03 Falert-timestamp pic X(21).
+               03 Falert-username pic X(64).
+               03 Falert-source pic X(20).
+               03 Falert-message pic X(128).
+       fd month-lock-file.
+           01 Fmlock-rec.
+               03 Fmlock-yyyymm pic X(6).
+               03 Fmlock-locked-at pic X(21).
 working-storage section.
        01 key-rec.
-           03 user-key pic 9(7).
            03 stamp-key pic 9(12).
+           03 seq-key pic 9(7) value 1.
+           03 mlock-key pic 9(5).
        01 status-rec.
            03 user-status pic XX.
            03 stamp-status pic XX.
            03 status-status pic XX.
            03 log-status pic XX.
+           03 seq-status pic XX.
+           03 lockout-status pic XX.
+           03 mlock-status pic XX.
+       01 target-month-locked pic 9.
        01 auth-rec.
            03 auth-username pic X(64).
            03 auth-password pic X(20).
            03 miss-count pic 9 values 0.
+       01 auth-password-hash pic X(20).
+       01 mode-select pic 9 value 1.
+       01 approver-userid pic 9(7).
+       01 backfill-rec.
+           03 backfill-userid pic 9(7).
+           03 backfill-datetime pic X(21).
+       01 is-backfill pic X value "n".
 
 procedure division.
        display "勤怠管理システム".
        display "勤怠追加モード".
 
+mode-select-procedure.
+       display "[1] 通常打刻  [2] 代理打刻（承認者による過去分の打刻登録）".
+       accept mode-select.
+
+       evaluate mode-select
+       when 1
+           go to authenticate-username
+       when 2
+           go to authenticate-approver-username
+       when other
+           display "不正な選択です"
+           go to mode-select-procedure
+       end-evaluate.
+
 authenticate-username.
        display "ユーザ認証を行います".
        display "ユーザ名を入力してください".
@@ -76,9 +146,10 @@ authenticate-username.
 
        open input user-file.
        perform until user-status not = "00"
+           read user-file
            if auth-username = Fusername then
                close user-file
-               go to authenticate-password
+               go to check-lockout
            end-if
        end-perform.
 
@@ -86,26 +157,91 @@ authenticate-username.
        display "もう一度入力してください".
        go to authenticate-username.
 
+check-lockout.
+       move auth-username to Flock-username.
+       open input lockout-file.
+       read lockout-file
+           invalid key continue
+       end-read.
+       close lockout-file.
+
+       if lockout-status = "00" and Flock-count >= 3 then
+           display "アカウントがロックされています"
+           display "管理者に連絡してください"
+           go to authenticate-logging
+       end-if.
+
+       go to authenticate-password.
+
 authenticate-password.
        display "パスワードを入力してください".
        accept auth-password.
 
+       call "SHA1" using
+           by reference auth-password
+           by value function length(function trim(auth-password))
+           by reference auth-password-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-password to auth-password-hash
+       end-call.
+
        if miss-count >= 3 then
            display "ユーザ認証に3回失敗しました"
            display "プログラムを強制終了します"
            go to authenticate-logging
        end-if.
 
-       if auth-password = Fpswd then
+       if auth-password-hash = Fpswd then
+           perform reset-lockout
            go to stamp-procedure
        end-if.
 
        display "パスワードの認証に失敗しました".
        display "もう一度入力してください".
        add 1 to miss-count.
+       perform record-lockout-failure.
 
        go to authenticate-password.
 
+record-lockout-failure.
+       move auth-username to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       add 1 to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
+
+reset-lockout.
+       move auth-username to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       move zero to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
+
+check-month-lock.
+       move zero to target-month-locked.
+       open input month-lock-file.
+       perform until mlock-status not = "00"
+           read month-lock-file next record
+               not at end
+                   if Fmlock-yyyymm = Fstamp-datetime(1:6)
+                       move 1 to target-month-locked
+                   end-if
+       end-perform.
+       close month-lock-file.
+
 authenticate-logging.
        open extend log-file.
        move function current-date to log-timestamp.
@@ -117,11 +253,130 @@ authenticate-logging.
        end-string.
        write Flog-rec.
        close log-file.
+
+       move function current-date to Falert-timestamp.
+       move auth-username to Falert-username.
+       move "stamp-add" to Falert-source.
+       move "repeated failed authentication, account locked" to Falert-message.
+       open extend security-alert-file.
+       write Falert-rec.
+       close security-alert-file.
+
        stop run.
 
+authenticate-approver-username.
+       display "承認者のユーザ認証を行います".
+       display "承認者のユーザ名を入力してください".
+       accept auth-username.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+           if auth-username = Fusername then
+               if Froll = 2 or Froll = 5 or Froll = 6 then
+                   close user-file
+                   go to approver-check-lockout
+               else
+                   close user-file
+                   display "承認権限がありません（課長・部長・役員のみ承認できます）"
+                   go to authenticate-approver-username
+               end-if
+           end-if
+       end-perform.
+
+       display "ユーザが見つかりません".
+       display "もう一度入力してください".
+       go to authenticate-approver-username.
+
+approver-check-lockout.
+       move auth-username to Flock-username.
+       open input lockout-file.
+       read lockout-file
+           invalid key continue
+       end-read.
+       close lockout-file.
+
+       if lockout-status = "00" and Flock-count >= 3 then
+           display "アカウントがロックされています"
+           display "管理者に連絡してください"
+           go to authenticate-logging
+       end-if.
+
+       go to authenticate-approver-password.
+
+authenticate-approver-password.
+       display "承認者のパスワードを入力してください".
+       accept auth-password.
+
+       call "SHA1" using
+           by reference auth-password
+           by value function length(function trim(auth-password))
+           by reference auth-password-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-password to auth-password-hash
+       end-call.
+
+       if miss-count >= 3 then
+           display "ユーザ認証に3回失敗しました"
+           display "プログラムを強制終了します"
+           go to authenticate-logging
+       end-if.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+           if auth-username = Fusername and auth-password-hash = Fpswd then
+               move Fuser-id to approver-userid
+               close user-file
+               perform reset-lockout
+               go to backfill-target-procedure
+           end-if
+       end-perform.
+       close user-file.
+
+       display "パスワードの認証に失敗しました".
+       display "もう一度入力してください".
+       add 1 to miss-count.
+       perform record-lockout-failure.
+
+       go to authenticate-approver-password.
+
+backfill-target-procedure.
+       display "打刻を登録する対象のユーザIDを入力してください".
+       accept backfill-userid.
+
+       move backfill-userid to Fstamp-userid.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+           if Fuser-id = backfill-userid then
+               close user-file
+               go to backfill-datetime-procedure
+           end-if
+       end-perform.
+       close user-file.
+
+       display "ユーザが見つかりませんでした".
+       go to backfill-target-procedure.
+
+backfill-datetime-procedure.
+       display "打刻日時を入力してください(21桁): (例: YYYYMMDDhhmmss00+0900)".
+       accept backfill-datetime.
+
+       move backfill-datetime to Fstamp-datetime.
+       move approver-userid to Fstamp-approver.
+       move "y" to is-backfill.
+
+       go to stamp-procedure.
+
 stamp-procedure.
-       move Fuser-id to Fstamp-userid.
-       move function current-date to Fstamp-datetime.
+       if is-backfill not = "y" then
+           move Fuser-id to Fstamp-userid
+           move function current-date to Fstamp-datetime
+           move zero to Fstamp-approver
+       end-if.
 
        display "以下の番号を入力してください".
        open input status-file.
@@ -146,7 +401,33 @@ stamp-procedure.
        go to stamp-procedure.
 
 write-procedure.
-       move stamp-key to Fstamp-id.
+       perform check-month-lock.
+
+       if target-month-locked = 1 and is-backfill not = "y" then
+           display "対象月は給与締め処理済みのため打刻を変更できません"
+           display "承認者による代理打刻（バックフィル）が必要です"
+           go to stamp-procedure
+       end-if.
+
+       if target-month-locked = 1 and is-backfill = "y" then
+           display "対象月は締め処理済みですが、承認者権限で上書き登録します"
+       end-if.
+
+       move 1 to seq-key.
+       open i-o seq-file.
+       read seq-file
+           invalid key
+               move zero to Fseq-value
+               write Fseq-rec
+       end-read.
+
+       add 1 to Fseq-value.
+       rewrite Fseq-rec.
+       close seq-file.
+
+       move Fseq-value to Fstamp-id.
+       move "N" to Fstamp-cancelled.
+       move zero to Fstamp-cancel-approver.
 
        open extend stamp-file.
        write Fstamp-rec.
@@ -157,4 +438,20 @@ write-procedure.
        display Fstamp-datetime.
        display Fstatus-name.
 
+       if is-backfill = "y" then
+           display "承認者 userid " approver-userid " による代理打刻です"
+
+           open extend log-file
+           move function current-date to log-timestamp
+           string
+               "[INFO] approver " delimited by size
+               approver-userid delimited by size
+               " backfilled a punch for userid " delimited by size
+               backfill-userid delimited by size
+               into log-comments
+           end-string
+           write Flog-rec
+           close log-file
+       end-if.
+
        stop run.
\ No newline at end of file
