@@ -0,0 +1,201 @@
+identification division.
+program-id. kintai-shift-swap-request.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+           select swap-file assign to "./dat/shift-swap.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fswap-id
+               status swap-status.
+           select seq-file assign to "./dat/shift-swap-seq.dat"
+               organization relative
+               access mode dynamic
+               relative key seq-key
+               status seq-status.
+           select log-file assign to "./dat/log.dat"
+               organization line sequential.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd swap-file.
+           01 Fswap-rec.
+               03 Fswap-id pic 9(7).
+               03 Fswap-requester-userid pic 9(7).
+               03 Fswap-target-userid pic 9(7).
+               03 Fswap-shift-date pic X(8).
+               03 Fswap-status pic 9.
+               03 Fswap-approver pic 9(7).
+               03 Fswap-requested-at pic X(21).
+       fd seq-file.
+           01 Fseq-rec.
+               03 Fseq-value pic 9(7).
+       fd log-file.
+           01 log-rec.
+               03 log-timestamp pic X(21).
+               03 log-comments pic X(128).
+working-storage section.
+       01 seq-key pic 9(7) value 1.
+       01 status-rec.
+           03 user-status pic XX.
+           03 swap-status pic XX.
+           03 seq-status pic XX.
+       01 auth-rec.
+           03 auth-username pic X(64).
+           03 auth-password pic X(20).
+           03 miss-count pic 9 value 0.
+       01 auth-password-hash pic X(20).
+       01 target-username pic X(64).
+       01 target-found pic 9.
+
+procedure division.
+       display "勤怠管理システム".
+       display "シフト交代申請モード".
+
+authenticate-username.
+       display "ユーザ認証を行います".
+       display "ユーザ名を入力してください".
+       accept auth-username.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end
+                   if auth-username = Fusername
+                       move Fuserid to Fswap-requester-userid
+                       close user-file
+                       go to authenticate-password
+                   end-if
+       end-perform.
+       close user-file.
+
+       display "ユーザが見つかりません".
+       display "もう一度入力してください".
+       go to authenticate-username.
+
+authenticate-password.
+       display "パスワードを入力してください".
+       accept auth-password.
+
+       call "SHA1" using
+           by reference auth-password
+           by value function length(function trim(auth-password))
+           by reference auth-password-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-password to auth-password-hash
+       end-call.
+
+       if miss-count >= 3 then
+           display "ユーザ認証に3回失敗しました"
+           display "プログラムを強制終了します"
+           go to authenticate-logging
+       end-if.
+
+       if auth-password-hash = Fpswd then
+           go to request-procedure
+       end-if.
+
+       display "パスワードの認証に失敗しました".
+       display "もう一度入力してください".
+       add 1 to miss-count.
+
+       go to authenticate-password.
+
+authenticate-logging.
+       move function current-date to log-timestamp.
+       string
+           "[ERRO] " delimited by size
+           function trim(auth-username) delimited by size
+           " failed authentication 3 times."
+           into log-comments
+       end-string.
+
+       open extend log-file.
+       write log-rec.
+       close log-file.
+
+       stop run.
+
+request-procedure.
+       display "交代相手のユーザ名を入力してください".
+       accept target-username.
+
+       move zero to target-found.
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end
+                   if target-username = Fusername
+                       move Fuserid to Fswap-target-userid
+                       move 1 to target-found
+                   end-if
+       end-perform.
+       close user-file.
+
+       if target-found = 0 then
+           display "交代相手のユーザが見つかりません"
+           go to request-procedure
+       end-if.
+
+       display "交代するシフトの日付を入力してください (例: 20260901)".
+       accept Fswap-shift-date.
+
+       move zero to Fswap-status.
+       move zero to Fswap-approver.
+       move function current-date to Fswap-requested-at.
+
+       perform next-swap-id.
+
+       open i-o swap-file.
+       write Fswap-rec
+           invalid key
+               display "申請の登録に失敗しました"
+       end-write.
+       close swap-file.
+
+       display "シフト交代を申請しました".
+       display "申請番号: " Fswap-id "  承認待ちです".
+
+       stop run.
+
+next-swap-id.
+       move 1 to seq-key.
+       open i-o seq-file.
+       read seq-file
+           invalid key
+               move zero to Fseq-value
+               write Fseq-rec
+       end-read.
+
+       add 1 to Fseq-value.
+       rewrite Fseq-rec.
+       close seq-file.
+
+       move Fseq-value to Fswap-id.
