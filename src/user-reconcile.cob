@@ -0,0 +1,127 @@
+identification division.
+program-id. kintai-user-reconcile.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+           select gender-file assign to "./dat/gender.dat"
+               organization relative
+               access mode sequential
+               relative key gender-key
+               status gender-status.
+           select roll-file assign to "./dat/roll.dat"
+               organization relative
+               access mode sequential
+               relative key roll-key
+               status roll-status.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd gender-file.
+           01 Fgender-rec.
+               03 Fgender-id pic 9(2).
+               03 Fgender-name pic N(10).
+       fd roll-file.
+           01 Froll-rec.
+               03 Froll-id pic 9(2).
+               03 Froll-name pic N(10).
+               03 Froll-active pic X.
+working-storage section.
+       01 gender-key pic 99.
+       01 roll-key pic 99.
+       01 status-rec.
+           03 user-status pic XX.
+           03 gender-status pic XX.
+           03 roll-status pic XX.
+       01 found-flag pic X.
+       01 exception-count pic 9(5) value zero.
+       01 checked-count pic 9(5) value zero.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "参照整合性チェック（性別・役職）".
+       display " ".
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file next record
+               not at end
+                   add 1 to checked-count
+                   perform check-gender thru check-gender-exit
+                   perform check-roll
+       end-perform.
+       close user-file.
+
+       display " ".
+       display checked-count " 件のユーザをチェックしました".
+       display exception-count " 件の不整合が見つかりました".
+       stop run.
+
+check-gender.
+       if Fgender = 0 then
+           go to check-gender-exit
+       end-if.
+
+       move "n" to found-flag.
+
+       open input gender-file.
+       perform until gender-status not = "00"
+           read gender-file
+               not at end if Fgender-id = Fgender then
+                   move "y" to found-flag
+               end-if
+       end-perform.
+       close gender-file.
+
+       if found-flag = "n" then
+           add 1 to exception-count
+           display "[不整合] ユーザID " Fuserid
+               " の性別ID " Fgender " はgender.datに存在しません"
+       end-if.
+
+check-gender-exit.
+       exit.
+
+check-roll.
+       move "n" to found-flag.
+
+       open input roll-file.
+       perform until roll-status not = "00"
+           read roll-file
+               not at end if Froll-id = Froll then
+                   move "y" to found-flag
+               end-if
+       end-perform.
+       close roll-file.
+
+       if found-flag = "n" then
+           add 1 to exception-count
+           display "[不整合] ユーザID " Fuserid
+               " の役職ID " Froll " はroll.datに存在しません"
+       end-if.
