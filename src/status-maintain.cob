@@ -0,0 +1,94 @@
+identification division.
+program-id. kintai-status-maintain.
+
+environment division.
+input-output section.
+       file-control.
+           select status-file assign to "./dat/status.dat"
+               organization relative
+               access mode sequential
+               relative key status-key
+               status status-status.
+data division.
+file section.
+       fd status-file.
+           01 Fstatus-rec.
+               03 Fstatus-id pic 9.
+               03 Fstatus-name pic N(5).
+working-storage section.
+       01 status-key pic 9.
+       01 status-status pic XX.
+       01 idx pic 9 value zero.
+       01 mode-select pic 9.
+       01 Ostatus-name pic N(5).
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "ステータスマスタ管理モード".
+
+menu-procedure.
+       display "[1] 一覧表示  [2] 追加  [9] 終了".
+       accept mode-select.
+
+       evaluate mode-select
+       when 1
+           go to list-procedure
+       when 2
+           go to add-procedure
+       when 9
+           stop run
+       when other
+           display "不正な選択です"
+           go to menu-procedure
+       end-evaluate.
+
+list-procedure.
+       open input status-file.
+       perform until status-status not = "00"
+           read status-file
+               not at end display Fstatus-id " " Fstatus-name
+       end-perform.
+       close status-file.
+
+       go to menu-procedure.
+
+add-procedure.
+       move zero to idx.
+
+       open input status-file.
+       perform until status-status not = "00"
+           read status-file
+               not at end add 1 to idx
+       end-perform.
+       close status-file.
+
+       if idx >= 9 then
+           display "これ以上ステータスを追加できません（上限9件）"
+           go to menu-procedure
+       end-if.
+
+       add 1 to idx.
+
+       display "ステータス名を入力してください（例: 外出、[1-5]文字）".
+       accept Ostatus-name.
+
+       if function length(function trim(Ostatus-name)) < 1 then
+           display "ステータス名は1文字以上で入力してください"
+           go to add-procedure
+       end-if.
+
+       if function length(function trim(Ostatus-name)) > 5 then
+           display "ステータス名は5文字以下で入力してください"
+           go to add-procedure
+       end-if.
+
+       move idx to Fstatus-id.
+       move Ostatus-name to Fstatus-name.
+
+       open extend status-file.
+       write Fstatus-rec.
+       close status-file.
+
+       display "追加しました: " Fstatus-id " " Fstatus-name.
+       go to menu-procedure.
