@@ -0,0 +1,176 @@
+identification division.
+program-id. kintai-stamp-import.
+
+environment division.
+input-output section.
+       file-control.
+           select import-file assign to "./dat/stamp-import.csv"
+               organization line sequential
+               status import-status.
+           select stamp-file assign to "./dat/stamp.dat"
+               organization relative
+               access mode sequential
+               relative key stamp-key
+               status stamp-status.
+           select seq-file assign to "./dat/stamp-seq.dat"
+               organization relative
+               access mode dynamic
+               relative key seq-key
+               status seq-status.
+           select log-file assign to "./dat/log.dat"
+               organization line sequential.
+           select month-lock-file assign to "./dat/month-lock.dat"
+               organization relative
+               access mode sequential
+               relative key mlock-key
+               status mlock-status.
+data division.
+file section.
+       fd import-file.
+           01 import-line pic X(128).
+       fd stamp-file.
+           01 Fstamp-rec.
+               03 Fstamp-id pic 9(12).
+               03 Fstamp-userid pic 9(7).
+               03 Fstamp-datetime pic X(21).
+               03 Fstamp-statusid pic 9.
+               03 Fstamp-approver pic 9(7).
+               03 Fstamp-cancelled pic X.
+               03 Fstamp-cancel-approver pic 9(7).
+       fd seq-file.
+           01 Fseq-rec.
+               03 Fseq-value pic 9(12).
+       fd log-file.
+           01 log-rec.
+               03 log-timestamp pic X(21).
+               03 log-comments pic X(128).
+       fd month-lock-file.
+           01 Fmlock-rec.
+               03 Fmlock-yyyymm pic X(6).
+               03 Fmlock-locked-at pic X(21).
+working-storage section.
+       01 stamp-key pic 9(12).
+       01 seq-key pic 9(7) value 1.
+       01 mlock-key pic 9(5).
+       01 status-rec.
+           03 import-status pic XX.
+           03 stamp-status pic XX.
+           03 seq-status pic XX.
+           03 mlock-status pic XX.
+       01 csv-userid pic X(7).
+       01 csv-datetime pic X(21).
+       01 csv-statusid pic X(1).
+       01 csv-tallying pic 9.
+       01 import-count pic 9(7) value 0.
+       01 error-count pic 9(7) value 0.
+       01 locked-skip-count pic 9(7) value 0.
+       01 target-month-locked pic 9.
+       01 allow-month-override pic X value "n".
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "打刻データ一括取込バッチ（タイムレコーダ連携用）".
+
+       display "給与締め処理済みの月を上書き取込しますか？ [y/n]".
+       accept allow-month-override.
+
+       open input import-file.
+       if import-status not = "00" then
+           display "./dat/stamp-import.csv が開けませんでした"
+           stop run
+       end-if.
+
+       perform until import-status not = "00"
+           read import-file
+               not at end perform import-one-line thru import-one-line-exit
+       end-perform.
+       close import-file.
+
+       display "取込件数: " import-count "  エラー件数: " error-count
+           "  締め処理済み月のためスキップ: " locked-skip-count.
+
+       open extend log-file.
+       move function current-date to log-timestamp.
+       move spaces to log-comments.
+       string
+           "[INFO] bulk stamp import: " delimited by size
+           import-count delimited by size
+           " imported, " delimited by size
+           error-count delimited by size
+           " errors, " delimited by size
+           locked-skip-count delimited by size
+           " locked-month skipped." delimited by size
+           into log-comments
+       end-string.
+       write log-rec.
+       close log-file.
+
+       stop run.
+
+import-one-line.
+       move zero to csv-tallying.
+       unstring import-line delimited by ","
+           into csv-userid csv-datetime csv-statusid
+           tallying in csv-tallying
+       end-unstring.
+
+       if csv-tallying not = 3 then
+           display "列数が正しくない行をスキップしました: " import-line
+           add 1 to error-count
+           go to import-one-line-exit
+       end-if.
+
+       move csv-userid to Fstamp-userid.
+       move csv-datetime to Fstamp-datetime.
+       move csv-statusid to Fstamp-statusid.
+       move zero to Fstamp-approver.
+       move "N" to Fstamp-cancelled.
+       move zero to Fstamp-cancel-approver.
+
+       perform check-month-lock.
+
+       if target-month-locked = 1 and allow-month-override not = "y"
+               and allow-month-override not = "Y" then
+           display "締め処理済み月のためスキップしました: " import-line
+           add 1 to locked-skip-count
+           go to import-one-line-exit
+       end-if.
+
+       perform next-stamp-id.
+
+       open extend stamp-file.
+       write Fstamp-rec.
+       close stamp-file.
+
+       add 1 to import-count.
+
+import-one-line-exit.
+       exit.
+
+next-stamp-id.
+       move 1 to seq-key.
+       open i-o seq-file.
+       read seq-file
+           invalid key
+               move zero to Fseq-value
+               write Fseq-rec
+       end-read.
+
+       add 1 to Fseq-value.
+       rewrite Fseq-rec.
+       close seq-file.
+
+       move Fseq-value to Fstamp-id.
+
+check-month-lock.
+       move zero to target-month-locked.
+       open input month-lock-file.
+       perform until mlock-status not = "00"
+           read month-lock-file next record
+               not at end
+                   if Fmlock-yyyymm = Fstamp-datetime(1:6)
+                       move 1 to target-month-locked
+                   end-if
+       end-perform.
+       close month-lock-file.
