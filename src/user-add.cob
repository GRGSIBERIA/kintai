@@ -5,9 +5,10 @@ environment division.
 input-output section.
        file-control.
            select out-user assign to "./dat/user.dat"
-               organization relative
+               organization indexed
                access mode sequential
-               relative key out-key.
+               record key is Ouserid
+               status out-status.
            select gender-file assign to "./dat/gender.dat"
                organization relative
                access mode sequential
@@ -18,13 +19,50 @@ input-output section.
                access mode sequential
                relative key roll-key
                status roll-status.
-           select user-file assign to "./dat/user.dat"
+           select department-file assign to "./dat/department.dat"
+               organization relative
+               access mode sequential
+               relative key dept-key
+               status dept-status.
+           select employment-type-file assign to "./dat/employment-type.dat"
                organization relative
                access mode sequential
-               relative key user-key
+               relative key emptype-key
+               status emptype-status.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
                status user-status.
            select log-file assign to "./dat/log.dat"
                organization line sequential.
+           select seq-file assign to "./dat/user-seq.dat"
+               organization relative
+               access mode dynamic
+               relative key seq-key
+               status seq-status.
+           select lockout-file assign to "./dat/lockout.dat"
+               organization indexed
+               access mode dynamic
+               record key is Flock-username
+               status lockout-status.
+           select emergency-contact-file assign to "./dat/emergency-contact.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fec-userid
+               status emergency-status.
+           select dependents-file assign to "./dat/dependents.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fdep-userid
+               status dependents-status.
+           select staging-file assign to "./dat/user-add-staging.dat"
+               organization relative
+               access mode dynamic
+               relative key staging-key
+               status staging-status.
+           select security-alert-file assign to "./dat/security-alert.dat"
+               organization line sequential.
 data division.
 file section.
        fd out-user.
@@ -35,11 +73,19 @@ file section.
                03 Olastname pic N(32).
                03 Opswd pic X(20).
                03 Ogender pic 9(2).
-               03 Oaddress pic N(70).
+               03 Oaddress.
+                   05 Oaddress-postal pic X(8).
+                   05 Oaddress-prefecture pic N(10).
+                   05 Oaddress-city pic N(20).
+                   05 Oaddress-street pic N(40).
                03 Oemail pic X(254).
                03 Ophone-number pic X(14).
                03 Oroll pic 9(2).
+               03 Odept pic 9(2).
+               03 Oemptype pic 9(2).
                03 Ojoin-date pic X(21).
+               03 Obirthdate pic X(8).
+               03 Oretire-date pic X(8).
        fd gender-file.
            01 Fgender-rec.
                03 Fgender-id pic 9(2).
@@ -48,6 +94,15 @@ file section.
            01 Froll-rec.
                03 Froll-id pic 9(2).
                03 Froll-name pic N(10).
+               03 Froll-active pic X.
+       fd department-file.
+           01 Fdept-rec.
+               03 Fdept-id pic 9(2).
+               03 Fdept-name pic N(20).
+       fd employment-type-file.
+           01 Femptype-rec.
+               03 Femptype-id pic 9(2).
+               03 Femptype-name pic N(10).
        fd user-file.
            01 user-rec.
                03 Fuserid pic 9(7).
@@ -56,25 +111,96 @@ file section.
                03 Flastname pic N(32).
                03 Fpswd pic X(20).
                03 Fgender pic 9(2).
-               03 Faddress pic N(70).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
                03 Femail pic X(254).
                03 Fphone-number pic X(14).
                03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
                03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
        fd log-file.
            01 log-rec.
                03 log-timestamp pic X(21).
                03 log-comments pic X(128).
+       fd seq-file.
+           01 Fseq-rec.
+               03 Fseq-value pic 9(7).
+       fd lockout-file.
+           01 Flock-rec.
+               03 Flock-username pic X(64).
+               03 Flock-count pic 9.
+       fd emergency-contact-file.
+           01 Fec-rec.
+               03 Fec-userid pic 9(7).
+               03 Fec-name pic N(32).
+               03 Fec-relationship pic N(10).
+               03 Fec-phone pic X(14).
+       fd dependents-file.
+           01 Fdep-rec.
+               03 Fdep-userid pic 9(7).
+               03 Fdep-count pic 9(2).
+               03 Fdep-relationship pic N(10).
+       fd staging-file.
+           01 Fstg-rec.
+               03 Fstg-inprogress pic X.
+               03 Fstg-userid pic 9(7).
+               03 Fstg-username pic X(64).
+               03 Fstg-firstname pic N(32) usage national.
+               03 Fstg-lastname pic N(32).
+               03 Fstg-pswd pic X(20).
+               03 Fstg-gender pic 9(2).
+               03 Fstg-address-postal pic X(8).
+               03 Fstg-address-prefecture pic N(10).
+               03 Fstg-address-city pic N(20).
+               03 Fstg-address-street pic N(40).
+               03 Fstg-email pic X(254).
+               03 Fstg-phone pic X(14).
+               03 Fstg-roll pic 9(2).
+               03 Fstg-dept pic 9(2).
+               03 Fstg-emptype pic 9(2).
+               03 Fstg-joindate pic X(21).
+               03 Fstg-birthdate pic X(8).
+               03 Fstg-ec-name pic N(32).
+               03 Fstg-ec-relationship pic N(10).
+               03 Fstg-ec-phone pic X(14).
+               03 Fstg-dep-count pic 9(2).
+               03 Fstg-dep-relationship pic N(10).
+       fd security-alert-file.
+           01 Falert-rec.
+               03 Falert-timestamp pic X(21).
+               03 Falert-username pic X(64).
+               03 Falert-source pic X(20).
+               03 Falert-message pic X(128).
 working-storage section.
-       01 out-key pic 9(7).
+       01 out-status pic XX.
        01 gender-key pic 9(2).
        01 roll-key pic 9(2).
-       01 user-key pic 9(7).
+       01 dept-key pic 9(2).
+       01 emptype-key pic 9(2).
+       01 seq-key pic 9(7) value 1.
        01 gender-status pic XX.
        01 roll-status pic XX.
+       01 dept-status pic XX.
+       01 emptype-status pic XX.
        01 user-status pic XX.
        01 log-status pic XX.
-       01 idx pic 9(7) value 0.
+       01 seq-status pic XX.
+       01 lockout-status pic XX.
+       01 emergency-status pic XX.
+       01 dependents-status pic XX.
+       01 staging-key pic 9.
+       01 staging-status pic XX.
+       01 Oec-name pic N(32).
+       01 Oec-relationship pic N(10).
+       01 Oec-phone pic X(14).
+       01 Odep-count pic 9(2).
+       01 Odep-relationship pic N(10).
        01 yesno pic X.
        01 email-inspect pic 999.
        01 email-length pic 999.
@@ -93,25 +219,72 @@ working-storage section.
        01 auth-user pic X(64).
        01 join-user pic X(64).
        01 auth-pass pic X(20).
+       01 auth-pass-hash pic X(20).
        01 auth-times pic 9 values 0.
-       
+       01 pswd-plain pic X(20).
+
 procedure division.
 main section.
        display "勤怠管理システム".
        display "ユーザー追加モード".
 
+exec-check-resume.
+       move 1 to staging-key.
+       open input staging-file
+       read staging-file
+           invalid key move "N" to Fstg-inprogress
+       end-read
+       close staging-file.
+
+       if Fstg-inprogress = "Y" then
+           display "前回中断された入力内容があります。再開しますか？ [y/n]"
+           accept yesno
+           if function trim(yesno) = "y" then
+               move Fstg-userid to Fuserid
+               move Fstg-userid to Ouserid
+               move Fstg-username to Ousername
+               move Fstg-firstname to Ofirstname
+               move Fstg-lastname to Olastname
+               move Fstg-pswd to Opswd
+               move Fstg-gender to Ogender
+               move Fstg-address-postal to Oaddress-postal
+               move Fstg-address-prefecture to Oaddress-prefecture
+               move Fstg-address-city to Oaddress-city
+               move Fstg-address-street to Oaddress-street
+               move Fstg-email to Oemail
+               move Fstg-phone to Ophone-number
+               move Fstg-roll to Oroll
+               move Fstg-dept to Odept
+               move Fstg-emptype to Oemptype
+               move Fstg-joindate to Ojoin-date
+               move Fstg-birthdate to Obirthdate
+               move spaces to Oretire-date
+               move Fstg-ec-name to Oec-name
+               move Fstg-ec-relationship to Oec-relationship
+               move Fstg-ec-phone to Oec-phone
+               move Fstg-dep-count to Odep-count
+               move Fstg-dep-relationship to Odep-relationship
+               move Fuserid to join-user
+               go to exec-authenticate-user
+           end-if
+       end-if.
+
 exec-search-maximum-userid.
-       move zero to idx.
-       
-       open input user-file.
-       perform until user-status not = "00"
-           read user-file
-               not at end add 1 to idx
-       end-perform.
-       close user-file.
+       move 1 to seq-key.
+
+       open i-o seq-file.
+       read seq-file
+           invalid key
+               move zero to Fseq-value
+               write Fseq-rec
+       end-read.
+
+       add 1 to Fseq-value.
+       rewrite Fseq-rec.
+       close seq-file.
 
-       add 1 to idx.
-       move idx to Fuserid.
+       move Fseq-value to Fuserid.
+       move Fseq-value to Ouserid.
        display Fuserid.
 
 exec-accept-username.
@@ -169,20 +342,30 @@ exec-accept-firstname.
 
 exec-accept-password.
        display "パスワード ([1-20]文字)".
-       accept Opswd.
+       accept pswd-plain.
 
-       if function length(function trim(Opswd)) < 1 then
+       if function length(function trim(pswd-plain)) < 1 then
            display "1文字以上のパスワードを入力してください"
            go to exec-accept-password
        end-if.
 
-       if function length(function trim(Opswd)) > 20 then
+       if function length(function trim(pswd-plain)) > 20 then
            display "20文字以下のパスワードを入力してください"
            go to exec-accept-password
        end-if.
 
+       call "SHA1" using
+           by reference pswd-plain
+           by value function length(function trim(pswd-plain))
+           by reference Opswd
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move pswd-plain to Opswd
+       end-call.
+
 exec-accept-gender.
        display "性別ID:".
+       display "(0: 回答しない)".
 
        open input gender-file.
        perform until gender-status not = "00"
@@ -192,6 +375,11 @@ exec-accept-gender.
        close gender-file.
        accept Ogender. *> ここで入力
 
+       if Ogender = 0 then
+           display "性別は未回答として記録します"
+           go to exec-accept-roll
+       end-if.
+
        open input gender-file.
        perform until gender-status not = "00"
            read gender-file
@@ -211,7 +399,7 @@ exec-accept-roll.
        open input roll-file.
        perform until roll-status not = "00"
            read roll-file
-               not at end display Froll-rec
+               not at end if Froll-active not = "N" display Froll-rec end-if
        end-perform.
        close roll-file.
        accept Oroll. *> ここで入力
@@ -219,9 +407,9 @@ exec-accept-roll.
        open input roll-file.
        perform until roll-status not = "00"
            read roll-file
-               not at end if Oroll = Froll-id
+               not at end if Oroll = Froll-id and Froll-active not = "N"
                    close roll-file
-                  go to exec-accept-address *> 該当項目を見つけた
+                  go to exec-accept-department *> 該当項目を見つけた
               end-if
        end-perform.
 
@@ -229,20 +417,82 @@ exec-accept-roll.
        display "役職IDが一致しません"
        go to exec-accept-roll.
 
+exec-accept-department.
+       display "部署ID:".
+
+       open input department-file.
+       perform until dept-status not = "00"
+           read department-file
+               not at end display Fdept-rec
+       end-perform.
+       close department-file.
+       accept Odept. *> ここで入力
+
+       open input department-file.
+       perform until dept-status not = "00"
+           read department-file
+               not at end if Odept = Fdept-id then
+                   close department-file
+                   go to exec-accept-employment-type
+               end-if
+       end-perform.
+
+       close department-file.
+       display "部署IDが一致しません"
+       go to exec-accept-department.
+
+exec-accept-employment-type.
+       display "雇用形態ID:".
+
+       open input employment-type-file.
+       perform until emptype-status not = "00"
+           read employment-type-file
+               not at end display Femptype-rec
+       end-perform.
+       close employment-type-file.
+       accept Oemptype. *> ここで入力
+
+       open input employment-type-file.
+       perform until emptype-status not = "00"
+           read employment-type-file
+               not at end if Oemptype = Femptype-id then
+                   close employment-type-file
+                   go to exec-accept-address
+               end-if
+       end-perform.
+
+       close employment-type-file.
+       display "雇用形態IDが一致しません"
+       go to exec-accept-employment-type.
+
 exec-accept-address.
-       display "住所 ([1-70]文字)".
-       accept Oaddress.
+       display "郵便番号 (例: 123-4567)".
+       accept Oaddress-postal.
 
-       if function length(function trim(Oaddress)) < 1
-           display "住所は1文字以上で入力してください"
+       if function length(function trim(Oaddress-postal)) < 1
+           display "郵便番号は1文字以上で入力してください"
            go to exec-accept-address
        end-if.
 
-       if function length(function trim(Oaddress)) > 70
-           display "住所は70文字以下で入力してください"
+       display "都道府県 ([1-10]文字)".
+       accept Oaddress-prefecture.
+
+       if function length(function trim(Oaddress-prefecture)) < 1
+           display "都道府県は1文字以上で入力してください"
            go to exec-accept-address
        end-if.
 
+       display "市区町村 ([1-20]文字)".
+       accept Oaddress-city.
+
+       if function length(function trim(Oaddress-city)) < 1
+           display "市区町村は1文字以上で入力してください"
+           go to exec-accept-address
+       end-if.
+
+       display "番地・建物名 ([0-40]文字)".
+       accept Oaddress-street.
+
 exec-accept-email.
        display "メールアドレス ([1-254]文字)".
        accept Oemail.
@@ -373,7 +623,39 @@ exec-accept-phone.
            display "ハイフン-が連続しています"
            go to exec-accept-phone
        end-if.
-       
+
+exec-accept-emergency-contact.
+       display "緊急連絡先氏名 ([1-32]文字)".
+       accept Oec-name.
+
+       if function length(function trim(Oec-name)) < 1 then
+           display "緊急連絡先氏名は1文字以上で入力してください"
+           go to exec-accept-emergency-contact
+       end-if.
+
+       display "緊急連絡先続柄 ([1-10]文字)".
+       accept Oec-relationship.
+
+       if function length(function trim(Oec-relationship)) < 1 then
+           display "続柄は1文字以上で入力してください"
+           go to exec-accept-emergency-contact
+       end-if.
+
+       display "緊急連絡先電話番号 ([1-14]文字)".
+       accept Oec-phone.
+
+       if function length(function trim(Oec-phone)) < 1 then
+           display "電話番号は1文字以上で入力してください"
+           go to exec-accept-emergency-contact
+       end-if.
+
+exec-accept-dependents.
+       display "扶養家族の人数 ([0-99])".
+       accept Odep-count.
+
+       display "扶養家族の続柄 ([0-10]文字)".
+       accept Odep-relationship.
+
 exec-accept-join.
        display "入社年月日(21桁): (例: YYYYMMDDhhmmss00+0900)".
        accept Ojoin-date.
@@ -383,6 +665,17 @@ exec-accept-join.
            go to exec-accept-join
        end-if.
 
+       move spaces to Oretire-date.
+
+exec-accept-birthdate.
+       display "生年月日(8桁): (例: YYYYMMDD)".
+       accept Obirthdate.
+
+       if function length(function trim(Obirthdate)) not = 8 then
+           display "書式に沿って入力してください"
+           go to exec-accept-birthdate
+       end-if.
+
 exec-yesno.
        display "入力された項目".
        display Ouserid.
@@ -405,11 +698,31 @@ exec-yesno.
                display Froll-name
            end-if
        end-perform.
-       
-       display function trim(Oaddress).
+
+       open input department-file.
+       perform until dept-status not = "00"
+           read department-file
+               not at end if Fdept-id = Odept then
+                   display Fdept-name
+               end-if
+       end-perform.
+       close department-file.
+
+       open input employment-type-file.
+       perform until emptype-status not = "00"
+           read employment-type-file
+               not at end if Femptype-id = Oemptype then
+                   display Femptype-name
+               end-if
+       end-perform.
+       close employment-type-file.
+
+       display Oaddress-postal " " function trim(Oaddress-prefecture)
+           function trim(Oaddress-city) function trim(Oaddress-street).
        display function trim(Oemail).
        display function trim(Ophone-number).
        display Ojoin-date.
+       display Obirthdate.
 
        display "間違いはないですか？ [y/n]".
        accept yesno.
@@ -417,6 +730,42 @@ exec-yesno.
            go to exec-search-maximum-userid
        end-if.
 
+exec-stage-save.
+       move 1 to staging-key.
+       move "Y" to Fstg-inprogress.
+       move Ouserid to Fstg-userid.
+       move Ousername to Fstg-username.
+       move Ofirstname to Fstg-firstname.
+       move Olastname to Fstg-lastname.
+       move Opswd to Fstg-pswd.
+       move Ogender to Fstg-gender.
+       move Oaddress-postal to Fstg-address-postal.
+       move Oaddress-prefecture to Fstg-address-prefecture.
+       move Oaddress-city to Fstg-address-city.
+       move Oaddress-street to Fstg-address-street.
+       move Oemail to Fstg-email.
+       move Ophone-number to Fstg-phone.
+       move Oroll to Fstg-roll.
+       move Odept to Fstg-dept.
+       move Oemptype to Fstg-emptype.
+       move Ojoin-date to Fstg-joindate.
+       move Obirthdate to Fstg-birthdate.
+       move Oec-name to Fstg-ec-name.
+       move Oec-relationship to Fstg-ec-relationship.
+       move Oec-phone to Fstg-ec-phone.
+       move Odep-count to Fstg-dep-count.
+       move Odep-relationship to Fstg-dep-relationship.
+
+       open i-o staging-file
+       rewrite Fstg-rec
+           invalid key
+               write Fstg-rec
+                   invalid key
+                       display "一時保存に失敗しました"
+               end-write
+       end-rewrite
+       close staging-file.
+
 exec-authenticate-user.
        move Fuserid to join-user.
        move zero to auth-times.
@@ -425,6 +774,48 @@ exec-authenticate-user.
        display "承認者のパスワード".
        accept auth-pass.
 
+       call "SHA1" using
+           by reference auth-pass
+           by value function length(function trim(auth-pass))
+           by reference auth-pass-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-pass to auth-pass-hash
+       end-call.
+
+       move auth-user to Flock-username.
+       open input lockout-file.
+       read lockout-file
+           invalid key continue
+       end-read.
+       close lockout-file.
+
+       if lockout-status = "00" and Flock-count >= 3 then
+           display "このユーザはロックされています"
+           display "管理者に連絡してください"
+
+           move function current-date to log-timestamp
+           string
+               "[ERRO] " delimited by size
+               function trim(auth-user) delimited by size
+               " is locked out of add_user." delimited by size
+               into log-comments
+
+           open extend log-file
+           write log-rec
+           close log-file
+
+           move function current-date to Falert-timestamp
+           move auth-user to Falert-username
+           move "user-add" to Falert-source
+           move "repeated failed authentication, account locked" to Falert-message
+           open extend security-alert-file
+           write Falert-rec
+           close security-alert-file
+
+           stop run
+       end-if.
+
        open input user-file.
        perform until user-status not = "00"
            read user-file
@@ -435,11 +826,12 @@ exec-authenticate-user.
        end-perform.
 
 exec-user-auth.
-       if Fpswd not = auth-pass then
+       if Fpswd not = auth-pass-hash then
            display "認証できませんでした"
            display "再認証を行います"
-           
+
            add 1 to auth-times
+           perform record-lockout-failure
 
            if auth-times >= 3 then
                display "3回認証に失敗しました"
@@ -451,11 +843,19 @@ exec-user-auth.
                    Fusername delimited by size
                    " running add_user, but failed 3 times authentication." delimited by size
                    into log-comments
-               
+
                open extend log-file
                write log-rec
                close log-file
 
+               move function current-date to Falert-timestamp
+               move Fusername to Falert-username
+               move "user-add" to Falert-source
+               move "repeated failed authentication, approver locked" to Falert-message
+               open extend security-alert-file
+               write Falert-rec
+               close security-alert-file
+
                stop run
            end-if
 
@@ -463,14 +863,49 @@ exec-user-auth.
            go to exec-authenticate-user
        end-if.
 
+       if Froll not = 2 and Froll not = 5 and Froll not = 6 then
+           display "承認権限がありません（課長・部長・役員のみ承認できます）"
+           display "再認証を行います"
+
+           close user-file
+           go to exec-authenticate-user
+       end-if.
+
+       perform reset-lockout.
        close user-file.
-       
+
 exec-write.
-       open extend out-user.
-       write out-user-rec.
+       open i-o out-user.
+       write out-user-rec
+           invalid key
+               display "ユーザIDが重複しています"
+       end-write.
        close out-user.
        display "書き込みが完了しました".
 
+       move Ouserid to Fec-userid.
+       move Oec-name to Fec-name.
+       move Oec-relationship to Fec-relationship.
+       move Oec-phone to Fec-phone.
+
+       open i-o emergency-contact-file.
+       write Fec-rec
+           invalid key
+               display "緊急連絡先の登録に失敗しました"
+       end-write.
+       close emergency-contact-file.
+
+       move Ouserid to Fdep-userid.
+       move Odep-count to Fdep-count.
+       move Odep-relationship to Fdep-relationship.
+
+       open i-o dependents-file.
+       write Fdep-rec
+           invalid key
+               display "扶養家族情報の登録に失敗しました"
+       end-write.
+       close dependents-file.
+
        open extend log-file.
        move function current-date to log-timestamp.
        string
@@ -480,4 +915,39 @@ exec-write.
            join-user delimited by size
            into log-comments.
        write log-rec.
+
+       move 1 to staging-key.
+       move "N" to Fstg-inprogress.
+       open i-o staging-file
+       rewrite Fstg-rec
+           invalid key continue
+       end-rewrite
+       close staging-file.
+
        stop run.
+
+record-lockout-failure.
+       move auth-user to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       add 1 to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
+
+reset-lockout.
+       move auth-user to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       move zero to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
