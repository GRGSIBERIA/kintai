@@ -0,0 +1,246 @@
+identification division.
+program-id. kintai-payroll-export.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+           select stamp-file assign to "./dat/stamp.dat"
+               organization relative
+               access mode sequential
+               relative key stamp-key
+               status stamp-status.
+           select wage-file assign to "./dat/wage.dat"
+               organization relative
+               access mode sequential
+               relative key wage-key
+               status wage-status.
+           select csv-file assign to "./dat/payroll-export.csv"
+               organization line sequential.
+           select month-lock-file assign to "./dat/month-lock.dat"
+               organization relative
+               access mode sequential
+               relative key lock-key
+               status lock-status.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd stamp-file.
+           01 Fstamp-rec.
+               03 Fstamp-id pic 9(12).
+               03 Fstamp-userid pic 9(7).
+               03 Fstamp-datetime pic X(21).
+               03 Fstamp-statusid pic 9.
+               03 Fstamp-approver pic 9(7).
+               03 Fstamp-cancelled pic X.
+               03 Fstamp-cancel-approver pic 9(7).
+       fd wage-file.
+           01 Fwage-rec.
+               03 Fwage-roll pic 9(2).
+               03 Fwage-rate pic 9(5)v99.
+       fd csv-file.
+           01 csv-line pic X(128).
+       fd month-lock-file.
+           01 Fmlock-rec.
+               03 Fmlock-yyyymm pic X(6).
+               03 Fmlock-locked-at pic X(21).
+working-storage section.
+       01 stamp-key pic 9(12).
+       01 wage-key pic 99.
+       01 lock-key pic 9(5).
+       01 status-rec.
+           03 user-status pic XX.
+           03 stamp-status pic XX.
+           03 wage-status pic XX.
+           03 lock-status pic XX.
+       01 already-locked pic 9.
+       01 target-yyyymm pic X(6).
+       01 day-in-time pic 9(4) occurs 31 times indexed by day-idx.
+       01 day-out-time pic 9(4) occurs 31 times indexed by day2-idx.
+       01 work-day pic 99.
+       01 work-hhmm pic 9(4).
+       01 in-minutes pic 9(5).
+       01 out-minutes pic 9(5).
+       01 day-worked-minutes pic s9(5).
+       01 total-worked-minutes pic 9(6).
+       01 total-worked-hours pic 999v99.
+       01 applicable-rate pic 9(5)v99.
+       01 rate-found pic 9.
+       01 gross-pay pic 9(8)v99.
+       01 csv-userid pic 9(7).
+       01 csv-hours pic Z(3)9.99.
+       01 csv-rate pic Z(4)9.99.
+       01 csv-pay pic Z(7)9.99.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "給与計算用CSV出力バッチ".
+
+       display "対象年月を入力してください (例: 202608)".
+       accept target-yyyymm.
+
+       open output csv-file.
+       move "userid,lastname,firstname,hours,rate,gross_pay" to csv-line.
+       write csv-line.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end
+                   perform tally-user-hours
+                   perform lookup-wage
+                   perform write-csv-line
+       end-perform.
+       close user-file.
+
+       close csv-file.
+
+       display "payroll-export.csv に出力しました".
+
+       perform lock-month.
+
+       stop run.
+
+lock-month.
+       move zero to already-locked.
+       open input month-lock-file.
+       perform until lock-status not = "00"
+           read month-lock-file next record
+               not at end
+                   if Fmlock-yyyymm = target-yyyymm
+                       move 1 to already-locked
+                   end-if
+       end-perform.
+       close month-lock-file.
+
+       if already-locked = 0 then
+           move target-yyyymm to Fmlock-yyyymm
+           move function current-date to Fmlock-locked-at
+           open extend month-lock-file
+           write Fmlock-rec
+           close month-lock-file
+           display target-yyyymm " を締め処理し、打刻の変更をロックしました"
+       end-if.
+
+tally-user-hours.
+       perform varying day-idx from 1 by 1 until day-idx > 31
+           move zero to day-in-time(day-idx)
+           move zero to day-out-time(day-idx)
+       end-perform.
+
+       open input stamp-file.
+       perform until stamp-status not = "00"
+           read stamp-file
+               not at end
+                   if Fstamp-userid = Fuserid
+                       and Fstamp-datetime(1:6) = target-yyyymm
+                       and Fstamp-cancelled not = "Y"
+                       perform accumulate-stamp
+                   end-if
+       end-perform.
+       close stamp-file.
+
+       move zero to total-worked-minutes.
+       perform varying day-idx from 1 by 1 until day-idx > 31
+           if day-in-time(day-idx) not = zero
+               and day-out-time(day-idx) not = zero
+               perform add-day-worked-minutes
+           end-if
+       end-perform.
+
+       compute total-worked-hours = total-worked-minutes / 60.
+
+accumulate-stamp.
+       move function numval(Fstamp-datetime(7:2)) to work-day.
+       move function numval(Fstamp-datetime(9:4)) to work-hhmm.
+
+       evaluate Fstamp-statusid
+       when 1
+       when 3
+           if day-in-time(work-day) = zero
+               or work-hhmm < day-in-time(work-day)
+               move work-hhmm to day-in-time(work-day)
+           end-if
+       when 2
+       when 4
+           if work-hhmm > day-out-time(work-day)
+               move work-hhmm to day-out-time(work-day)
+           end-if
+       end-evaluate.
+
+add-day-worked-minutes.
+       compute in-minutes =
+           (day-in-time(day-idx) / 100) * 60
+           + function mod(day-in-time(day-idx), 100).
+       compute out-minutes =
+           (day-out-time(day-idx) / 100) * 60
+           + function mod(day-out-time(day-idx), 100).
+       compute day-worked-minutes = out-minutes - in-minutes.
+       if day-worked-minutes > 0
+           add day-worked-minutes to total-worked-minutes
+       end-if.
+
+lookup-wage.
+       move zero to rate-found.
+       move zero to applicable-rate.
+
+       open input wage-file.
+       perform until wage-status not = "00"
+           read wage-file
+               not at end
+                   if Fwage-roll = Froll
+                       move Fwage-rate to applicable-rate
+                       move 1 to rate-found
+                   end-if
+       end-perform.
+       close wage-file.
+
+       compute gross-pay = total-worked-hours * applicable-rate.
+
+write-csv-line.
+       move Fuserid to csv-userid.
+       move total-worked-hours to csv-hours.
+       move applicable-rate to csv-rate.
+       move gross-pay to csv-pay.
+
+       string
+           csv-userid delimited by size
+           "," delimited by size
+           function trim(Flastname) delimited by size
+           "," delimited by size
+           function trim(Ffirstname) delimited by size
+           "," delimited by size
+           function trim(csv-hours) delimited by size
+           "," delimited by size
+           function trim(csv-rate) delimited by size
+           "," delimited by size
+           function trim(csv-pay) delimited by size
+           into csv-line
+       end-string.
+
+       write csv-line.
