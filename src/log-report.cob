@@ -0,0 +1,186 @@
+identification division.
+program-id. kintai-log-report.
+
+environment division.
+input-output section.
+       file-control.
+           select log-file assign to "./dat/log.dat"
+               organization line sequential.
+data division.
+file section.
+       fd log-file.
+           01 log-rec.
+               03 log-timestamp pic X(21).
+               03 log-comments pic X(128).
+working-storage section.
+       01 log-status pic XX.
+       01 match-tally pic 9(3).
+       01 extracted-user pic X(64).
+       01 extracted-mode pic XX.
+       01 unstring-remainder pic X(128).
+       01 failed-count pic 9(4) value zero.
+       01 failed-table.
+           03 failed-entry occurs 1 to 500 depending on failed-count
+                   indexed by failed-idx.
+               05 flu-username pic X(64).
+               05 flu-count pic 9(5).
+       01 mode-count pic 9(4) value zero.
+       01 mode-table.
+           03 mode-entry occurs 1 to 20 depending on mode-count
+                   indexed by mode-idx.
+               05 mdt-mode pic XX.
+               05 mdt-count pic 9(5).
+       01 day-count pic 9(4) value zero.
+       01 day-table.
+           03 day-entry occurs 1 to 400 depending on day-count
+                   indexed by day-idx.
+               05 dyt-date pic X(8).
+               05 dyt-count pic 9(5).
+       01 found-flag pic 9.
+       01 total-lines pic 9(6) value zero.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "ログ集計レポート".
+       display " ".
+
+       open input log-file.
+       perform until log-status not = "00"
+           read log-file
+               not at end
+                   add 1 to total-lines
+                   perform classify-line
+       end-perform.
+       close log-file.
+
+       display "対象行数: " total-lines.
+       display " ".
+
+       display "-- ユーザ別認証失敗回数 --".
+       perform varying failed-idx from 1 by 1 until failed-idx > failed-count
+           display function trim(flu-username(failed-idx)) ": "
+               flu-count(failed-idx) " 回"
+       end-perform.
+       display " ".
+
+       display "-- モード別修正件数 --".
+       perform varying mode-idx from 1 by 1 until mode-idx > mode-count
+           display "mode " mdt-mode(mode-idx) ": " mdt-count(mode-idx) " 件"
+       end-perform.
+       display " ".
+
+       display "-- 日別ユーザ追加件数 --".
+       perform varying day-idx from 1 by 1 until day-idx > day-count
+           display dyt-date(day-idx) ": " dyt-count(day-idx) " 件"
+       end-perform.
+
+       stop run.
+
+classify-line.
+       move zero to match-tally.
+       inspect log-comments tallying match-tally
+           for all "failed 3 times authentication".
+
+       if match-tally > 0 then
+           unstring log-comments delimited by " running add_user, but failed"
+               into unstring-remainder
+           move unstring-remainder(8:64) to extracted-user
+           perform record-failed-user
+       end-if.
+
+       move zero to match-tally.
+       inspect log-comments tallying match-tally
+           for all "is locked out of add_user".
+
+       if match-tally > 0 then
+           unstring log-comments delimited by " is locked out of add_user"
+               into unstring-remainder
+           move unstring-remainder(8:64) to extracted-user
+           perform record-failed-user
+       end-if.
+
+       move zero to match-tally.
+       inspect log-comments tallying match-tally
+           for all "failed authentication 3 times".
+
+       if match-tally > 0 then
+           unstring log-comments delimited by " failed authentication 3 times"
+               into unstring-remainder
+           move unstring-remainder(8:64) to extracted-user
+           perform record-failed-user
+       end-if.
+
+       move zero to match-tally.
+       inspect log-comments tallying match-tally
+           for all "failed authenticattion 3 times".
+
+       if match-tally > 0 then
+           unstring log-comments delimited by " failed authenticattion 3 times"
+               into unstring-remainder
+           move unstring-remainder(8:64) to extracted-user
+           perform record-failed-user
+       end-if.
+
+       move zero to match-tally.
+       inspect log-comments tallying match-tally
+           for all "corrected for mode ".
+
+       if match-tally > 0 then
+           unstring log-comments delimited by "corrected for mode "
+               into unstring-remainder extracted-mode
+           perform record-mode
+       end-if.
+
+       move zero to match-tally.
+       inspect log-comments tallying match-tally
+           for all "running add_user, joined".
+
+       if match-tally > 0 then
+           perform record-day
+       end-if.
+
+record-failed-user.
+       move 0 to found-flag.
+       perform varying failed-idx from 1 by 1 until failed-idx > failed-count
+           if function trim(flu-username(failed-idx)) = function trim(extracted-user)
+               add 1 to flu-count(failed-idx)
+               move 1 to found-flag
+           end-if
+       end-perform.
+
+       if found-flag = 0 then
+           add 1 to failed-count
+           move extracted-user to flu-username(failed-count)
+           move 1 to flu-count(failed-count)
+       end-if.
+
+record-mode.
+       move 0 to found-flag.
+       perform varying mode-idx from 1 by 1 until mode-idx > mode-count
+           if mdt-mode(mode-idx) = extracted-mode
+               add 1 to mdt-count(mode-idx)
+               move 1 to found-flag
+           end-if
+       end-perform.
+
+       if found-flag = 0 then
+           add 1 to mode-count
+           move extracted-mode to mdt-mode(mode-count)
+           move 1 to mdt-count(mode-count)
+       end-if.
+
+record-day.
+       move 0 to found-flag.
+       perform varying day-idx from 1 by 1 until day-idx > day-count
+           if dyt-date(day-idx) = log-timestamp(1:8)
+               add 1 to dyt-count(day-idx)
+               move 1 to found-flag
+           end-if
+       end-perform.
+
+       if found-flag = 0 then
+           add 1 to day-count
+           move log-timestamp(1:8) to dyt-date(day-count)
+           move 1 to dyt-count(day-count)
+       end-if.
