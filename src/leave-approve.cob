@@ -0,0 +1,264 @@
+identification division.
+program-id. kintai-leave-approve.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+           select leave-file assign to "./dat/leave.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fleave-id
+               status leave-status.
+           select balance-file assign to "./dat/leave-balance.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fbal-userid
+               status balance-status.
+           select log-file assign to "./dat/log.dat"
+               organization line sequential.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd leave-file.
+           01 Fleave-rec.
+               03 Fleave-id pic 9(7).
+               03 Fleave-userid pic 9(7).
+               03 Fleave-start-date pic X(8).
+               03 Fleave-end-date pic X(8).
+               03 Fleave-status pic 9.
+               03 Fleave-approver pic 9(7).
+               03 Fleave-requested-at pic X(21).
+       fd balance-file.
+           01 Fbal-rec.
+               03 Fbal-userid pic 9(7).
+               03 Fbal-days pic 9(3).
+       fd log-file.
+           01 log-rec.
+               03 log-timestamp pic X(21).
+               03 log-comments pic X(128).
+working-storage section.
+       01 status-rec.
+           03 user-status pic XX.
+           03 leave-status pic XX.
+           03 balance-status pic XX.
+       01 auth-rec.
+           03 auth-username pic X(64).
+           03 auth-password pic X(20).
+           03 approver-id pic 9(7).
+           03 miss-count pic 9 value 0.
+       01 auth-password-hash pic X(20).
+       01 decision-select pic 9.
+       01 select-leave-id pic 9(7).
+       01 requested-days pic 9(3).
+       01 start-days pic 9(8).
+       01 end-days pic 9(8).
+       01 approve-ok pic X.
+
+procedure division.
+       display "勤怠管理システム".
+       display "有給休暇承認モード".
+
+authenticate-username.
+       display "承認者としてユーザ認証を行います".
+       display "ユーザ名を入力してください".
+       accept auth-username.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end
+                   if auth-username = Fusername
+                       if Froll = 2 or Froll = 5 or Froll = 6
+                           move Fuserid to approver-id
+                           close user-file
+                           go to authenticate-password
+                       else
+                           close user-file
+                           display "承認権限がありません（課長・部長・役員のみ承認できます）"
+                           go to authenticate-username
+                       end-if
+                   end-if
+       end-perform.
+       close user-file.
+
+       display "ユーザが見つかりません".
+       display "もう一度入力してください".
+       go to authenticate-username.
+
+authenticate-password.
+       display "パスワードを入力してください".
+       accept auth-password.
+
+       call "SHA1" using
+           by reference auth-password
+           by value function length(function trim(auth-password))
+           by reference auth-password-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-password to auth-password-hash
+       end-call.
+
+       if miss-count >= 3 then
+           display "ユーザ認証に3回失敗しました"
+           display "プログラムを強制終了します"
+           go to authenticate-logging
+       end-if.
+
+       if auth-password-hash = Fpswd then
+           go to list-procedure
+       end-if.
+
+       display "パスワードの認証に失敗しました".
+       display "もう一度入力してください".
+       add 1 to miss-count.
+
+       go to authenticate-password.
+
+authenticate-logging.
+       move function current-date to log-timestamp.
+       string
+           "[ERRO] " delimited by size
+           function trim(auth-username) delimited by size
+           " failed authentication 3 times."
+           into log-comments
+       end-string.
+
+       open extend log-file.
+       write log-rec.
+       close log-file.
+
+       stop run.
+
+list-procedure.
+       display "承認待ちの申請一覧です".
+       open input leave-file.
+       perform until leave-status not = "00"
+           read leave-file next record
+               not at end
+                   if Fleave-status = zero
+                       display "申請番号:" Fleave-id
+                           "  userid:" Fleave-userid
+                           "  " Fleave-start-date "〜" Fleave-end-date
+                   end-if
+       end-perform.
+       close leave-file.
+
+       display "承認する申請番号を入力してください (0で終了)".
+       accept select-leave-id.
+
+       if select-leave-id = zero then
+           stop run
+       end-if.
+
+       move select-leave-id to Fleave-id.
+       open i-o leave-file.
+       read leave-file
+           invalid key
+               display "申請が見つかりませんでした"
+               close leave-file
+               go to list-procedure
+       end-read.
+
+       if Fleave-status not = zero then
+           display "この申請はすでに処理済みです"
+           close leave-file
+           go to list-procedure
+       end-if.
+
+       display "1. 承認する".
+       display "2. 却下する".
+       accept decision-select.
+
+       evaluate decision-select
+       when 1
+           perform check-and-deduct-balance thru check-and-deduct-balance-exit
+           if approve-ok not = "y" then
+               close leave-file
+               go to list-procedure
+           end-if
+           move 1 to Fleave-status
+       when 2
+           move 2 to Fleave-status
+       when other
+           display "指定された番号がありません"
+           close leave-file
+           go to list-procedure
+       end-evaluate.
+
+       move approver-id to Fleave-approver.
+       rewrite Fleave-rec
+           invalid key
+               display "更新に失敗しました"
+       end-rewrite.
+       close leave-file.
+
+       display "申請番号 " select-leave-id " を処理しました".
+       go to list-procedure.
+
+check-and-deduct-balance.
+       move "n" to approve-ok.
+
+       compute start-days =
+           function integer-of-date(
+               function numval(Fleave-start-date(1:4)) * 10000
+               + function numval(Fleave-start-date(5:2)) * 100
+               + function numval(Fleave-start-date(7:2))).
+       compute end-days =
+           function integer-of-date(
+               function numval(Fleave-end-date(1:4)) * 10000
+               + function numval(Fleave-end-date(5:2)) * 100
+               + function numval(Fleave-end-date(7:2))).
+       compute requested-days = end-days - start-days + 1.
+
+       move Fleave-userid to Fbal-userid.
+       open i-o balance-file.
+       read balance-file
+           invalid key
+               display "有給残高が登録されていません（承認できません）"
+               close balance-file
+               go to check-and-deduct-balance-exit
+       end-read.
+
+       if Fbal-days < requested-days then
+           display "有給残日数が不足しています（残り " Fbal-days "日 / 申請 " requested-days "日）"
+           close balance-file
+           go to check-and-deduct-balance-exit
+       end-if.
+
+       subtract requested-days from Fbal-days.
+       rewrite Fbal-rec
+           invalid key
+               display "有給残高の更新に失敗しました"
+               close balance-file
+               go to check-and-deduct-balance-exit
+       end-rewrite.
+       close balance-file.
+       move "y" to approve-ok.
+
+check-and-deduct-balance-exit.
+       exit.
