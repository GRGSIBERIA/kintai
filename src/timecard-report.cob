@@ -0,0 +1,158 @@
+identification division.
+program-id. kintai-timecard-report.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fuserid
+               status user-status.
+           select stamp-file assign to "./dat/stamp.dat"
+               organization relative
+               access mode sequential
+               relative key stamp-key
+               status stamp-status.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd stamp-file.
+           01 Fstamp-rec.
+               03 Fstamp-id pic 9(12).
+               03 Fstamp-userid pic 9(7).
+               03 Fstamp-datetime pic X(21).
+               03 Fstamp-statusid pic 9.
+               03 Fstamp-approver pic 9(7).
+               03 Fstamp-cancelled pic X.
+               03 Fstamp-cancel-approver pic 9(7).
+working-storage section.
+       01 stamp-key pic 9(12).
+       01 status-rec.
+           03 user-status pic XX.
+           03 stamp-status pic XX.
+       01 target-userid pic 9(7).
+       01 target-yyyymm pic X(6).
+       01 day-table.
+           03 day-entry occurs 31 times indexed by day-idx.
+               05 day-in-time pic 9(4) value zero.
+               05 day-out-time pic 9(4) value zero.
+       01 work-day pic 99.
+       01 work-hhmm pic 9(4).
+       01 in-minutes pic 9(5).
+       01 out-minutes pic 9(5).
+       01 worked-minutes pic s9(5).
+       01 worked-hh pic 99.
+       01 worked-mm pic 99.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "月次タイムカード作成".
+
+       display "対象のユーザIDを入力してください".
+       accept target-userid.
+       move target-userid to Fuserid.
+
+       open input user-file.
+       read user-file
+           invalid key
+               close user-file
+               display "ユーザが見つかりませんでした"
+               stop run
+       end-read.
+       close user-file.
+
+       display "対象年月を入力してください (例: 202608)".
+       accept target-yyyymm.
+
+       perform varying day-idx from 1 by 1 until day-idx > 31
+           move zero to day-in-time(day-idx)
+           move zero to day-out-time(day-idx)
+       end-perform.
+
+aggregate-procedure.
+       open input stamp-file.
+       perform until stamp-status not = "00"
+           read stamp-file
+               not at end
+                   if Fstamp-userid = target-userid
+                       and Fstamp-datetime(1:6) = target-yyyymm
+                       and Fstamp-cancelled not = "Y"
+                       perform accumulate-stamp
+                   end-if
+       end-perform.
+       close stamp-file.
+
+       display " "
+       display function trim(Flastname) " " function trim(Ffirstname)
+           " の " target-yyyymm(1:4) "年" target-yyyymm(5:2) "月 タイムカード".
+       display "日  出勤   退勤   実働".
+
+       perform varying day-idx from 1 by 1 until day-idx > 31
+           if day-in-time(day-idx) not = zero
+               and day-out-time(day-idx) not = zero
+               perform print-day-line
+           end-if
+       end-perform.
+
+       stop run.
+
+accumulate-stamp.
+       move function numval(Fstamp-datetime(7:2)) to work-day.
+       move function numval(Fstamp-datetime(9:4)) to work-hhmm.
+
+       evaluate Fstamp-statusid
+       when 1
+       when 3
+           if day-in-time(work-day) = zero
+               or work-hhmm < day-in-time(work-day)
+               move work-hhmm to day-in-time(work-day)
+           end-if
+       when 2
+       when 4
+           if work-hhmm > day-out-time(work-day)
+               move work-hhmm to day-out-time(work-day)
+           end-if
+       end-evaluate.
+
+print-day-line.
+       compute in-minutes =
+           (day-in-time(day-idx) / 100) * 60
+           + function mod(day-in-time(day-idx), 100).
+       compute out-minutes =
+           (day-out-time(day-idx) / 100) * 60
+           + function mod(day-out-time(day-idx), 100).
+       compute worked-minutes = out-minutes - in-minutes.
+
+       if worked-minutes < 0
+           display day-idx "日  "
+               day-in-time(day-idx) "  " day-out-time(day-idx)
+               "  (退勤が出勤より前です)"
+       else
+           compute worked-hh = worked-minutes / 60
+           compute worked-mm = function mod(worked-minutes, 60)
+           display day-idx "日  "
+               day-in-time(day-idx) "  " day-out-time(day-idx)
+               "  " worked-hh "時間" worked-mm "分"
+       end-if.
