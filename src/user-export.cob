@@ -0,0 +1,93 @@
+identification division.
+program-id. kintai-user-export.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+           select csv-file assign to "./dat/user-export.csv"
+               organization line sequential.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd csv-file.
+           01 csv-line pic X(512).
+working-storage section.
+       01 status-rec.
+           03 user-status pic XX.
+       01 export-count pic 9(7) value 0.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "ユーザ名簿CSV出力バッチ（福利厚生システム連携用）".
+
+       open output csv-file.
+       move "userid,username,lastname,firstname,gender,address,email,phone,roll,dept,join_date"
+           to csv-line.
+       write csv-line.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end perform write-export-line
+       end-perform.
+       close user-file.
+
+       close csv-file.
+
+       display "出力件数: " export-count "  user-export.csv に出力しました".
+       stop run.
+
+write-export-line.
+       string
+           Fuserid delimited by size
+           "," delimited by size
+           function trim(Fusername) delimited by size
+           "," delimited by size
+           function trim(Flastname) delimited by size
+           "," delimited by size
+           function trim(Ffirstname) delimited by size
+           "," delimited by size
+           Fgender delimited by size
+           "," delimited by size
+           function trim(Faddress) delimited by size
+           "," delimited by size
+           function trim(Femail) delimited by size
+           "," delimited by size
+           function trim(Fphone-number) delimited by size
+           "," delimited by size
+           Froll delimited by size
+           "," delimited by size
+           Fdept delimited by size
+           "," delimited by size
+           Fjoin-date delimited by size
+           into csv-line
+       end-string.
+
+       write csv-line.
+       add 1 to export-count.
