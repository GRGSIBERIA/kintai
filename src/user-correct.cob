@@ -5,17 +5,46 @@ environment division.
 input-output section.
        file-control.
            select user-file assign to "./dat/user.dat"
-               organization relative
-               access mode sequential
-               relative key user-key
+               organization indexed
+               access mode dynamic
+               record key is Fuser-id
                status user-status.
            select roll-file assign to "./dat/roll.dat"
                organization relative
                access mode sequential
                relative key roll-key
                status roll-status.
+           select department-file assign to "./dat/department.dat"
+               organization relative
+               access mode sequential
+               relative key dept-key
+               status dept-status.
+           select employment-type-file assign to "./dat/employment-type.dat"
+               organization relative
+               access mode sequential
+               relative key emptype-key
+               status emptype-status.
            select log-file assign to "./dat/log.dat"
                organization line sequential.
+           select audit-file assign to "./dat/audit.dat"
+               organization line sequential.
+           select role-history-file assign to "./dat/role-history.dat"
+               organization line sequential.
+           select lockout-file assign to "./dat/lockout.dat"
+               organization indexed
+               access mode dynamic
+               record key is Flock-username
+               status lockout-status.
+           select emergency-contact-file assign to "./dat/emergency-contact.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fec-userid
+               status emergency-status.
+           select dependents-file assign to "./dat/dependents.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fdep-userid
+               status dependents-status.
 data division.
 file section.
        fd user-file.
@@ -26,28 +55,82 @@ file section.
                03 Flastname pic N(32).
                03 Fpswd pic X(20).
                03 Fgender pic 9(2).
-               03 Faddress pic N(70).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
                03 Femail pic X(254).
                03 Fphone-number pic X(14).
                03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
                03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
        fd roll-file.
            01 roll-rec.
                03 Froll-id pic 9(2).
                03 Froll-name pic N(10).
+               03 Froll-active pic X.
+       fd department-file.
+           01 Fdept-rec.
+               03 Fdept-id pic 9(2).
+               03 Fdept-name pic N(20).
+       fd employment-type-file.
+           01 Femptype-rec.
+               03 Femptype-id pic 9(2).
+               03 Femptype-name pic N(10).
        fd log-file.
            01 log-rec.
                03 log-timestamp pic X(21).
                03 log-comments pic X(128).
+       fd audit-file.
+           01 audit-rec.
+               03 audit-userid pic 9(7).
+               03 audit-field-name pic X(20).
+               03 audit-old-value pic N(254) usage national.
+               03 audit-new-value pic N(254) usage national.
+               03 audit-approver pic X(64).
+               03 audit-timestamp pic X(21).
+       fd role-history-file.
+           01 Frh-rec.
+               03 Frh-userid pic 9(7).
+               03 Frh-old-roll pic 9(2).
+               03 Frh-new-roll pic 9(2).
+               03 Frh-approver pic X(64).
+               03 Frh-effective-date pic X(8).
+               03 Frh-second-approver pic X(64).
+       fd lockout-file.
+           01 Flock-rec.
+               03 Flock-username pic X(64).
+               03 Flock-count pic 9.
+       fd emergency-contact-file.
+           01 Fec-rec.
+               03 Fec-userid pic 9(7).
+               03 Fec-name pic N(32).
+               03 Fec-relationship pic N(10).
+               03 Fec-phone pic X(14).
+       fd dependents-file.
+           01 Fdep-rec.
+               03 Fdep-userid pic 9(7).
+               03 Fdep-count pic 9(2).
+               03 Fdep-relationship pic N(10).
 working-storage section.
        01 file-keys.
-           03 user-key pic 9(7).
            03 roll-key pic 99.
            03 gender-key pic 99.
+           03 dept-key pic 99.
+           03 emptype-key pic 99.
        01 file-statuses.
            03 user-status pic XX.
            03 roll-status pic XX.
            03 gender-status pic XX.
+           03 dept-status pic XX.
+           03 emptype-status pic XX.
+           03 lockout-status pic XX.
+           03 emergency-status pic XX.
+           03 dependents-status pic XX.
        01 Ouser-rec.
            03 Ouser-id pic 9(7).
            03 Ousername pic X(64).
@@ -55,13 +138,21 @@ working-storage section.
            03 Olastname pic N(32).
            03 Opswd pic X(20).
            03 Ogender pic 9(2).
-           03 Oaddress pic N(70).
+           03 Oaddress.
+               05 Oaddress-postal pic X(8).
+               05 Oaddress-prefecture pic N(10).
+               05 Oaddress-city pic N(20).
+               05 Oaddress-street pic N(40).
            03 Oemail pic X(254).
            03 Ophone-number pic X(14).
            03 Oroll pic 9(2).
+           03 Odept pic 9(2).
+           03 Oemptype pic 9(2).
            03 Ojoin-date pic X(21).
+           03 Obirthdate pic X(8).
+           03 Oretire-date pic X(8).
        01 select-userid pic 9(7).
-       01 mode-select pic 9.
+       01 mode-select pic 99.
        01 phone-tallying pic 9.
        01 mail-rec.
            03 mail-tallying pic 9.
@@ -72,6 +163,21 @@ working-storage section.
            03 auth-username pic X(64).
            03 auth-password pic X(20).
            03 auth-cnt pic 9 value 0.
+       01 auth-password-hash pic X(20).
+       01 dual-approval-flag pic X value "N".
+       01 first-approver-done pic X value "N".
+       01 first-approver-username pic X(64).
+       01 pswd-plain pic X(20).
+       01 audit-field-name-ws pic X(20).
+       01 audit-old-value-ws pic N(254) usage national.
+       01 audit-new-value-ws pic N(254) usage national.
+       01 roll-old-ws pic 9(2).
+       01 roll-new-ws pic 9(2).
+       01 Oec-name pic N(32).
+       01 Oec-relationship pic N(10).
+       01 Oec-phone pic X(14).
+       01 Odep-count pic 9(2).
+       01 Odep-relationship pic N(10).
 procedure division.
        display "勤怠管理システム".
        display "ユーザデータ修正モード".
@@ -80,17 +186,16 @@ main-procedure.
        display "修正する人のユーザIDを入力してください".
        accept select-userid.
 
+       move select-userid to Fuser-id.
        open input user-file.
-       perform until user-status not = "00"
-           read user-file
-           if Fuser-id = select-userid then
+       read user-file
+           invalid key
                close user-file
-               go to correct-procedure
-           end-if
-       end-perform.
+               display "ユーザが見つかりませんでした"
+               go to main-procedure
+       end-read.
        close user-file.
-       display "ユーザが見つかりませんでした".
-       go to main-procedure.
+       go to correct-procedure.
 
 correct-procedure.
        display "修正するユーザの情報は下記の通りです"
@@ -102,6 +207,8 @@ correct-procedure.
        display function trim(Femail).
        display function trim(Fphone-number).
        display Froll.
+       display Fdept.
+       display Femptype.
        display Fjoin-date.
 
        *> Ouser-recに変更したい内容が転記される
@@ -119,6 +226,11 @@ attention-procedure.
        display "6. 住所を".
        display "7. 役職を".
        display "8. パスワードを".
+       display "9. 部署を".
+       display "10. 雇用形態を".
+       display "11. 緊急連絡先を".
+       display "12. 扶養家族を".
+       display "13. 生年月日を".
        accept mode-select.
 
        evaluate mode-select
@@ -138,6 +250,16 @@ attention-procedure.
            go to correct-roll
        when 8
            go to correct-pswd
+       when 9
+           go to correct-dept
+       when 10
+           go to correct-emptype
+       when 11
+           go to correct-emergency-contact
+       when 12
+           go to correct-dependents
+       when 13
+           go to correct-birthdate
        when other
            display "指定されたモードがありません"
            go to attention-procedure
@@ -159,8 +281,10 @@ correct-username.
        end-if.
 
        open input user-file.
-       move select-userid to user-key.
-       read user-file.
+       move select-userid to Fuser-id.
+       read user-file
+           invalid key continue
+       end-read.
        if Ousername = Fusername then
            display "ユーザ名が重複しています"
            display "ほかの候補を考えてください"
@@ -168,6 +292,9 @@ correct-username.
            go to correct-username
        end-if.
 
+       move "username" to audit-field-name-ws.
+       move Fusername to audit-old-value-ws.
+       move Ousername to audit-new-value-ws.
        go to authenticate-procedure.
 
 correct-firstname.
@@ -183,6 +310,9 @@ correct-firstname.
            go to correct-firstname
        end-if.
 
+       move "firstname" to audit-field-name-ws.
+       move Ffirstname to audit-old-value-ws.
+       move Ofirstname to audit-new-value-ws.
        go to authenticate-procedure.
 correct-lastname.
        accept Olastname.
@@ -197,37 +327,61 @@ correct-lastname.
            go to correct-lastname
        end-if.
 
+       move "lastname" to audit-field-name-ws.
+       move Flastname to audit-old-value-ws.
+       move Olastname to audit-new-value-ws.
        go to authenticate-procedure.
 
 correct-pswd.
-       accept Opswd.
+       accept pswd-plain.
 
-       if function length(function trim(Opswd)) < 0 then
+       if function length(function trim(pswd-plain)) < 0 then
            display "パスワードは1文字以上で入力してください"
            go to correct-pswd
        end-if.
 
-       if function length(function trim(Opswd)) > 64 then
+       if function length(function trim(pswd-plain)) > 64 then
            display "パスワードは64文字以下で入力してください"
            go to correct-pswd
        end-if.
 
+       call "SHA1" using
+           by reference pswd-plain
+           by value function length(function trim(pswd-plain))
+           by reference Opswd
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move pswd-plain to Opswd
+       end-call.
+
+       *> パスワードのハッシュ値そのものを監査証跡に残さない
+       move "password" to audit-field-name-ws.
+       move "********" to audit-old-value-ws.
+       move "********" to audit-new-value-ws.
        go to authenticate-procedure.
 
 correct-address.
-       accept Oaddress.
+       display "郵便番号 (例: 123-4567)".
+       accept Oaddress-postal.
 
-       if function length(function trim(Oaddress)) < 0 then
-           display "住所は1文字以上で入力してください"
+       if function length(function trim(Oaddress-postal)) < 0 then
+           display "郵便番号は1文字以上で入力してください"
            go to correct-address
        end-if.
 
-       if function length(function trim(Oaddress)) > 70 then
-           display "住所は70文字以下で入力してください"
-           go to correct-address
-       end-if.
+       display "都道府県 ([1-10]文字)".
+       accept Oaddress-prefecture.
 
-       go to authenticate-procedure.
+       display "市区町村 ([1-20]文字)".
+       accept Oaddress-city.
+
+       display "番地・建物名 ([0-40]文字)".
+       accept Oaddress-street.
+
+       move "address" to audit-field-name-ws.
+       move Faddress-prefecture to audit-old-value-ws.
+       move Oaddress-prefecture to audit-new-value-ws.
+       go to self-authenticate-procedure.
 
 correct-email.
        accept Oemail.
@@ -294,7 +448,10 @@ correct-email.
            go to correct-email
        end-if.
 
-       go to authenticate-procedure.
+       move "email" to audit-field-name-ws.
+       move Femail to audit-old-value-ws.
+       move Oemail to audit-new-value-ws.
+       go to self-authenticate-procedure.
 
 correct-phone-number.
        accept Ophone-number.
@@ -318,13 +475,18 @@ correct-phone-number.
            go to correct-phone-number
        end-if.
 
-       go to authenticate-procedure.
+       move "phone-number" to audit-field-name-ws.
+       move Fphone-number to audit-old-value-ws.
+       move Ophone-number to audit-new-value-ws.
+       go to self-authenticate-procedure.
 correct-roll.
        display "役職IDを表示します".
        open input roll-file.
        perform until roll-status not = "00"
            read roll-file
-           display roll-rec
+           if Froll-active not = "N" then
+               display roll-rec
+           end-if
        end-perform.
        close roll-file.
 
@@ -334,8 +496,20 @@ correct-roll.
        open input roll-file.
        perform until roll-status not = "00"
            read roll-file
-           if Froll-id = Oroll then
+           if Froll-id = Oroll and Froll-active not = "N" then
                close roll-file
+               move "roll" to audit-field-name-ws
+               move Froll to audit-old-value-ws
+               move Oroll to audit-new-value-ws
+               move Froll to roll-old-ws
+               move Oroll to roll-new-ws
+               *> 役員・部長への昇格は承認者１名では確定させず、2名目の承認を必須とする
+               if Oroll = 2 or Oroll = 6
+                   move "Y" to dual-approval-flag
+               else
+                   move "N" to dual-approval-flag
+               end-if
+               move "N" to first-approver-done
                go to authenticate-procedure    *> ここで認証に飛ばす
            end-if
        end-perform.
@@ -344,22 +518,227 @@ correct-roll.
        display "役職IDが正しくありません".
        go to correct-roll.
 
+correct-dept.
+       display "部署IDを表示します".
+       open input department-file.
+       perform until dept-status not = "00"
+           read department-file
+               not at end display Fdept-rec
+       end-perform.
+       close department-file.
+
+       display "部署IDを入力してください".
+       accept Odept.
+
+       open input department-file.
+       perform until dept-status not = "00"
+           read department-file
+               not at end if Fdept-id = Odept then
+                   close department-file
+                   move "dept" to audit-field-name-ws
+                   move Fdept to audit-old-value-ws
+                   move Odept to audit-new-value-ws
+                   go to authenticate-procedure
+               end-if
+       end-perform.
+       close department-file.
+
+       display "部署IDが正しくありません".
+       go to correct-dept.
+
+correct-emptype.
+       display "雇用形態IDを表示します".
+       open input employment-type-file.
+       perform until emptype-status not = "00"
+           read employment-type-file
+               not at end display Femptype-rec
+       end-perform.
+       close employment-type-file.
+
+       display "雇用形態IDを入力してください".
+       accept Oemptype.
+
+       open input employment-type-file.
+       perform until emptype-status not = "00"
+           read employment-type-file
+               not at end if Femptype-id = Oemptype then
+                   close employment-type-file
+                   move "emptype" to audit-field-name-ws
+                   move Femptype to audit-old-value-ws
+                   move Oemptype to audit-new-value-ws
+                   go to authenticate-procedure
+               end-if
+       end-perform.
+       close employment-type-file.
+
+       display "雇用形態IDが正しくありません".
+       go to correct-emptype.
+
+correct-emergency-contact.
+       move select-userid to Fec-userid.
+       open input emergency-contact-file.
+       read emergency-contact-file
+           invalid key continue
+       end-read.
+       close emergency-contact-file.
+
+       display "現在の緊急連絡先氏名: " function trim(Fec-name).
+       display "現在の続柄: " function trim(Fec-relationship).
+       display "現在の電話番号: " function trim(Fec-phone).
+
+       display "緊急連絡先氏名 ([1-32]文字)".
+       accept Oec-name.
+
+       display "続柄 ([1-10]文字)".
+       accept Oec-relationship.
+
+       display "電話番号 ([1-14]文字)".
+       accept Oec-phone.
+
+       move "emergency-contact" to audit-field-name-ws.
+       move Fec-name to audit-old-value-ws.
+       move Oec-name to audit-new-value-ws.
+       go to authenticate-procedure.
+
+correct-dependents.
+       move select-userid to Fdep-userid.
+       open input dependents-file.
+       read dependents-file
+           invalid key continue
+       end-read.
+       close dependents-file.
+
+       display "現在の扶養家族の人数: " Fdep-count.
+       display "現在の扶養家族の続柄: " function trim(Fdep-relationship).
+
+       display "扶養家族の人数 ([0-99])".
+       accept Odep-count.
+
+       display "扶養家族の続柄 ([0-10]文字)".
+       accept Odep-relationship.
+
+       move "dependents" to audit-field-name-ws.
+       move Fdep-count to audit-old-value-ws.
+       move Odep-count to audit-new-value-ws.
+       go to authenticate-procedure.
+
+correct-birthdate.
+       display "現在の生年月日: " Fbirthdate.
+
+       display "生年月日(8桁): (例: YYYYMMDD)".
+       accept Obirthdate.
+
+       if function length(function trim(Obirthdate)) not = 8 then
+           display "書式に沿って入力してください"
+           go to correct-birthdate
+       end-if.
+
+       move "birthdate" to audit-field-name-ws.
+       move Fbirthdate to audit-old-value-ws.
+       move Obirthdate to audit-new-value-ws.
+       go to authenticate-procedure.
+
+self-authenticate-procedure.
+       *> 電話番号・住所・メールアドレスは非機微項目のため、本人のパスワードのみで修正を確定できる
+       move Fusername to auth-username.
+
+       display "ご本人確認のためパスワードを入力してください".
+       accept auth-password.
+
+       call "SHA1" using
+           by reference auth-password
+           by value function length(function trim(auth-password))
+           by reference auth-password-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-password to auth-password-hash
+       end-call.
+
+       move auth-username to Flock-username.
+       open input lockout-file.
+       read lockout-file
+           invalid key continue
+       end-read.
+       close lockout-file.
+
+       if lockout-status = "00" and Flock-count >= 3 then
+           display "このユーザはロックされています"
+           display "管理者に連絡してください"
+           go to authenticate-lockout-logging
+       end-if.
+
+       if auth-password-hash = Fpswd then
+           perform reset-lockout
+           go to end-procedure
+       end-if.
+
+       perform record-lockout-failure.
+
+       if auth-cnt < 3 then
+           display "パスワードが間違っています"
+           display "もう一度入力してください"
+           add 1 to auth-cnt
+           go to self-authenticate-procedure
+       end-if.
+
+       display "3回間違えたのでプログラムを強制終了します".
+       go to authenticate-lockout-logging.
+
 authenticate-procedure.
        display "承認者のユーザ名を入力してください".
        accept auth-username.
        display "承認者のパスワードを入力してください".
        accept auth-password.
 
+       call "SHA1" using
+           by reference auth-password
+           by value function length(function trim(auth-password))
+           by reference auth-password-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-password to auth-password-hash
+       end-call.
+
+       move auth-username to Flock-username.
+       open input lockout-file.
+       read lockout-file
+           invalid key continue
+       end-read.
+       close lockout-file.
+
+       if lockout-status = "00" and Flock-count >= 3 then
+           display "このユーザはロックされています"
+           display "管理者に連絡してください"
+           go to authenticate-lockout-logging
+       end-if.
+
        open input user-file.
        perform until user-status not = "00"
-           read user-file
-           if Fuser-id = auth-username and Fpswd = auth-password then
-               close user-file
-               go to end-procedure
+           read user-file next record
+           if Fusername = auth-username and Fpswd = auth-password-hash then
+               if Froll = 2 or Froll = 5 or Froll = 6 then
+                   close user-file
+                   perform reset-lockout
+                   if dual-approval-flag = "Y" and first-approver-done = "N"
+                       move auth-username to first-approver-username
+                       move "Y" to first-approver-done
+                       move 0 to auth-cnt
+                       display "1人目の承認が完了しました。2人目の承認者（別の方）の認証を行います"
+                       go to authenticate-procedure-second
+                   else
+                       go to end-procedure
+                   end-if
+               else
+                   close user-file
+                   display "承認権限がありません（課長・部長・役員のみ承認できます）"
+                   go to authenticate-procedure
+               end-if
            end-if
        end-perform.
        close user-file.
 
+       perform record-lockout-failure.
+
        if auth-cnt < 3 then
            display "該当する承認者がいません"
            display "もう一度入力してください"
@@ -368,7 +747,72 @@ authenticate-procedure.
        end-if.
 
        display "3回間違えたのでプログラムを強制終了します".
+       go to authenticate-lockout-logging.
+
+authenticate-procedure-second.
+       *> 役員・部長への昇格は、1人目とは別の承認者による2人目の承認が確定するまでfinalize-procedureに進めない
+       display "2人目の承認者のユーザ名を入力してください（1人目とは別の方）".
+       accept auth-username.
+
+       if auth-username = first-approver-username then
+           display "1人目と同じ承認者は指定できません"
+           go to authenticate-procedure-second
+       end-if.
+
+       display "2人目の承認者のパスワードを入力してください".
+       accept auth-password.
 
+       call "SHA1" using
+           by reference auth-password
+           by value function length(function trim(auth-password))
+           by reference auth-password-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-password to auth-password-hash
+       end-call.
+
+       move auth-username to Flock-username.
+       open input lockout-file.
+       read lockout-file
+           invalid key continue
+       end-read.
+       close lockout-file.
+
+       if lockout-status = "00" and Flock-count >= 3 then
+           display "このユーザはロックされています"
+           display "管理者に連絡してください"
+           go to authenticate-lockout-logging
+       end-if.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file next record
+           if Fusername = auth-username and Fpswd = auth-password-hash then
+               if Froll = 2 or Froll = 5 or Froll = 6 then
+                   close user-file
+                   perform reset-lockout
+                   go to end-procedure
+               else
+                   close user-file
+                   display "承認権限がありません（課長・部長・役員のみ承認できます）"
+                   go to authenticate-procedure-second
+               end-if
+           end-if
+       end-perform.
+       close user-file.
+
+       perform record-lockout-failure.
+
+       if auth-cnt < 3 then
+           display "該当する承認者がいません"
+           display "もう一度入力してください"
+           add 1 to auth-cnt
+           go to authenticate-procedure-second
+       end-if.
+
+       display "3回間違えたのでプログラムを強制終了します".
+
+authenticate-lockout-logging.
        move function current-date to log-timestamp.
        string
            "[ERRO] " delimited by size
@@ -384,26 +828,27 @@ authenticate-procedure.
        stop run.
 
 end-procedure.
+       move select-userid to Fuser-id.
        open input user-file.
-       perform until user-status not = "00"
-           read user-file
-           if select-userid = Fuser-id then
+       read user-file
+           invalid key
                close user-file
-               go to finalize-procedure
-           end-if
-       end-perform.
+               display "ユーザが見つかりませんでした:" select-userid
+               display "強制終了します"
+               stop run
+       end-read.
        close user-file.
-
-       display "ユーザが見つかりませんでした:" select-userid.
-       display "強制終了します".
-       stop run.
+       go to finalize-procedure.
 
 finalize-procedure.
-       *> user-keyに書き出す相対番号を指定する
-       move select-userid to user-key.
+       *> Fuser-idをキーに既存レコードを更新する
        move Ouser-rec to Fuser-rec.
-       open output user-file.
-       write Fuser-rec.    *> user-keyにレコードが転記される
+       move select-userid to Fuser-id.
+       open i-o user-file.
+       rewrite Fuser-rec
+           invalid key
+               display "更新に失敗しました"
+       end-rewrite.
        close user-file.
 
 logging-procedure.
@@ -418,5 +863,92 @@ logging-procedure.
        write log-rec.
        close log-file.
 
+       move select-userid to audit-userid.
+       move audit-field-name-ws to audit-field-name.
+       move audit-old-value-ws to audit-old-value.
+       move audit-new-value-ws to audit-new-value.
+       move auth-username to audit-approver.
+       move function current-date to audit-timestamp.
+
+       open extend audit-file.
+       write audit-rec.
+       close audit-file.
+
+       if audit-field-name-ws = "roll" then
+           move select-userid to Frh-userid
+           move roll-old-ws to Frh-old-roll
+           move roll-new-ws to Frh-new-roll
+           move auth-username to Frh-approver
+           move function current-date(1:8) to Frh-effective-date
+           if dual-approval-flag = "Y"
+               move first-approver-username to Frh-second-approver
+           else
+               move spaces to Frh-second-approver
+           end-if
+
+           open extend role-history-file
+           write Frh-rec
+           close role-history-file
+       end-if.
+
+       if audit-field-name-ws = "emergency-contact" then
+           move select-userid to Fec-userid
+           move Oec-name to Fec-name
+           move Oec-relationship to Fec-relationship
+           move Oec-phone to Fec-phone
+
+           open i-o emergency-contact-file
+           rewrite Fec-rec
+               invalid key
+                   write Fec-rec
+                       invalid key
+                           display "緊急連絡先の更新に失敗しました"
+                   end-write
+           end-rewrite
+           close emergency-contact-file
+       end-if.
+
+       if audit-field-name-ws = "dependents" then
+           move select-userid to Fdep-userid
+           move Odep-count to Fdep-count
+           move Odep-relationship to Fdep-relationship
+
+           open i-o dependents-file
+           rewrite Fdep-rec
+               invalid key
+                   write Fdep-rec
+                       invalid key
+                           display "扶養家族情報の更新に失敗しました"
+                   end-write
+           end-rewrite
+           close dependents-file
+       end-if.
+
 stop-procedure.
        stop run.
+
+record-lockout-failure.
+       move auth-username to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       add 1 to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
+
+reset-lockout.
+       move auth-username to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       move zero to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
