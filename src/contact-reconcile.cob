@@ -0,0 +1,98 @@
+identification division.
+program-id. kintai-contact-reconcile.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+working-storage section.
+       01 user-status pic XX.
+       01 user-count pic 9(4) value zero.
+       01 user-table.
+           03 user-entry occurs 1 to 9999 depending on user-count
+                   indexed by user-idx.
+               05 ut-userid pic 9(7).
+               05 ut-email pic X(254).
+               05 ut-phone pic X(14).
+       01 compare-idx-a pic 9(4).
+       01 compare-idx-b pic 9(4).
+       01 compare-start-b pic 9(4).
+       01 exception-count pic 9(5) value zero.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "連絡先重複チェック".
+       display " ".
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file next record
+               not at end perform load-user
+       end-perform.
+       close user-file.
+
+       perform varying compare-idx-a from 1 by 1
+               until compare-idx-a > user-count
+           compute compare-start-b = compare-idx-a + 1
+           perform varying compare-idx-b from compare-start-b by 1
+                   until compare-idx-b > user-count
+               perform compare-pair
+           end-perform
+       end-perform.
+
+       display " ".
+       display exception-count " 件の重複が見つかりました".
+       stop run.
+
+load-user.
+       add 1 to user-count.
+       move Fuserid to ut-userid(user-count).
+       move Femail to ut-email(user-count).
+       move Fphone-number to ut-phone(user-count).
+
+compare-pair.
+       if function trim(ut-email(compare-idx-a)) not = spaces
+               and ut-email(compare-idx-a) = ut-email(compare-idx-b) then
+           add 1 to exception-count
+           display "[重複] メールアドレス "
+               function trim(ut-email(compare-idx-a))
+               " がユーザID " ut-userid(compare-idx-a)
+               " と " ut-userid(compare-idx-b) " で重複しています"
+       end-if.
+
+       if function trim(ut-phone(compare-idx-a)) not = spaces
+               and ut-phone(compare-idx-a) = ut-phone(compare-idx-b) then
+           add 1 to exception-count
+           display "[重複] 電話番号 "
+               function trim(ut-phone(compare-idx-a))
+               " がユーザID " ut-userid(compare-idx-a)
+               " と " ut-userid(compare-idx-b) " で重複しています"
+       end-if.
