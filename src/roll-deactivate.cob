@@ -0,0 +1,66 @@
+identification division.
+program-id. kintai-roll-deactivate.
+
+environment division.
+input-output section.
+       file-control.
+           select roll-file assign to "./dat/roll.dat"
+               organization relative
+               access mode sequential
+               relative key roll-key
+               status roll-status.
+data division.
+file section.
+       fd roll-file.
+           01 Froll-rec.
+               03 Froll-id pic 9(2).
+               03 Froll-name pic N(10).
+               03 Froll-active pic X.
+working-storage section.
+       01 roll-key pic 9(2).
+       01 roll-status pic XX.
+       01 select-rollid pic 9(2).
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "役職廃止モード".
+
+       display "役職一覧を表示します".
+       open input roll-file.
+       perform until roll-status not = "00"
+           read roll-file
+               not at end
+                   display Froll-id " " Froll-name " "
+                       Froll-active
+       end-perform.
+       close roll-file.
+
+       display "廃止する役職IDを入力してください".
+       accept select-rollid.
+
+       open i-o roll-file.
+       perform until roll-status not = "00"
+           read roll-file
+               not at end
+                   if Froll-id = select-rollid then
+                       if Froll-active = "N" then
+                           display "この役職はすでに廃止されています"
+                           close roll-file
+                           stop run
+                       end-if
+
+                       move "N" to Froll-active
+                       rewrite Froll-rec
+                           invalid key
+                               display "更新に失敗しました"
+                       end-rewrite
+                       close roll-file
+                       display "役職ID " select-rollid " を廃止しました"
+                       stop run
+                   end-if
+       end-perform.
+       close roll-file.
+
+       display "役職IDが見つかりませんでした".
+       stop run.
