@@ -0,0 +1,175 @@
+identification division.
+program-id. kintai-holiday-premium-report.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuserid
+               status user-status.
+           select stamp-file assign to "./dat/stamp.dat"
+               organization relative
+               access mode sequential
+               relative key stamp-key
+               status stamp-status.
+           select holiday-file assign to "./dat/holiday.dat"
+               organization relative
+               access mode sequential
+               relative key holiday-key
+               status holiday-status.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuserid pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd stamp-file.
+           01 Fstamp-rec.
+               03 Fstamp-id pic 9(12).
+               03 Fstamp-userid pic 9(7).
+               03 Fstamp-datetime pic X(21).
+               03 Fstamp-statusid pic 9.
+               03 Fstamp-approver pic 9(7).
+               03 Fstamp-cancelled pic X.
+               03 Fstamp-cancel-approver pic 9(7).
+       fd holiday-file.
+           01 Fholiday-rec.
+               03 Fholiday-date pic X(8).
+               03 Fholiday-name pic N(20).
+working-storage section.
+       01 stamp-key pic 9(12).
+       01 holiday-key pic 99.
+       01 status-rec.
+           03 user-status pic XX.
+           03 stamp-status pic XX.
+           03 holiday-status pic XX.
+       01 target-yyyymm pic X(6).
+       01 day-in-time pic 9(4) occurs 31 times indexed by day-idx.
+       01 day-out-time pic 9(4) occurs 31 times indexed by day2-idx.
+       01 is-holiday pic 9 occurs 31 times indexed by hday-idx.
+       01 work-day pic 99.
+       01 work-hhmm pic 9(4).
+       01 work-date pic X(8).
+       01 work-hours pic 9(3)v99.
+       01 work-minutes pic 9(5).
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "休日出勤割増対象レポート（月次）".
+
+       display "対象年月を入力してください (例: 202608)".
+       accept target-yyyymm.
+       display " "
+
+       perform build-holiday-table.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+               not at end perform check-user
+       end-perform.
+       close user-file.
+
+       stop run.
+
+build-holiday-table.
+       perform varying hday-idx from 1 by 1 until hday-idx > 31
+           move zero to is-holiday(hday-idx)
+       end-perform.
+
+       open input holiday-file.
+       perform until holiday-status not = "00"
+           read holiday-file
+               not at end
+                   if Fholiday-date(1:6) = target-yyyymm
+                       move function numval(Fholiday-date(7:2)) to work-day
+                       move 1 to is-holiday(work-day)
+                   end-if
+       end-perform.
+       close holiday-file.
+
+check-user.
+       perform tally-user-stamps.
+       perform scan-holiday-work.
+
+tally-user-stamps.
+       perform varying day-idx from 1 by 1 until day-idx > 31
+           move zero to day-in-time(day-idx)
+           move zero to day-out-time(day-idx)
+       end-perform.
+
+       open input stamp-file.
+       perform until stamp-status not = "00"
+           read stamp-file
+               not at end
+                   if Fstamp-userid = Fuserid
+                       and Fstamp-datetime(1:6) = target-yyyymm
+                       and Fstamp-cancelled not = "Y"
+                       perform accumulate-stamp
+                   end-if
+       end-perform.
+       close stamp-file.
+
+accumulate-stamp.
+       move function numval(Fstamp-datetime(7:2)) to work-day.
+       move function numval(Fstamp-datetime(9:4)) to work-hhmm.
+
+       evaluate Fstamp-statusid
+       when 1
+       when 3
+           if day-in-time(work-day) = zero
+               or work-hhmm < day-in-time(work-day)
+               move work-hhmm to day-in-time(work-day)
+           end-if
+       when 2
+       when 4
+           if work-hhmm > day-out-time(work-day)
+               move work-hhmm to day-out-time(work-day)
+           end-if
+       end-evaluate.
+
+scan-holiday-work.
+       perform varying day-idx from 1 by 1 until day-idx > 31
+           if is-holiday(day-idx) = 1
+               and day-in-time(day-idx) not = zero
+               and day-out-time(day-idx) not = zero
+               perform display-holiday-work
+           end-if
+       end-perform.
+
+display-holiday-work.
+       move target-yyyymm to work-date(1:6).
+       move day-idx to work-date(7:2).
+
+       compute work-minutes =
+           (function integer(day-out-time(day-idx) / 100) * 60
+               + function mod(day-out-time(day-idx), 100))
+           -
+           (function integer(day-in-time(day-idx) / 100) * 60
+               + function mod(day-in-time(day-idx), 100)).
+
+       compute work-hours = work-minutes / 60.
+
+       display "userid: " Fuserid "  " day-idx "日 (休日出勤)  "
+           day-in-time(day-idx) "〜" day-out-time(day-idx)
+           "  稼働時間: " work-hours "h  [割増対象]".
