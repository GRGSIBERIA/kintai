@@ -0,0 +1,65 @@
+identification division.
+program-id. kintai-department-add.
+
+environment division.
+input-output section.
+       file-control.
+           select department-file assign to "./dat/department.dat"
+               organization relative
+               access mode sequential
+               relative key dept-key
+               status dept-status.
+data division.
+file section.
+       fd department-file.
+           01 Fdept-rec.
+               03 Fdept-id pic 9(2).
+               03 Fdept-name pic N(20).
+working-storage section.
+       01 dept-key pic 9(2).
+       01 dept-status pic XX.
+       01 idx pic 9(2) value zero.
+       01 Odept-name pic N(20).
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "部署追加モード".
+
+exec-search-maximum-deptid.
+       move zero to idx.
+
+       open input department-file.
+       perform until dept-status not = "00"
+           read department-file
+               not at end add 1 to idx
+       end-perform.
+       close department-file.
+
+       add 1 to idx.
+       move idx to Fdept-id.
+       display Fdept-id.
+
+exec-accept-name.
+       display "部署名 ([1-20]文字)".
+       accept Odept-name.
+
+       if function length(function trim(Odept-name)) < 1 then
+           display "部署名は1文字以上で入力してください"
+           go to exec-accept-name
+       end-if.
+
+       if function length(function trim(Odept-name)) > 20 then
+           display "部署名は20文字以下で入力してください"
+           go to exec-accept-name
+       end-if.
+
+       move Odept-name to Fdept-name.
+
+exec-write.
+       open extend department-file.
+       write Fdept-rec.
+       close department-file.
+
+       display "書き込みが完了しました".
+       stop run.
