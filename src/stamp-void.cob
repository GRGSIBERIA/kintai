@@ -0,0 +1,311 @@
+identification division.
+program-id. kintai-stamp-void.
+
+environment division.
+input-output section.
+       file-control.
+           select user-file assign to "./dat/user.dat"
+               organization indexed
+               access mode sequential
+               record key is Fuser-id
+               status user-status.
+           select stamp-file assign to "./dat/stamp.dat"
+               organization relative
+               access mode dynamic
+               relative key stamp-key
+               status stamp-status.
+           select lockout-file assign to "./dat/lockout.dat"
+               organization indexed
+               access mode dynamic
+               record key is Flock-username
+               status lockout-status.
+           select log-file assign to "./dat/log.dat"
+               organization line sequential
+               status log-status.
+           select month-lock-file assign to "./dat/month-lock.dat"
+               organization relative
+               access mode sequential
+               relative key mlock-key
+               status mlock-status.
+data division.
+file section.
+       fd user-file.
+           01 Fuser-rec.
+               03 Fuser-id pic 9(7).
+               03 Fusername pic X(64).
+               03 Ffirstname pic N(32) usage national.
+               03 Flastname pic N(32).
+               03 Fpswd pic X(20).
+               03 Fgender pic 9(2).
+               03 Faddress.
+                   05 Faddress-postal pic X(8).
+                   05 Faddress-prefecture pic N(10).
+                   05 Faddress-city pic N(20).
+                   05 Faddress-street pic N(40).
+               03 Femail pic X(254).
+               03 Fphone-number pic X(14).
+               03 Froll pic 9(2).
+               03 Fdept pic 9(2).
+               03 Femptype pic 9(2).
+               03 Fjoin-date pic X(21).
+               03 Fbirthdate pic X(8).
+               03 Fretire-date pic X(8).
+       fd stamp-file.
+           01 Fstamp-rec.
+               03 Fstamp-id pic 9(12).
+               03 Fstamp-userid pic 9(7).
+               03 Fstamp-datetime pic X(21).
+               03 Fstamp-statusid pic 9.
+               03 Fstamp-approver pic 9(7).
+               03 Fstamp-cancelled pic X.
+               03 Fstamp-cancel-approver pic 9(7).
+       fd lockout-file.
+           01 Flock-rec.
+               03 Flock-username pic X(64).
+               03 Flock-count pic 9.
+       fd log-file.
+           01 Flog-rec.
+               03 log-timestamp pic X(21).
+               03 log-comments pic X(128).
+       fd month-lock-file.
+           01 Fmlock-rec.
+               03 Fmlock-yyyymm pic X(6).
+               03 Fmlock-locked-at pic X(21).
+working-storage section.
+       01 key-rec.
+           03 stamp-key pic 9(12).
+           03 mlock-key pic 9(5).
+       01 status-rec.
+           03 user-status pic XX.
+           03 stamp-status pic XX.
+           03 lockout-status pic XX.
+           03 log-status pic XX.
+           03 mlock-status pic XX.
+       01 auth-rec.
+           03 auth-username pic X(64).
+           03 auth-password pic X(20).
+           03 miss-count pic 9 values 0.
+       01 auth-password-hash pic X(20).
+       01 approver-userid pic 9(7).
+       01 target-stamp-id pic 9(12).
+       01 found-flag pic 9.
+       01 void-reason pic X(40).
+       01 confirm-choice pic X.
+       01 target-month-locked pic 9.
+       01 override-choice pic X.
+
+procedure division.
+       display "勤怠管理システム".
+       display "打刻取消モード（承認者専用）".
+
+authenticate-username.
+       display "承認者のユーザ認証を行います".
+       display "ユーザ名を入力してください".
+       accept auth-username.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+           if auth-username = Fusername then
+               if Froll = 2 or Froll = 5 or Froll = 6 then
+                   close user-file
+                   go to check-lockout
+               else
+                   close user-file
+                   display "承認権限がありません（課長・部長・役員のみ取消できます）"
+                   go to authenticate-username
+               end-if
+           end-if
+       end-perform.
+
+       display "ユーザが見つかりません".
+       display "もう一度入力してください".
+       go to authenticate-username.
+
+check-lockout.
+       move auth-username to Flock-username.
+       open input lockout-file.
+       read lockout-file
+           invalid key continue
+       end-read.
+       close lockout-file.
+
+       if lockout-status = "00" and Flock-count >= 3 then
+           display "アカウントがロックされています"
+           display "管理者に連絡してください"
+           go to authenticate-logging
+       end-if.
+
+       go to authenticate-password.
+
+authenticate-password.
+       display "パスワードを入力してください".
+       accept auth-password.
+
+       call "SHA1" using
+           by reference auth-password
+           by value function length(function trim(auth-password))
+           by reference auth-password-hash
+           on exception
+               display "SHA1ライブラリとのリンクに失敗しました"
+               move auth-password to auth-password-hash
+       end-call.
+
+       if miss-count >= 3 then
+           display "ユーザ認証に3回失敗しました"
+           display "プログラムを強制終了します"
+           go to authenticate-logging
+       end-if.
+
+       open input user-file.
+       perform until user-status not = "00"
+           read user-file
+           if auth-username = Fusername and auth-password-hash = Fpswd then
+               move Fuser-id to approver-userid
+               close user-file
+               perform reset-lockout
+               go to void-target-procedure
+           end-if
+       end-perform.
+       close user-file.
+
+       display "パスワードの認証に失敗しました".
+       display "もう一度入力してください".
+       add 1 to miss-count.
+       perform record-lockout-failure.
+
+       go to authenticate-password.
+
+record-lockout-failure.
+       move auth-username to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       add 1 to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
+
+reset-lockout.
+       move auth-username to Flock-username.
+       open i-o lockout-file.
+       read lockout-file
+           invalid key
+               move zero to Flock-count
+               write Flock-rec
+       end-read.
+
+       move zero to Flock-count.
+       rewrite Flock-rec.
+       close lockout-file.
+
+authenticate-logging.
+       open extend log-file.
+       move function current-date to log-timestamp.
+       string
+           "[ERRO] " delimited by size
+           function trim(auth-username) delimited by size
+           " failed authentication 3 times." delimited by size
+           into log-comments
+       end-string.
+       write Flog-rec.
+       close log-file.
+
+       stop run.
+
+void-target-procedure.
+       display "取消対象の打刻IDを入力してください".
+       accept target-stamp-id.
+
+       move zero to found-flag.
+       open i-o stamp-file.
+       perform until stamp-status not = "00"
+           read stamp-file next record
+               not at end
+                   if Fstamp-id = target-stamp-id
+                       move 1 to found-flag
+                       go to void-target-checks
+                   end-if
+       end-perform.
+
+void-target-checks.
+       if found-flag = 0 then
+           close stamp-file
+           display "打刻IDが見つかりませんでした"
+           go to void-target-procedure
+       end-if.
+
+       if Fstamp-cancelled = "Y" then
+           close stamp-file
+           display "その打刻は既に取消済みです"
+           go to void-target-procedure
+       end-if.
+
+       perform check-month-lock.
+
+       if target-month-locked = 1 then
+           display "対象月は給与締め処理済みです"
+           display "承認者権限で上書き取消しますか？ [y/n]"
+           accept override-choice
+           if override-choice not = "y" and override-choice not = "Y" then
+               close stamp-file
+               display "取消を中止しました"
+               stop run
+           end-if
+           display "承認者権限で上書き取消を行います"
+       end-if.
+
+       display "userid: " Fstamp-userid "  日時: " Fstamp-datetime
+           "  ステータス: " Fstamp-statusid.
+       display "この打刻を取り消しますか？ [y/n]".
+       accept confirm-choice.
+
+       if confirm-choice not = "y" and confirm-choice not = "Y" then
+           close stamp-file
+           display "取消を中止しました"
+           stop run
+       end-if.
+
+       display "取消理由を入力してください".
+       accept void-reason.
+
+       move "Y" to Fstamp-cancelled.
+       move approver-userid to Fstamp-cancel-approver.
+       rewrite Fstamp-rec
+           invalid key
+               display "取消の登録に失敗しました"
+       end-rewrite.
+       close stamp-file.
+
+       display "打刻を取消しました（打刻ID " target-stamp-id "）".
+
+       open extend log-file.
+       move function current-date to log-timestamp.
+       string
+           "[INFO] approver " delimited by size
+           approver-userid delimited by size
+           " voided stamp id " delimited by size
+           target-stamp-id delimited by size
+           " reason: " delimited by size
+           function trim(void-reason) delimited by size
+           into log-comments
+       end-string.
+       write Flog-rec.
+       close log-file.
+
+       stop run.
+
+check-month-lock.
+       move zero to target-month-locked.
+       open input month-lock-file.
+       perform until mlock-status not = "00"
+           read month-lock-file next record
+               not at end
+                   if Fmlock-yyyymm = Fstamp-datetime(1:6)
+                       move 1 to target-month-locked
+                   end-if
+       end-perform.
+       close month-lock-file.
