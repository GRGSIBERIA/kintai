@@ -0,0 +1,83 @@
+identification division.
+program-id. kintai-stamp-export.
+
+environment division.
+input-output section.
+       file-control.
+           select stamp-file assign to "./dat/stamp.dat"
+               organization relative
+               access mode sequential
+               relative key stamp-key
+               status stamp-status.
+           select csv-file assign to "./dat/stamp-export.csv"
+               organization line sequential.
+data division.
+file section.
+       fd stamp-file.
+           01 Fstamp-rec.
+               03 Fstamp-id pic 9(12).
+               03 Fstamp-userid pic 9(7).
+               03 Fstamp-datetime pic X(21).
+               03 Fstamp-statusid pic 9.
+               03 Fstamp-approver pic 9(7).
+               03 Fstamp-cancelled pic X.
+               03 Fstamp-cancel-approver pic 9(7).
+       fd csv-file.
+           01 csv-line pic X(128).
+working-storage section.
+       01 stamp-key pic 9(12).
+       01 status-rec.
+           03 stamp-status pic XX.
+       01 search-userid pic 9(7).
+       01 range-start pic X(8).
+       01 range-end pic X(8).
+       01 export-count pic 9(7) value 0.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "打刻データCSV出力バッチ（外部給与提出用）".
+
+       display "対象のユーザIDを入力してください".
+       accept search-userid.
+       display "開始日を入力してください (例: 20260801)".
+       accept range-start.
+       display "終了日を入力してください (例: 20260831)".
+       accept range-end.
+
+       open output csv-file.
+       move "stamp_id,userid,datetime,statusid" to csv-line.
+       write csv-line.
+
+       open input stamp-file.
+       perform until stamp-status not = "00"
+           read stamp-file
+               not at end
+                   if Fstamp-userid = search-userid
+                       and Fstamp-datetime(1:8) >= range-start
+                       and Fstamp-datetime(1:8) <= range-end
+                       and Fstamp-cancelled not = "Y"
+                       perform write-export-line
+                   end-if
+       end-perform.
+       close stamp-file.
+
+       close csv-file.
+
+       display "出力件数: " export-count "  stamp-export.csv に出力しました".
+       stop run.
+
+write-export-line.
+       string
+           Fstamp-id delimited by size
+           "," delimited by size
+           Fstamp-userid delimited by size
+           "," delimited by size
+           Fstamp-datetime delimited by size
+           "," delimited by size
+           Fstamp-statusid delimited by size
+           into csv-line
+       end-string.
+
+       write csv-line.
+       add 1 to export-count.
