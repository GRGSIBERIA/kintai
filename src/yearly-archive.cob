@@ -0,0 +1,241 @@
+identification division.
+program-id. kintai-yearly-archive.
+
+environment division.
+input-output section.
+       file-control.
+           select stamp-file assign to "./dat/stamp.dat"
+               organization relative
+               access mode sequential
+               relative key stamp-key
+               status stamp-status.
+           select stamp-keep-file assign to "./dat/stamp-archive-keep.dat"
+               organization relative
+               access mode sequential
+               relative key stamp-keep-key
+               status stamp-keep-status.
+           select stamp-csv-file assign to stamp-archive-name
+               organization line sequential
+               status stamp-csv-status.
+           select log-file assign to "./dat/log.dat"
+               organization line sequential
+               status log-status.
+           select log-keep-file assign to "./dat/log-archive-keep.dat"
+               organization line sequential
+               status log-keep-status.
+           select log-csv-file assign to log-archive-name
+               organization line sequential
+               status log-csv-status.
+           select bookmark-file assign to "./dat/stamp-show-bookmark.dat"
+               organization indexed
+               access mode dynamic
+               record key is Fsbookmark-userid
+               status bookmark-status.
+data division.
+file section.
+       fd stamp-file.
+           01 Fstamp-rec.
+               03 Fstamp-id pic 9(12).
+               03 Fstamp-userid pic 9(7).
+               03 Fstamp-datetime pic X(21).
+               03 Fstamp-statusid pic 9.
+               03 Fstamp-approver pic 9(7).
+               03 Fstamp-cancelled pic X.
+               03 Fstamp-cancel-approver pic 9(7).
+       fd stamp-keep-file.
+           01 Fstamp-keep-rec.
+               03 Kstamp-id pic 9(12).
+               03 Kstamp-userid pic 9(7).
+               03 Kstamp-datetime pic X(21).
+               03 Kstamp-statusid pic 9.
+               03 Kstamp-approver pic 9(7).
+               03 Kstamp-cancelled pic X.
+               03 Kstamp-cancel-approver pic 9(7).
+       fd stamp-csv-file.
+           01 stamp-csv-line pic X(128).
+       fd log-file.
+           01 Flog-rec.
+               03 log-timestamp pic X(21).
+               03 log-comments pic X(128).
+       fd log-keep-file.
+           01 Flog-keep-rec.
+               03 log-keep-timestamp pic X(21).
+               03 log-keep-comments pic X(128).
+       fd log-csv-file.
+           01 log-csv-line pic X(149).
+       fd bookmark-file.
+           01 Fsbookmark-rec.
+               03 Fsbookmark-userid pic 9(7).
+               03 Fsbookmark-position pic 9(12).
+               03 Fsbookmark-pagesize pic 99.
+working-storage section.
+       01 stamp-key pic 9(12).
+       01 stamp-keep-key pic 9(12).
+       01 status-rec.
+           03 stamp-status pic XX.
+           03 stamp-keep-status pic XX.
+           03 stamp-csv-status pic XX.
+           03 log-status pic XX.
+           03 log-keep-status pic XX.
+           03 log-csv-status pic XX.
+           03 bookmark-status pic XX.
+       01 cutoff-date pic X(8).
+       01 archive-year pic X(4).
+       01 stamp-archive-name pic X(40).
+       01 log-archive-name pic X(40).
+       01 stamp-archive-count pic 9(7) value 0.
+       01 stamp-keep-count pic 9(7) value 0.
+       01 log-archive-count pic 9(7) value 0.
+       01 log-keep-count pic 9(7) value 0.
+
+procedure division.
+main-procedure.
+       display "勤怠管理システム".
+       display "打刻・ログデータ 年次アーカイブ／パージバッチ".
+
+       display "アーカイブ対象の締切日を入力してください (例: 20250331)".
+       display "この日付以前の打刻・ログ記録が退避されます".
+       accept cutoff-date.
+
+       move cutoff-date(1:4) to archive-year.
+       string
+           "./dat/stamp-archive-" delimited by size
+           function trim(archive-year) delimited by size
+           ".csv" delimited by size
+           into stamp-archive-name
+       end-string.
+       string
+           "./dat/log-archive-" delimited by size
+           function trim(archive-year) delimited by size
+           ".dat" delimited by size
+           into log-archive-name
+       end-string.
+
+       perform archive-stamp-file.
+       perform archive-log-file.
+
+       display " ".
+       display "打刻データ: " stamp-archive-count "件をアーカイブ、"
+           stamp-keep-count "件を継続保持".
+       display "ログデータ: " log-archive-count "件をアーカイブ、"
+           log-keep-count "件を継続保持".
+       display stamp-archive-name " / " log-archive-name " に退避しました".
+
+       stop run.
+
+archive-stamp-file.
+       open output stamp-csv-file.
+       move "stamp_id,userid,datetime,statusid,approver,cancelled,cancel_approver"
+           to stamp-csv-line.
+       write stamp-csv-line.
+
+       open output stamp-keep-file.
+
+       open input stamp-file.
+       perform until stamp-status not = "00"
+           read stamp-file
+               not at end
+                   if Fstamp-datetime(1:8) <= cutoff-date
+                       perform write-stamp-archive-line
+                   else
+                       perform write-stamp-keep-record
+                   end-if
+       end-perform.
+       close stamp-file.
+       close stamp-keep-file.
+       close stamp-csv-file.
+
+       perform rebuild-stamp-file.
+       perform clear-stamp-bookmarks.
+
+write-stamp-archive-line.
+       string
+           Fstamp-id delimited by size
+           "," delimited by size
+           Fstamp-userid delimited by size
+           "," delimited by size
+           Fstamp-datetime delimited by size
+           "," delimited by size
+           Fstamp-statusid delimited by size
+           "," delimited by size
+           Fstamp-approver delimited by size
+           "," delimited by size
+           Fstamp-cancelled delimited by size
+           "," delimited by size
+           Fstamp-cancel-approver delimited by size
+           into stamp-csv-line
+       end-string.
+       write stamp-csv-line.
+       add 1 to stamp-archive-count.
+
+write-stamp-keep-record.
+       move Fstamp-id to Kstamp-id.
+       move Fstamp-userid to Kstamp-userid.
+       move Fstamp-datetime to Kstamp-datetime.
+       move Fstamp-statusid to Kstamp-statusid.
+       move Fstamp-approver to Kstamp-approver.
+       move Fstamp-cancelled to Kstamp-cancelled.
+       move Fstamp-cancel-approver to Kstamp-cancel-approver.
+       write Fstamp-keep-rec.
+       add 1 to stamp-keep-count.
+
+rebuild-stamp-file.
+       open output stamp-file.
+       open input stamp-keep-file.
+       perform until stamp-keep-status not = "00"
+           read stamp-keep-file
+               not at end
+                   move Kstamp-id to Fstamp-id
+                   move Kstamp-userid to Fstamp-userid
+                   move Kstamp-datetime to Fstamp-datetime
+                   move Kstamp-statusid to Fstamp-statusid
+                   move Kstamp-approver to Fstamp-approver
+                   move Kstamp-cancelled to Fstamp-cancelled
+                   move Kstamp-cancel-approver to Fstamp-cancel-approver
+                   write Fstamp-rec
+       end-perform.
+       close stamp-keep-file.
+       close stamp-file.
+
+clear-stamp-bookmarks.
+       open output bookmark-file.
+       close bookmark-file.
+
+archive-log-file.
+       open output log-csv-file.
+       open output log-keep-file.
+
+       open input log-file.
+       perform until log-status not = "00"
+           read log-file
+               at end continue
+               not at end
+                   if log-timestamp(1:8) <= cutoff-date
+                       move Flog-rec to log-csv-line
+                       write log-csv-line
+                       add 1 to log-archive-count
+                   else
+                       move log-timestamp to log-keep-timestamp
+                       move log-comments to log-keep-comments
+                       write Flog-keep-rec
+                       add 1 to log-keep-count
+                   end-if
+       end-perform.
+       close log-file.
+       close log-keep-file.
+       close log-csv-file.
+
+       perform rebuild-log-file.
+
+rebuild-log-file.
+       open output log-file.
+       open input log-keep-file.
+       perform until log-keep-status not = "00"
+           read log-keep-file
+               not at end
+                   move log-keep-timestamp to log-timestamp
+                   move log-keep-comments to log-comments
+                   write Flog-rec
+       end-perform.
+       close log-keep-file.
+       close log-file.
