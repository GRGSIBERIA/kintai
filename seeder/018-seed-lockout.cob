@@ -0,0 +1,24 @@
+identification division.
+program-id. 018-seed-lockout.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/lockout.dat"
+           organization indexed
+           access mode dynamic
+           record key is Flock-username.
+data division.
+file section.
+       fd outfile.
+           01 Flock-rec.
+               03 Flock-username pic X(64).
+               03 Flock-count pic 9.
+
+procedure division.
+main-procedure.
+       display "アカウントロックアウトファイルを初期化します"
+
+       open output outfile.
+       close outfile.
+
+       stop run.
