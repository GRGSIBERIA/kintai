@@ -12,14 +12,14 @@ file section.
        fd status-file.
            01 Fstatus-rec.
                03 Fid pic 9.
-               03 Fname pic N(4).
+               03 Fname pic N(5).
 working-storage section.
 
 procedure division.
        display "ステータスを追加します".
 
        open output status-file.
-       
+
        move 1 to Fid.
        move "出勤" to Fname.
        write Fstatus-rec.
@@ -37,14 +37,21 @@ procedure division.
        write Fstatus-rec.
 
        move 5 to Fid.
-       move "休憩始".
+       move "休憩始" to Fname.
        write Fstatus-rec.
 
        move 6 to Fid.
-       move "休憩終".
+       move "休憩終" to Fname.
+       write Fstatus-rec.
+
+       move 7 to Fid.
+       move "外出" to Fname.
+       write Fstatus-rec.
+
+       move 8 to Fid.
+       move "外出戻り" to Fname.
        write Fstatus-rec.
 
        close status-file.
 
        stop run.
-       
\ No newline at end of file
