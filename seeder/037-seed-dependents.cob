@@ -0,0 +1,25 @@
+identification division.
+program-id. 037-seed-dependents.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/dependents.dat"
+           organization indexed
+           access mode dynamic
+           record key is Fdep-userid.
+data division.
+file section.
+       fd outfile.
+           01 Fdep-rec.
+               03 Fdep-userid pic 9(7).
+               03 Fdep-count pic 9(2).
+               03 Fdep-relationship pic N(10).
+
+procedure division.
+main-procedure.
+       display "扶養家族ファイルを初期化します"
+
+       open output outfile.
+       close outfile.
+
+       stop run.
