@@ -0,0 +1,49 @@
+identification division.
+program-id. 039-seed-user-add-staging.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/user-add-staging.dat"
+           organization is relative
+           access mode sequential
+           relative key is key-num.
+data division.
+file section.
+       fd outfile.
+           01 Fstg-rec.
+               03 Fstg-inprogress pic X.
+               03 Fstg-userid pic 9(7).
+               03 Fstg-username pic X(64).
+               03 Fstg-firstname pic N(32) usage national.
+               03 Fstg-lastname pic N(32).
+               03 Fstg-pswd pic X(20).
+               03 Fstg-gender pic 9(2).
+               03 Fstg-address-postal pic X(8).
+               03 Fstg-address-prefecture pic N(10).
+               03 Fstg-address-city pic N(20).
+               03 Fstg-address-street pic N(40).
+               03 Fstg-email pic X(254).
+               03 Fstg-phone pic X(14).
+               03 Fstg-roll pic 9(2).
+               03 Fstg-dept pic 9(2).
+               03 Fstg-emptype pic 9(2).
+               03 Fstg-joindate pic X(21).
+               03 Fstg-ec-name pic N(32).
+               03 Fstg-ec-relationship pic N(10).
+               03 Fstg-ec-phone pic X(14).
+               03 Fstg-dep-count pic 9(2).
+               03 Fstg-dep-relationship pic N(10).
+working-storage section.
+       01 key-num pic 9.
+
+procedure division.
+main-procedure.
+       display "ユーザー追加の一時保存ファイルを初期化します"
+
+       open output outfile.
+       move 1 to key-num.
+       move "N" to Fstg-inprogress.
+       write Fstg-rec.
+
+       close outfile.
+       stop run.
