@@ -0,0 +1,49 @@
+identification division.
+program-id. 009-seed-holiday.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/holiday.dat"
+           organization is relative
+           access mode sequential
+           relative key is key-num.
+data division.
+file section.
+       fd outfile.
+           01 Fholiday-rec.
+               03 Fholiday-date pic X(8).
+               03 Fholiday-name pic N(20).
+working-storage section.
+       01 key-num pic 99.
+
+procedure division.
+main-procedure.
+       display "初期祝日を登録します"
+
+       open output outfile.
+       move 1 to key-num.
+       move "20260101" to Fholiday-date.
+       move "元日" to Fholiday-name.
+       write Fholiday-rec.
+       display Fholiday-rec.
+
+       move 2 to key-num.
+       move "20260112" to Fholiday-date.
+       move "成人の日" to Fholiday-name.
+       write Fholiday-rec.
+       display Fholiday-rec.
+
+       move 3 to key-num.
+       move "20260811" to Fholiday-date.
+       move "山の日" to Fholiday-name.
+       write Fholiday-rec.
+       display Fholiday-rec.
+
+       move 4 to key-num.
+       move "20261123" to Fholiday-date.
+       move "勤労感謝の日" to Fholiday-name.
+       write Fholiday-rec.
+       display Fholiday-rec.
+
+       close outfile.
+       stop run.
