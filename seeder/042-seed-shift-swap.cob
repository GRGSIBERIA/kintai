@@ -0,0 +1,29 @@
+identification division.
+program-id. 042-seed-shift-swap.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/shift-swap.dat"
+           organization indexed
+           access mode dynamic
+           record key is Fswap-id.
+data division.
+file section.
+       fd outfile.
+           01 Fswap-rec.
+               03 Fswap-id pic 9(7).
+               03 Fswap-requester-userid pic 9(7).
+               03 Fswap-target-userid pic 9(7).
+               03 Fswap-shift-date pic X(8).
+               03 Fswap-status pic 9.
+               03 Fswap-approver pic 9(7).
+               03 Fswap-requested-at pic X(21).
+
+procedure division.
+main-procedure.
+       display "シフト交代申請ファイルを初期化します"
+
+       open output outfile.
+       close outfile.
+
+       stop run.
