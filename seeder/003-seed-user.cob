@@ -4,24 +4,32 @@ environment division.
 input-output section.
        file-control.
        select outfile assign to "./dat/user.dat"
-           organization is relative
+           organization indexed
            access mode sequential
-           relative key is key-num.
+           record key is Iuserid.
 data division.
        file section.
        fd outfile.
            01 Iuser.
                03 Iuserid pic 9(7).
                03 Iusername pic X(64).
-               03 Ifirstname pic N(32).
+               03 Ifirstname pic N(32) usage national.
                03 Ilastname pic N(32).
                03 Ipswd pic X(20).
                03 Igender pic 9(2).
-               03 Iaddress pic N(70).
+               03 Iaddress.
+                   05 Iaddress-postal pic X(8).
+                   05 Iaddress-prefecture pic N(10).
+                   05 Iaddress-city pic N(20).
+                   05 Iaddress-street pic N(40).
                03 Iemail pic X(254).
                03 Iphone-number pic X(14).
                03 Iroll pic 9(2).
+               03 Idept pic 9(2).
+               03 Iemptype pic 9(2).
                03 Ijoin-date pic X(21).
+               03 Ibirthdate pic X(8).
+               03 Iretire-date pic X(8).
 working-storage section.
        01 key-num pic 9(7).
 procedure division.
@@ -36,11 +44,18 @@ main-procedure.
        move "茜" to Ifirstname.
        move "1234" to Ipswd.
        move 2 to Igender.
-       move "東京都千代田区１－１" to Iaddress.
+       move "1000001" to Iaddress-postal.
+       move "東京都" to Iaddress-prefecture.
+       move "千代田区" to Iaddress-city.
+       move "１－１" to Iaddress-street.
        move "fujita@test.jp" to Iemail.
        move "080-1234-5678" to Iphone-number.
        move 1 to Iroll.
+       move 1 to Idept.
+       move 1 to Iemptype.
        move function current-date to Ijoin-date.
+       move "19900101" to Ibirthdate.
+       move spaces to Iretire-date.
        write Iuser.
        display Iuser.
 
@@ -50,11 +65,18 @@ main-procedure.
        move "太郎" to Ifirstname.
        move "1234" to Ipswd.
        move 1 to Igender.
-       move "神奈川県横浜市港区１－１" to Iaddress.
+       move "2300001" to Iaddress-postal.
+       move "神奈川県" to Iaddress-prefecture.
+       move "横浜市港区" to Iaddress-city.
+       move "１－１" to Iaddress-street.
        move "yamada@test.jp" to Iemail.
        move "080-8765-4321" to Iphone-number.
        move 2 to Iroll.
+       move 2 to Idept.
+       move 1 to Iemptype.
        move function current-date to Ijoin-date.
+       move "19880615" to Ibirthdate.
+       move spaces to Iretire-date.
        write Iuser.
        display Iuser.
 
