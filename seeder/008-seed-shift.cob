@@ -0,0 +1,83 @@
+identification division.
+program-id. 008-seed-shift.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/shift.dat"
+           organization is relative
+           access mode sequential
+           relative key is key-num.
+data division.
+file section.
+       fd outfile.
+           01 Fshift-rec.
+               03 Fshift-roll pic 9(2).
+               03 Fshift-start pic 9(4).
+               03 Fshift-end pic 9(4).
+               03 Fshift-expected-hours pic 9(2)v99.
+working-storage section.
+       01 key-num pic 99.
+
+procedure division.
+main-procedure.
+       display "初期勤務シフトを登録します"
+
+       open output outfile.
+       move 1 to key-num.
+       move 1 to Fshift-roll.
+       move 0900 to Fshift-start.
+       move 1800 to Fshift-end.
+       move 8.00 to Fshift-expected-hours.
+       write Fshift-rec.
+       display Fshift-rec.
+
+       move 2 to key-num.
+       move 2 to Fshift-roll.
+       move 0900 to Fshift-start.
+       move 1800 to Fshift-end.
+       move 8.00 to Fshift-expected-hours.
+       write Fshift-rec.
+       display Fshift-rec.
+
+       move 3 to key-num.
+       move 3 to Fshift-roll.
+       move 0900 to Fshift-start.
+       move 1800 to Fshift-end.
+       move 8.00 to Fshift-expected-hours.
+       write Fshift-rec.
+       display Fshift-rec.
+
+       move 4 to key-num.
+       move 4 to Fshift-roll.
+       move 1000 to Fshift-start.
+       move 1700 to Fshift-end.
+       move 6.00 to Fshift-expected-hours.
+       write Fshift-rec.
+       display Fshift-rec.
+
+       move 5 to key-num.
+       move 5 to Fshift-roll.
+       move 0830 to Fshift-start.
+       move 1830 to Fshift-end.
+       move 9.00 to Fshift-expected-hours.
+       write Fshift-rec.
+       display Fshift-rec.
+
+       move 6 to key-num.
+       move 6 to Fshift-roll.
+       move 0830 to Fshift-start.
+       move 1830 to Fshift-end.
+       move 9.00 to Fshift-expected-hours.
+       write Fshift-rec.
+       display Fshift-rec.
+
+       move 7 to key-num.
+       move 7 to Fshift-roll.
+       move 0900 to Fshift-start.
+       move 1800 to Fshift-end.
+       move 8.00 to Fshift-expected-hours.
+       write Fshift-rec.
+       display Fshift-rec.
+
+       close outfile.
+       stop run.
