@@ -0,0 +1,49 @@
+identification division.
+program-id. 017-seed-employment-type.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/employment-type.dat"
+           organization is relative
+           access mode sequential
+           relative key is key-num.
+data division.
+file section.
+       fd outfile.
+           01 Femptype-rec.
+               03 Femptype-id pic 9(2).
+               03 Femptype-name pic N(10).
+working-storage section.
+       01 key-num pic 99.
+
+procedure division.
+main-procedure.
+       display "初期雇用形態マスタを登録します"
+
+       open output outfile.
+       move 1 to key-num.
+       move 1 to Femptype-id.
+       move "正社員" to Femptype-name.
+       write Femptype-rec.
+       display Femptype-rec.
+
+       move 2 to key-num.
+       move 2 to Femptype-id.
+       move "契約社員" to Femptype-name.
+       write Femptype-rec.
+       display Femptype-rec.
+
+       move 3 to key-num.
+       move 3 to Femptype-id.
+       move "派遣" to Femptype-name.
+       write Femptype-rec.
+       display Femptype-rec.
+
+       move 4 to key-num.
+       move 4 to Femptype-id.
+       move "アルバイト" to Femptype-name.
+       write Femptype-rec.
+       display Femptype-rec.
+
+       close outfile.
+       stop run.
