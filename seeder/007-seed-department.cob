@@ -0,0 +1,45 @@
+identification division.
+program-id. 007-seed-department.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/department.dat"
+           organization is relative
+           access mode sequential
+           relative key is key-num.
+data division.
+file section.
+       fd outfile.
+           01 Fdept-rec.
+               03 Fdept-id pic 9(2).
+               03 Fdept-name pic N(20).
+working-storage section.
+       01 key-num pic 9(2).
+
+procedure division.
+main-procedure.
+       display "初期部署を追加します"
+
+       open output outfile.
+       move 1 to Fdept-id.
+       move "総務部" to Fdept-name.
+       write Fdept-rec.
+       display Fdept-rec.
+
+       add 1 to Fdept-id.
+       move "人事部" to Fdept-name.
+       write Fdept-rec.
+       display Fdept-rec.
+
+       add 1 to Fdept-id.
+       move "営業部" to Fdept-name.
+       write Fdept-rec.
+       display Fdept-rec.
+
+       add 1 to Fdept-id.
+       move "開発部" to Fdept-name.
+       write Fdept-rec.
+       display Fdept-rec.
+
+       close outfile.
+       stop run.
