@@ -0,0 +1,31 @@
+identification division.
+program-id. 026-seed-user-show-bookmark.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/user-show-bookmark.dat"
+           organization is relative
+           access mode sequential
+           relative key is key-num.
+data division.
+file section.
+       fd outfile.
+           01 Fbookmark-rec.
+               03 Fbookmark-mode pic 9(2).
+               03 Fbookmark-position pic 9(7).
+working-storage section.
+       01 key-num pic 99.
+
+procedure division.
+main-procedure.
+       display "ユーザ照会のページングブックマークシードを登録します"
+
+       open output outfile.
+       move 1 to key-num.
+       move 0 to Fbookmark-mode.
+       move 0 to Fbookmark-position.
+       write Fbookmark-rec.
+       display Fbookmark-rec.
+
+       close outfile.
+       stop run.
