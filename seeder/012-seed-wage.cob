@@ -0,0 +1,67 @@
+identification division.
+program-id. 012-seed-wage.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/wage.dat"
+           organization is relative
+           access mode sequential
+           relative key is key-num.
+data division.
+file section.
+       fd outfile.
+           01 Fwage-rec.
+               03 Fwage-roll pic 9(2).
+               03 Fwage-rate pic 9(5)v99.
+working-storage section.
+       01 key-num pic 99.
+
+procedure division.
+main-procedure.
+       display "初期時給マスタを登録します"
+
+       open output outfile.
+       move 1 to key-num.
+       move 1 to Fwage-roll.
+       move 1200.00 to Fwage-rate.
+       write Fwage-rec.
+       display Fwage-rec.
+
+       move 2 to key-num.
+       move 2 to Fwage-roll.
+       move 3000.00 to Fwage-rate.
+       write Fwage-rec.
+       display Fwage-rec.
+
+       move 3 to key-num.
+       move 3 to Fwage-roll.
+       move 1300.00 to Fwage-rate.
+       write Fwage-rec.
+       display Fwage-rec.
+
+       move 4 to key-num.
+       move 4 to Fwage-roll.
+       move 1100.00 to Fwage-rate.
+       write Fwage-rec.
+       display Fwage-rec.
+
+       move 5 to key-num.
+       move 5 to Fwage-roll.
+       move 2200.00 to Fwage-rate.
+       write Fwage-rec.
+       display Fwage-rec.
+
+       move 6 to key-num.
+       move 6 to Fwage-roll.
+       move 2600.00 to Fwage-rate.
+       write Fwage-rec.
+       display Fwage-rec.
+
+       move 7 to key-num.
+       move 7 to Fwage-roll.
+       move 1800.00 to Fwage-rate.
+       write Fwage-rec.
+       display Fwage-rec.
+
+       close outfile.
+       stop run.
