@@ -0,0 +1,25 @@
+identification division.
+program-id. 027-seed-stamp-show-bookmark.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/stamp-show-bookmark.dat"
+           organization indexed
+           access mode dynamic
+           record key is Fsbookmark-userid.
+data division.
+file section.
+       fd outfile.
+           01 Fsbookmark-rec.
+               03 Fsbookmark-userid pic 9(7).
+               03 Fsbookmark-position pic 9(12).
+               03 Fsbookmark-pagesize pic 99.
+
+procedure division.
+main-procedure.
+       display "打刻照会のページングブックマークファイルを初期化します"
+
+       open output outfile.
+       close outfile.
+
+       stop run.
