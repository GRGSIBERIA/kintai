@@ -0,0 +1,29 @@
+identification division.
+program-id. 010-seed-leave-seq.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/leave-seq.dat"
+           organization is relative
+           access mode sequential
+           relative key is key-num.
+data division.
+file section.
+       fd outfile.
+           01 Fseq-rec.
+               03 Fseq-value pic 9(7).
+working-storage section.
+       01 key-num pic 99.
+
+procedure division.
+main-procedure.
+       display "有給申請の採番シードを登録します"
+
+       open output outfile.
+       move 1 to key-num.
+       move 0 to Fseq-value.
+       write Fseq-rec.
+       display Fseq-rec.
+
+       close outfile.
+       stop run.
