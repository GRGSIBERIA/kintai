@@ -0,0 +1,26 @@
+identification division.
+program-id. 036-seed-emergency-contact.
+environment division.
+input-output section.
+       file-control.
+       select outfile assign to "./dat/emergency-contact.dat"
+           organization indexed
+           access mode dynamic
+           record key is Fec-userid.
+data division.
+file section.
+       fd outfile.
+           01 Fec-rec.
+               03 Fec-userid pic 9(7).
+               03 Fec-name pic N(32).
+               03 Fec-relationship pic N(10).
+               03 Fec-phone pic X(14).
+
+procedure division.
+main-procedure.
+       display "緊急連絡先ファイルを初期化します"
+
+       open output outfile.
+       close outfile.
+
+       stop run.
